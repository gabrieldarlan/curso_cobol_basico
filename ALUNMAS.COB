@@ -0,0 +1,12 @@
+      *================================================================*
+      *    ALUNMAS.COB                                                 *
+      *    CADASTRO-RESUMO DE ALUNOS - MEDIA GERAL DO SEMESTRE         *
+      *    (PROGCOB19)                                                 *
+      *    CHAVE: ALUNMAS-MATRICULA                                    *
+      *================================================================*
+       01  ALUNMAS-REC.
+           05  ALUNMAS-MATRICULA          PIC 9(006).
+           05  ALUNMAS-NOME               PIC X(020).
+           05  ALUNMAS-QTD-MATERIAS       PIC 9(003).
+           05  ALUNMAS-MEDIA-GERAL        PIC 9(004)V9.
+           05  ALUNMAS-SITUACAO           PIC X(015).
