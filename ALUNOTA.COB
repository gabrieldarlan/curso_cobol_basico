@@ -0,0 +1,13 @@
+      *================================================================*
+      *    ALUNOTA.COB                                                 *
+      *    LOTE DE AVALIACOES DO SEMESTRE, UM REGISTRO POR NOTA        *
+      *    LANCADA (PROGCOB19). REGISTROS DO MESMO ALUNO VEM JUNTOS,   *
+      *    EM SEQUENCIA, E DENTRO DO ALUNO AS NOTAS DA MESMA           *
+      *    DISCIPLINA TAMBEM VEM JUNTAS, ORDENADOS POR ALUNOTA-        *
+      *    MATRICULA E ALUNOTA-MATERIA                                 *
+      *================================================================*
+       01  ALUNOTA-REC.
+           05  ALUNOTA-MATRICULA          PIC 9(006).
+           05  ALUNOTA-NOME               PIC X(020).
+           05  ALUNOTA-MATERIA            PIC X(010).
+           05  ALUNOTA-NOTA               PIC 9(002)V9.
