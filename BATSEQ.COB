@@ -0,0 +1,9 @@
+      *================================================================*
+      *    BATSEQ.COB                                                  *
+      *    CONTADOR PERSISTENTE DE NUMERO DE LOTE, USADO NO CARIMBO    *
+      *    PADRAO DE CABECALHO (DATA/HORA/NUMERO DE LOTE) DOS          *
+      *    RELATORIOS (PROGCOB04, PROGCOB09, PROGCOB15), CADA UM COM   *
+      *    SEU PROPRIO ARQUIVO FISICO DE CONTADOR NESTE LAYOUT         *
+      *================================================================*
+       01  BATSEQ-REC.
+           05  BATSEQ-NUM                  PIC 9(006).
