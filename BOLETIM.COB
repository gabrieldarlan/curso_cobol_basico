@@ -0,0 +1,5 @@
+      *================================================================*
+      *    BOLETIM.COB                                                 *
+      *    LINHA DO BOLETIM/HISTORICO SEMESTRAL DO ALUNO (PROGCOB19)   *
+      *================================================================*
+       01  BOLETIM-REC                    PIC X(070).
