@@ -0,0 +1,26 @@
+      *================================================================*
+      *    BOOK.COB                                                    *
+      *    AREA DE TRABALHO DA APURACAO DE VENDAS (PROGCOB15)          *
+      *================================================================*
+       77  WRK-VENDAS                  PIC 9(006)V99   VALUE ZEROS.
+       77  WRK-QTD                     PIC 9(005)      VALUE ZEROS.
+       77  WRK-ACUMULADOR-VENDAS       PIC 9(008)V99   VALUE ZEROS.
+      *
+      *    MENOR E MAIOR VENDA INDIVIDUAL DO LOTE
+      *
+       77  WRK-VENDA-MIN               PIC 9(006)V99   VALUE 999999,99.
+       77  WRK-VENDA-MAX               PIC 9(006)V99   VALUE ZEROS.
+      *
+      *    IDENTIFICACAO DO VENDEDOR RESPONSAVEL PELA VENDA CORRENTE
+      *
+       77  WRK-VENDEDOR                PIC X(010)      VALUE SPACES.
+      *
+      *    TABELA COM O ACUMULADO DE VENDAS POR VENDEDOR NO LOTE
+      *
+       01  WRK-VEND-TAB.
+           05  WRK-VEND-ENTRY          OCCURS 50 TIMES
+                                        INDEXED BY WRK-VEND-IDX.
+               10  WRK-VEND-COD        PIC X(010).
+               10  WRK-VEND-QTD        PIC 9(005).
+               10  WRK-VEND-TOTAL      PIC 9(008)V99.
+       77  WRK-VEND-COUNT              PIC 9(003)      VALUE ZEROS.
