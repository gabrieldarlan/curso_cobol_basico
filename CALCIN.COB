@@ -0,0 +1,10 @@
+      *================================================================*
+      *    CALCIN.COB                                                  *
+      *    ARQUIVO DE ENTRADA COM AS TRANSACOES DA CALCULADORA DE      *
+      *    QUATRO OPERACOES EM LOTE (PROGCOB21)                        *
+      *    OPERACAO: S=SOMA T=SUBTRACAO M=MULTIPLICACAO D=DIVISAO      *
+      *================================================================*
+       01  CALCIN-REC.
+           05  CALCIN-OPERACAO            PIC X(001).
+           05  CALCIN-NUM1                PIC 9(006)V99.
+           05  CALCIN-NUM2                PIC 9(006)V99.
