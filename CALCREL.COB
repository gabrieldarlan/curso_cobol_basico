@@ -0,0 +1,6 @@
+      *================================================================*
+      *    CALCREL.COB                                                 *
+      *    LINHA DO RELATORIO DE RESULTADOS DA CALCULADORA EM LOTE     *
+      *    (PROGCOB21)                                                 *
+      *================================================================*
+       01  CALCREL-REC                    PIC X(070).
