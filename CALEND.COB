@@ -0,0 +1,84 @@
+      *================================================================*
+      *    CALEND.COB                                                  *
+      *    TABELAS DE CALENDARIO COMPARTILHADAS: NOMES DE MES (POR     *
+      *    EXTENSO E ABREVIADO), NOMES DE DIA DA SEMANA E FERIADOS     *
+      *    NACIONAIS FIXOS (MMDD), PARA USO POR QUALQUER PROGRAMA      *
+      *    QUE PRECISE DE UM CALENDARIO SEM MANTER TABELA PROPRIA      *
+      *================================================================*
+       01  CAL-MESES-EXTENSO.
+           02  FILLER                  PIC X(009)  VALUE 'JANEIRO'.
+           02  FILLER                  PIC X(009)  VALUE 'FEVEREIRO'.
+           02  FILLER                  PIC X(009)  VALUE 'MARCO'.
+           02  FILLER                  PIC X(009)  VALUE 'ABRIL'.
+           02  FILLER                  PIC X(009)  VALUE 'MAIO'.
+           02  FILLER                  PIC X(009)  VALUE 'JUNHO'.
+           02  FILLER                  PIC X(009)  VALUE 'JULHO'.
+           02  FILLER                  PIC X(009)  VALUE 'AGOSTO'.
+           02  FILLER                  PIC X(009)  VALUE 'SETEMBRO'.
+           02  FILLER                  PIC X(009)  VALUE 'OUTUBRO'.
+           02  FILLER                  PIC X(009)  VALUE 'NOVEMBRO'.
+           02  FILLER                  PIC X(009)  VALUE 'DEZEMBRO'.
+       01  CAL-MESES REDEFINES CAL-MESES-EXTENSO.
+           05  CAL-MES                 PIC X(009)  OCCURS 12 TIMES.
+      *
+       01  CAL-MESES-ABREV-GRP.
+           02  FILLER                  PIC X(003)  VALUE 'JAN'.
+           02  FILLER                  PIC X(003)  VALUE 'FEV'.
+           02  FILLER                  PIC X(003)  VALUE 'MAR'.
+           02  FILLER                  PIC X(003)  VALUE 'ABR'.
+           02  FILLER                  PIC X(003)  VALUE 'MAI'.
+           02  FILLER                  PIC X(003)  VALUE 'JUN'.
+           02  FILLER                  PIC X(003)  VALUE 'JUL'.
+           02  FILLER                  PIC X(003)  VALUE 'AGO'.
+           02  FILLER                  PIC X(003)  VALUE 'SET'.
+           02  FILLER                  PIC X(003)  VALUE 'OUT'.
+           02  FILLER                  PIC X(003)  VALUE 'NOV'.
+           02  FILLER                  PIC X(003)  VALUE 'DEZ'.
+       01  CAL-MESES-ABREV REDEFINES CAL-MESES-ABREV-GRP.
+           05  CAL-MES-ABREV           PIC X(003)  OCCURS 12 TIMES.
+      *
+      *    QUANTIDADE DE DIAS DE CADA MES EM ANO NAO BISSEXTO;
+      *    FEVEREIRO (POSICAO 2) E AJUSTADO PELO PROGRAMA CHAMADOR
+      *    QUANDO O ANO EM USO FOR BISSEXTO
+      *
+       01  CAL-DIAS-MES-GRP.
+           02  FILLER                  PIC 9(002)  VALUE 31.
+           02  FILLER                  PIC 9(002)  VALUE 28.
+           02  FILLER                  PIC 9(002)  VALUE 31.
+           02  FILLER                  PIC 9(002)  VALUE 30.
+           02  FILLER                  PIC 9(002)  VALUE 31.
+           02  FILLER                  PIC 9(002)  VALUE 30.
+           02  FILLER                  PIC 9(002)  VALUE 31.
+           02  FILLER                  PIC 9(002)  VALUE 31.
+           02  FILLER                  PIC 9(002)  VALUE 30.
+           02  FILLER                  PIC 9(002)  VALUE 31.
+           02  FILLER                  PIC 9(002)  VALUE 30.
+           02  FILLER                  PIC 9(002)  VALUE 31.
+       01  CAL-DIAS-MES REDEFINES CAL-DIAS-MES-GRP.
+           05  CAL-QTD-DIAS-MES        PIC 9(002)  OCCURS 12 TIMES.
+      *
+       01  CAL-DIAS-SEMANA-GRP.
+           02  FILLER               PIC X(013)  VALUE 'DOMINGO'.
+           02  FILLER               PIC X(013)  VALUE 'SEGUNDA-FEIRA'.
+           02  FILLER               PIC X(013)  VALUE 'TERCA-FEIRA'.
+           02  FILLER               PIC X(013)  VALUE 'QUARTA-FEIRA'.
+           02  FILLER               PIC X(013)  VALUE 'QUINTA-FEIRA'.
+           02  FILLER               PIC X(013)  VALUE 'SEXTA-FEIRA'.
+           02  FILLER               PIC X(013)  VALUE 'SABADO'.
+       01  CAL-DIAS-SEMANA REDEFINES CAL-DIAS-SEMANA-GRP.
+           05  CAL-DIA-SEMANA          PIC X(013)  OCCURS 7 TIMES.
+      *
+      *    FERIADOS NACIONAIS FIXOS, NO FORMATO MMDD
+      *
+       01  CAL-FERIADOS-GRP.
+           02  FILLER                  PIC 9(004)  VALUE 0101.
+           02  FILLER                  PIC 9(004)  VALUE 0421.
+           02  FILLER                  PIC 9(004)  VALUE 0501.
+           02  FILLER                  PIC 9(004)  VALUE 0907.
+           02  FILLER                  PIC 9(004)  VALUE 1012.
+           02  FILLER                  PIC 9(004)  VALUE 1102.
+           02  FILLER                  PIC 9(004)  VALUE 1115.
+           02  FILLER                  PIC 9(004)  VALUE 1225.
+       01  CAL-FERIADOS REDEFINES CAL-FERIADOS-GRP.
+           05  CAL-FERIADO-MMDD        PIC 9(004)  OCCURS 8 TIMES.
+       77  CAL-QTD-FERIADOS            PIC 9(002)  VALUE 8.
