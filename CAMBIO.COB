@@ -0,0 +1,9 @@
+      *================================================================*
+      *    CAMBIO.COB                                                  *
+      *    LAYOUT DA TABELA DE TAXAS DE CAMBIO POR MOEDA, USADA PARA  *
+      *    CONVERTER VALORES ESTRANGEIROS PARA REAIS (BRL)            *
+      *    CHAVE: CAMBIO-MOEDA                                        *
+      *================================================================*
+       01  CAMBIO-REC.
+           05  CAMBIO-MOEDA                PIC X(003).
+           05  CAMBIO-TAXA-BRL             PIC 9(003)V9999.
