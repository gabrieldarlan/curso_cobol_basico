@@ -0,0 +1,6 @@
+      *================================================================*
+      *    COMISSAO.COB                                                *
+      *    LINHA DO RELATORIO DE COMISSAO A PAGAR POR VENDEDOR         *
+      *    (PROGCOB15)                                                 *
+      *================================================================*
+       01  COMISSAO-REC                   PIC X(060).
