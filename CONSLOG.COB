@@ -0,0 +1,11 @@
+      *================================================================*
+      *    CONSLOG.COB                                                 *
+      *    TRILHA DE AUDITORIA DE ENTRADA VIA CONSOLE, COMPARTILHADA   *
+      *    ENTRE OS PROGRAMAS INTERATIVOS (PROGCOB02/04/09/10/PROGCPF) *
+      *================================================================*
+       01  CONSLOG-REC.
+           05  CONSLOG-DATA               PIC 9(008).
+           05  CONSLOG-HORA                PIC 9(008).
+           05  CONSLOG-PROGRAMA            PIC X(010).
+           05  CONSLOG-OPERADOR            PIC X(020).
+           05  CONSLOG-CAMPOS              PIC X(040).
