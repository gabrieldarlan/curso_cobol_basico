@@ -0,0 +1,6 @@
+      *================================================================*
+      *    CPFEXC.COB                                                  *
+      *    RELATORIO DE EXCECOES DA CONFERENCIA EM LOTE DE CPFS DA     *
+      *    CARGA NOTURNA DE CLIENTES (PROGCOB22)                       *
+      *================================================================*
+       01  CPFEXC-REC                      PIC X(100).
