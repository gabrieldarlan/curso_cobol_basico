@@ -0,0 +1,9 @@
+      *================================================================*
+      *    CPFIN.COB                                                   *
+      *    ARQUIVO DE ENTRADA COM OS CPFS DA CARGA NOTURNA DE          *
+      *    CLIENTES, PARA CONFERENCIA EM LOTE DO DIGITO VERIFICADOR    *
+      *    (PROGCOB22)                                                 *
+      *================================================================*
+       01  CPFIN-REC.
+           05  CPFIN-CPF                   PIC X(011).
+           05  CPFIN-NOME-CLIENTE          PIC X(030).
