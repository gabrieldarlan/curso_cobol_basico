@@ -0,0 +1,15 @@
+      *================================================================*
+      *    CTLTOT.COB                                                  *
+      *    LINHA DO TOTAL DE CONTROLE DE FIM DE LOTE, CONFRONTANDO O   *
+      *    TOTAL CALCULADO DURANTE O PROCESSAMENTO COM O TOTAL         *
+      *    DIGITADO DE FORMA INDEPENDENTE PELO OPERADOR (PROGCOB15)    *
+      *================================================================*
+       01  CTLTOT-REC.
+           05  CTLTOT-DATA                 PIC 9(008).
+           05  CTLTOT-QTD-CALCULADA        PIC 9(005).
+           05  CTLTOT-QTD-INFORMADA        PIC 9(005).
+           05  CTLTOT-TOTAL-CALCULADO      PIC 9(008)V99.
+           05  CTLTOT-TOTAL-INFORMADO      PIC 9(008)V99.
+           05  CTLTOT-SITUACAO             PIC X(001).
+               88  CTLTOT-CONFERE                      VALUE 'S'.
+               88  CTLTOT-DIVERGENTE                   VALUE 'N'.
