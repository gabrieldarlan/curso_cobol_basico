@@ -0,0 +1,11 @@
+      *================================================================*
+      *    CUSTMAS.COB                                                 *
+      *    CADASTRO DE CLIENTES PELO CPF VALIDADO (PROGCPF)            *
+      *    CHAVE: CUSTMAS-CPF                                          *
+      *================================================================*
+       01  CUSTMAS-REC.
+           05  CUSTMAS-CPF                PIC X(011).
+           05  CUSTMAS-NOME               PIC X(030).
+           05  CUSTMAS-QTD-CONSULTAS      PIC 9(005).
+           05  CUSTMAS-DATA-1A-CONSULTA   PIC 9(008).
+           05  CUSTMAS-DATA-ULT-CONSULTA  PIC 9(008).
