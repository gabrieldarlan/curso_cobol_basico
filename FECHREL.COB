@@ -0,0 +1,6 @@
+      *================================================================*
+      *    FECHREL.COB                                                 *
+      *    LINHA DO RELATORIO DE FECHAMENTO MENSAL, COMPARANDO O       *
+      *    PERIODO FECHADO COM O PERIODO ANTERIOR (PROGCOB20)          *
+      *================================================================*
+       01  FECHREL-REC                    PIC X(080).
