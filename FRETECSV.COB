@@ -0,0 +1,6 @@
+      *================================================================*
+      *    FRETECSV.COB                                                *
+      *    EXPORTACAO EM CSV DO RESULTADO DO CALCULO DE FRETE          *
+      *    (PROGCOB09), PARA IMPORTACAO EM PLANILHA                    *
+      *================================================================*
+       01  FRETECSV-REC                    PIC X(080).
