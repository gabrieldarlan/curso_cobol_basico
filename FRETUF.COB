@@ -0,0 +1,10 @@
+      *================================================================*
+      *    FRETUF.COB                                                  *
+      *    LAYOUT DO ARQUIVO DE TAXAS DE FRETE POR UF                  *
+      *    CHAVE: FRETUF-UF                                            *
+      *================================================================*
+       01  FRETUF-REC.
+           05  FRETUF-UF                  PIC X(002).
+           05  FRETUF-FATOR               PIC 9(001)V9(004).
+           05  FRETUF-VLR-KG              PIC 9(003)V99.
+           05  FRETUF-VLR-M3              PIC 9(003)V99.
