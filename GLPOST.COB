@@ -0,0 +1,7 @@
+      *================================================================*
+      *    GLPOST.COB                                                  *
+      *    LINHA DO EXTRATO DE LANCAMENTOS CONTABEIS (GL) GERADO       *
+      *    PELO FECHAMENTO DA FOLHA DE PAGAMENTO (PROGCOB04), UMA      *
+      *    LINHA POR CONTA/CENTRO DE CUSTO                             *
+      *================================================================*
+       01  GLPOST-REC                     PIC X(060).
