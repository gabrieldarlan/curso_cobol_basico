@@ -0,0 +1,11 @@
+      *================================================================*
+      *    LEDGER.COB                                                  *
+      *    ARQUIVO DE LANCAMENTOS DE DEBITO/CREDITO PARA O SALDO       *
+      *    CORRENTE DO RAZAO (PROGCOB06)                               *
+      *================================================================*
+       01  LEDGER-REC.
+           05  LEDGER-TIPO                PIC X(001).
+               88  LEDGER-DEBITO                        VALUE 'D'.
+               88  LEDGER-CREDITO                       VALUE 'C'.
+           05  LEDGER-VALOR               PIC 9(007)V99.
+           05  LEDGER-HISTORICO           PIC X(020).
