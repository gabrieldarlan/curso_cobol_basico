@@ -0,0 +1,6 @@
+      *================================================================*
+      *    LEDGNEG.COB                                                 *
+      *    LINHA DO RELATORIO DE PONTOS EM QUE O SALDO DO RAZAO FICOU  *
+      *    NEGATIVO (PROGCOB06)                                        *
+      *================================================================*
+       01  LEDGNEG-REC                    PIC X(060).
