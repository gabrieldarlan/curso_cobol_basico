@@ -0,0 +1,10 @@
+      *================================================================*
+      *    LOCALPARM.COB                                               *
+      *    PARAMETRO DE LOCALIDADE (PONTO DECIMAL) LIDO NO INICIO DOS  *
+      *    PROGRAMAS QUE HOJE FIXAM SPECIAL-NAMES DECIMAL-POINT IS     *
+      *    COMMA EM TEMPO DE COMPILACAO (PROGCOB04/09/15)              *
+      *================================================================*
+       01  LOCALPARM-REC.
+           05  LOCALPARM-DECIMAL           PIC X(001).
+               88  LOCALPARM-VIRGULA                   VALUE 'C'.
+               88  LOCALPARM-PONTO                      VALUE 'P'.
