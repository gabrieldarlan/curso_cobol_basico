@@ -0,0 +1,10 @@
+      *================================================================*
+      *    LOGINLOG.COB                                                *
+      *    TRILHA DE AUDITORIA DE TENTATIVAS DE ACESSO (PROGCOB10)     *
+      *================================================================*
+       01  LOGINLOG-REC.
+           05  LOGINLOG-DATA              PIC 9(008).
+           05  LOGINLOG-HORA              PIC 9(008).
+           05  LOGINLOG-USUARIO           PIC X(020).
+           05  LOGINLOG-NIVEL             PIC 9(002).
+           05  LOGINLOG-RESULTADO         PIC X(010).
