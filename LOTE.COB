@@ -0,0 +1,10 @@
+      *================================================================*
+      *    LOTE.COB                                                    *
+      *    ARQUIVO DE ENTRADA COM PARES LARGURA/COMPRIMENTO PARA O     *
+      *    MODO LOTE DO CALCULO DE AREA E PERIMETRO (PROGCOB11)        *
+      *================================================================*
+       01  LOTE-REC.
+           05  LOTE-PROPRIEDADE-ID        PIC X(006).
+           05  LOTE-PROPRIETARIO-CPF      PIC X(011).
+           05  LOTE-LARGURA               PIC 9(003)V99.
+           05  LOTE-COMPRIMENTO           PIC 9(003)V99.
