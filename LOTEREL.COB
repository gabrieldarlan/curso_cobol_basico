@@ -0,0 +1,5 @@
+      *================================================================*
+      *    LOTEREL.COB                                                 *
+      *    LINHA DO RELATORIO DE AREA/PERIMETRO POR LOTE (PROGCOB11)   *
+      *================================================================*
+       01  LOTEREL-REC                    PIC X(090).
