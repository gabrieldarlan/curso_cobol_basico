@@ -0,0 +1,18 @@
+      *================================================================*
+      *    MANIFUF.COB                                                 *
+      *    LAYOUT DO MANIFESTO DIARIO DE EMBARQUES, NO FORMATO DE      *
+      *    INTERCAMBIO (EDI) ESPERADO PELA TRANSPORTADORA, GRAVADO     *
+      *    POR PROGCOB09 A CADA FRETE CALCULADO                       *
+      *    CHAVE: MANIFUF-CHAVE (UF + DATA + HORA), O QUE MANTEM OS    *
+      *    REGISTROS NATURALMENTE AGRUPADOS POR UF DE DESTINO          *
+      *================================================================*
+       01  MANIFUF-REC.
+           05  MANIFUF-CHAVE.
+               10  MANIFUF-UF              PIC X(002).
+               10  MANIFUF-DATA             PIC 9(008).
+               10  MANIFUF-HORA             PIC 9(008).
+           05  MANIFUF-OPERADOR            PIC X(020).
+           05  MANIFUF-PRODUTO             PIC X(006).
+           05  MANIFUF-PESO-KG             PIC 9(003)V99.
+           05  MANIFUF-VALOR-BRL           PIC 9(008)V99.
+           05  MANIFUF-FRETE               PIC 9(004)V99.
