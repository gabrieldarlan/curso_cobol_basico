@@ -0,0 +1,5 @@
+      *================================================================*
+      *    NOTAPED.COB                                                 *
+      *    LINHA DA NOTA DE PEDIDO / FATURA DE VENDA (PROGCOB18)       *
+      *================================================================*
+       01  NOTAPED-REC                    PIC X(070).
