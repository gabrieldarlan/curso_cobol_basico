@@ -0,0 +1,10 @@
+      *================================================================*
+      *    NOTPARM.COB                                                 *
+      *    PARAMETROS DE APROVACAO POR DISCIPLINA (PROGCOB08)          *
+      *    CHAVE: NOTPARM-MATERIA                                      *
+      *================================================================*
+       01  NOTPARM-REC.
+           05  NOTPARM-MATERIA            PIC X(010).
+           05  NOTPARM-BONUS-MIN          PIC 9(002)V9.
+           05  NOTPARM-APROV-MIN          PIC 9(002)V9.
+           05  NOTPARM-RECUP-MIN          PIC 9(002)V9.
