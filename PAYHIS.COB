@@ -0,0 +1,12 @@
+      *================================================================*
+      *    PAYHIS.COB                                                  *
+      *    HISTORICO DE FOLHA DE PAGAMENTO, POR PERIODO (PROGCOB04)    *
+      *    CHAVE: PAYHIS-PERIODO (AAAAMM)                              *
+      *================================================================*
+       01  PAYHIS-REC.
+           05  PAYHIS-PERIODO              PIC 9(006).
+           05  PAYHIS-QTD-FUNC             PIC 9(005).
+           05  PAYHIS-BRUTO                PIC 9(009)V99.
+           05  PAYHIS-INSS                 PIC 9(009)V99.
+           05  PAYHIS-IRRF                 PIC 9(009)V99.
+           05  PAYHIS-LIQUIDO              PIC 9(009)V99.
