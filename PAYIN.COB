@@ -0,0 +1,9 @@
+      *================================================================*
+      *    PAYIN.COB                                                   *
+      *    LOTE DE ENTRADA DA FOLHA DE PAGAMENTO (PROGCOB04)           *
+      *================================================================*
+       01  PAYIN-REC.
+           05  PAYIN-NOME                 PIC X(020).
+           05  PAYIN-SALARIO              PIC 9(006)V99.
+           05  PAYIN-CENTRO-CUSTO         PIC X(004).
+           05  PAYIN-MOEDA                PIC X(003).
