@@ -0,0 +1,5 @@
+      *================================================================*
+      *    PAYREG.COB                                                  *
+      *    LINHA DO RELATORIO DE FOLHA DE PAGAMENTO (PROGCOB04)        *
+      *================================================================*
+       01  PAYREG-REC                     PIC X(070).
