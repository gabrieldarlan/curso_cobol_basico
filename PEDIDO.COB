@@ -0,0 +1,14 @@
+      *================================================================*
+      *    PEDIDO.COB                                                  *
+      *    CADASTRO-RESUMO DE PEDIDOS DE VENDA (PROGCOB18)             *
+      *    CHAVE: PEDIDO-NUMERO                                        *
+      *================================================================*
+       01  PEDIDO-REC.
+           05  PEDIDO-NUMERO               PIC 9(006).
+           05  PEDIDO-UF                   PIC X(002).
+           05  PEDIDO-DATA                 PIC 9(008).
+           05  PEDIDO-QTD-ITENS            PIC 9(003).
+           05  PEDIDO-SUBTOTAL             PIC 9(008)V99.
+           05  PEDIDO-FRETE                PIC 9(006)V99.
+           05  PEDIDO-IMPOSTO              PIC 9(008)V99.
+           05  PEDIDO-TOTAL                PIC 9(009)V99.
