@@ -0,0 +1,12 @@
+      *================================================================*
+      *    PEDITEM.COB                                                 *
+      *    LOTE DE ITENS DE PEDIDO DE VENDA (PROGCOB18)                *
+      *    UM REGISTRO POR ITEM; ITENS DO MESMO PEDIDO VEM JUNTOS,     *
+      *    EM SEQUENCIA, ORDENADOS POR PEDITEM-PEDIDO                  *
+      *================================================================*
+       01  PEDITEM-REC.
+           05  PEDITEM-PEDIDO             PIC 9(006).
+           05  PEDITEM-UF                 PIC X(002).
+           05  PEDITEM-PRODUTO            PIC X(006).
+           05  PEDITEM-QTD                PIC 9(003).
+           05  PEDITEM-PRECO              PIC 9(006)V99.
