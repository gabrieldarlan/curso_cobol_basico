@@ -0,0 +1,13 @@
+      *================================================================*
+      *    PERFECHA.COB                                                *
+      *    ARQUIVO DE FECHAMENTOS MENSAIS, COM OS TOTAIS DE VENDAS E   *
+      *    FOLHA JA FECHADOS PARA O PERIODO (PROGCOB20)                *
+      *    CHAVE: PERFECHA-PERIODO (AAAAMM)                           *
+      *================================================================*
+       01  PERFECHA-REC.
+           05  PERFECHA-PERIODO            PIC 9(006).
+           05  PERFECHA-VENDAS-QTD         PIC 9(007).
+           05  PERFECHA-VENDAS-TOTAL       PIC 9(009)V99.
+           05  PERFECHA-FOLHA-BRUTO        PIC 9(009)V99.
+           05  PERFECHA-FOLHA-LIQUIDO      PIC 9(009)V99.
+           05  PERFECHA-DATA-FECHAMENTO    PIC 9(008).
