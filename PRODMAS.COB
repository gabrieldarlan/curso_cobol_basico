@@ -0,0 +1,11 @@
+      *================================================================*
+      *    PRODMAS.COB                                                 *
+      *    LAYOUT DO CADASTRO DE PRODUTOS - PESO E CLASSE DE FRETE     *
+      *    CHAVE: PRODMAS-CODIGO                                       *
+      *================================================================*
+       01  PRODMAS-REC.
+           05  PRODMAS-CODIGO             PIC X(006).
+           05  PRODMAS-DESCRICAO          PIC X(020).
+           05  PRODMAS-PESO-KG            PIC 9(003)V99.
+           05  PRODMAS-CLASSE             PIC X(001).
+           05  PRODMAS-FATOR-CLASSE       PIC 9(001)V99.
