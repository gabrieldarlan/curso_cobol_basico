@@ -1,17 +1,165 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. PROGCOB02.
-      *****************************************
+      ******************************************************************
       * AREA DE COMENTARIOS - REMARKS
       * AUTHOR = GABRIEL(BRQ) GABRIEL
       * OBJETIVO: MOSTRAR
       * DATA = XX/XX/XXXX
-      *****************************************
-       ENVIRONMENT DIVISION.
+      * ALTERACOES:
+      * XX/XX/XXXX - MODO LOTE, LENDO UM ARQUIVO DE ROSTER (ROSTER) E
+      *              GERANDO UM RELATORIO DE SAUDACOES (ROSTERRL), UMA
+      *              LINHA POR PESSOA, ALEM DO MODO INTERATIVO ORIGINAL
+      * XX/XX/XXXX - MODO INTERATIVO PASSA A REGISTRAR O NOME DIGITADO
+      *              NA TRILHA DE AUDITORIA DE CONSOLE COMPARTILHADA
+      *              (CONSLOG)
+      * XX/XX/XXXX - STOP RUN SUBSTITUIDO POR GOBACK PARA PERMITIR A
+      *              CHAMADA DESTE PROGRAMA PELO MENU OPERACIONAL
+      *              COMUM (PROGMENU), SEM ENCERRAR O RUN UNIT
+      ******************************************************************
+       ENVIRONMENT                     DIVISION.
+       CONFIGURATION                   SECTION.
+           SPECIAL-NAMES.
+               DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT                    SECTION.
+       FILE-CONTROL.
+           SELECT ROSTER-FILE           ASSIGN TO "ROSTER"
+               ORGANIZATION           IS LINE SEQUENTIAL
+               FILE STATUS            IS WRK-ROSTER-STATUS.
+           SELECT ROSTERRL-FILE         ASSIGN TO "ROSTERRL"
+               ORGANIZATION           IS LINE SEQUENTIAL
+               FILE STATUS            IS WRK-ROSTERRL-STATUS.
+           SELECT CONSLOG-FILE          ASSIGN TO "CONSLOG"
+               ORGANIZATION           IS LINE SEQUENTIAL
+               FILE STATUS            IS WRK-CONSLOG-STATUS.
        DATA DIVISION.
-       WORKING-STORAGE SECTION.
-      *NIVEL 77 DEFINE QUE A VARIAVEL É UNICA, LOCAL E PUBLICA
-       77 WRK-NOME                     PIC X(20) VALUE SPACES.
+       FILE SECTION.
+       FD  ROSTER-FILE.
+           COPY 'ROSTER.COB'.
+       FD  ROSTERRL-FILE.
+           COPY 'ROSTERRL.COB'.
+       FD  CONSLOG-FILE.
+           COPY 'CONSLOG.COB'.
+       WORKING-STORAGE                 SECTION.
+      *NIVEL 77 DEFINE QUE A VARIAVEL E UNICA, LOCAL E PUBLICA
+       77  WRK-NOME                     PIC X(020)     VALUE SPACES.
+       77  WRK-MODO                     PIC X(001)     VALUE SPACES.
+           88  WRK-MODO-INTERATIVO                     VALUE 'I'.
+           88  WRK-MODO-LOTE                            VALUE 'L'.
+       77  WRK-ROSTER-STATUS            PIC X(002)     VALUE SPACES.
+           88  WRK-ROSTER-FIM                           VALUE '10'.
+       77  WRK-ROSTERRL-STATUS          PIC X(002)     VALUE SPACES.
+       77  WRK-QTD-PESSOAS              PIC 9(005)     VALUE ZEROS.
+       77  WRK-CONSLOG-STATUS           PIC X(002)     VALUE SPACES.
+       77  WRK-OPERADOR                 PIC X(020)     VALUE SPACES.
+       01  WRK-DATA-HORA-LOG.
+           05  WRK-DATA-SYS-LOG         PIC 9(008)     VALUE ZEROS.
+           05  WRK-HORA-SYS-LOG         PIC 9(008)     VALUE ZEROS.
+      *
        PROCEDURE DIVISION.
-           ACCEPT WRK-NOME FROM CONSOLE.
-           DISPLAY 'NOME: ' WRK-NOME(1:8).
-           STOP RUN.
+      *================================================================*
+      *    AREA PRINCIPAL DO PROGRAMA
+      *================================================================*
+       0001-PRINCIPAL                  SECTION.
+      *================================================================*
+           PERFORM 0100-INICIALIZAR.
+           PERFORM 0200-PROCESSAR.
+           PERFORM 0300-FINALIZAR.
+      *================================================================*
+       0001-99-FIM.                    EXIT.
+      *================================================================*
+
+      *================================================================*
+      *    PERGUNTA O MODO DE EXECUCAO E ABRE OS ARQUIVOS SE FOR LOTE
+      *================================================================*
+       0100-INICIALIZAR                SECTION.
+      *================================================================*
+           DISPLAY 'OPERADOR:'.
+           ACCEPT WRK-OPERADOR         FROM CONSOLE.
+           DISPLAY 'MODO (I=INTERATIVO / L=LOTE): '.
+           ACCEPT WRK-MODO             FROM CONSOLE.
+           IF  WRK-MODO-LOTE
+               OPEN INPUT  ROSTER-FILE
+               OPEN OUTPUT ROSTERRL-FILE
+           END-IF.
+      *================================================================*
+       0100-99-FIM.                    EXIT.
+      *================================================================*
+
+      *================================================================*
+      *    DESVIA PARA O PROCESSAMENTO INTERATIVO OU O DE LOTE
+      *================================================================*
+       0200-PROCESSAR                  SECTION.
+      *================================================================*
+           IF  WRK-MODO-LOTE
+               PERFORM 0210-LER-PESSOA
+               PERFORM 0220-PROCESSAR-1-PESSOA UNTIL WRK-ROSTER-FIM
+           ELSE
+               ACCEPT WRK-NOME         FROM CONSOLE
+               DISPLAY 'NOME: ' WRK-NOME(1:8)
+               PERFORM 0900-GRAVAR-AUDITORIA-CONSOLE
+           END-IF.
+      *================================================================*
+       0200-99-FIM.                    EXIT.
+      *================================================================*
+
+       0210-LER-PESSOA                 SECTION.
+      *================================================================*
+           READ ROSTER-FILE
+               AT END
+                   SET WRK-ROSTER-FIM  TO TRUE
+           END-READ.
+      *================================================================*
+       0210-99-FIM.                    EXIT.
+      *================================================================*
+
+       0220-PROCESSAR-1-PESSOA         SECTION.
+      *================================================================*
+           ADD 1                       TO WRK-QTD-PESSOAS.
+           STRING 'OLA, '               DELIMITED BY SIZE
+                  ROSTER-REC            DELIMITED BY SIZE
+                  INTO ROSTERRL-REC
+           END-STRING.
+           WRITE ROSTERRL-REC.
+           PERFORM 0210-LER-PESSOA.
+      *================================================================*
+       0220-99-FIM.                    EXIT.
+      *================================================================*
+
+      *================================================================*
+      *    ROTINA QUE FINALIZA O PROGRAMA
+      *================================================================*
+       0300-FINALIZAR                  SECTION.
+      *================================================================*
+           IF  WRK-MODO-LOTE
+               CLOSE ROSTER-FILE
+               CLOSE ROSTERRL-FILE
+               DISPLAY 'PESSOAS PROCESSADAS: ' WRK-QTD-PESSOAS
+           END-IF.
+           GOBACK.
+      *================================================================*
+       0300-99-FIM.                    EXIT.
+      *================================================================*
+
+      *================================================================*
+      *    GRAVA NA TRILHA DE AUDITORIA DE CONSOLE COMPARTILHADA
+      *================================================================*
+       0900-GRAVAR-AUDITORIA-CONSOLE   SECTION.
+      *================================================================*
+           ACCEPT WRK-DATA-SYS-LOG     FROM DATE YYYYMMDD.
+           ACCEPT WRK-HORA-SYS-LOG     FROM TIME.
+           OPEN EXTEND CONSLOG-FILE.
+           IF  WRK-CONSLOG-STATUS      EQUAL '35'
+               OPEN OUTPUT CONSLOG-FILE
+               CLOSE CONSLOG-FILE
+               OPEN EXTEND CONSLOG-FILE
+           END-IF.
+           MOVE WRK-DATA-SYS-LOG       TO CONSLOG-DATA.
+           MOVE WRK-HORA-SYS-LOG       TO CONSLOG-HORA.
+           MOVE 'PROGCOB02'            TO CONSLOG-PROGRAMA.
+           MOVE WRK-OPERADOR           TO CONSLOG-OPERADOR.
+           MOVE WRK-NOME               TO CONSLOG-CAMPOS.
+           WRITE CONSLOG-REC.
+           CLOSE CONSLOG-FILE.
+      *================================================================*
+       0900-99-FIM.                    EXIT.
+      *================================================================*
