@@ -6,17 +6,47 @@
       * OBJETIVO: RECEBER E IMPRIMIR A DATA DO SISTEMA
       * UTILIZAR VARIAVEIS NIVEL 01.02... (ESTRUTURADA)
       * DATA = XX/XX/XXXX
+      * ALTERACOES:
+      * XX/XX/XXXX - CAPTURA HORA DO SISTEMA E DERIVA O DIA DA
+      *              SEMANA, PARA SERVIR DE CARIMBO PADRAO DE
+      *              DATA/HORA/DIA-DA-SEMANA A OUTROS RELATORIOS
       *****************************************
-       ENVIRONMENT DIVISION.
+       ENVIRONMENT                     DIVISION.
+       CONFIGURATION                   SECTION.
+           SPECIAL-NAMES.
+               DECIMAL-POINT IS COMMA.
        DATA DIVISION.
-       WORKING-STORAGE SECTION.
+       WORKING-STORAGE                 SECTION.
+      *
+           COPY 'CALEND.COB'.
       *
        01 WRK-DATA.
            05 WRK-ANO                  PIC 9(04) VALUE ZEROS.
            05 WRK-MES                  PIC 9(02) VALUE ZEROS.
            05 WRK-DIA                  PIC 9(02) VALUE ZEROS.
+       01 WRK-DATA-NUM REDEFINES WRK-DATA
+                                    PIC 9(008).
+      *
+       01 WRK-HORA.
+           05 WRK-HH                   PIC 9(02) VALUE ZEROS.
+           05 WRK-MM                   PIC 9(02) VALUE ZEROS.
+           05 WRK-SS                   PIC 9(02) VALUE ZEROS.
+           05 WRK-CENTESIMOS           PIC 9(02) VALUE ZEROS.
+      *
+       77  WRK-DIA-JULIANO             PIC 9(008)      VALUE ZEROS.
+       77  WRK-DIA-SEMANA-NUM          PIC 9(002)      VALUE ZEROS.
       *
        PROCEDURE DIVISION.
            ACCEPT WRK-DATA             FROM DATE YYYYMMDD.
+           ACCEPT WRK-HORA             FROM TIME.
+
+           COMPUTE WRK-DIA-JULIANO =
+               FUNCTION INTEGER-OF-DATE(WRK-DATA-NUM).
+           COMPUTE WRK-DIA-SEMANA-NUM =
+               FUNCTION MOD(WRK-DIA-JULIANO, 7) + 1.
+
            DISPLAY 'DATA ' WRK-DIA ' DE ' WRK-MES ' DE ' WRK-ANO.
+           DISPLAY 'HORA ' WRK-HH ':' WRK-MM ':' WRK-SS.
+           DISPLAY 'DIA DA SEMANA: '
+               CAL-DIA-SEMANA(WRK-DIA-SEMANA-NUM).
            STOP RUN.
