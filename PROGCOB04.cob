@@ -6,23 +6,788 @@
       * OBJETIVO: RECEBER NOME E SALARIO E IMPRIMIR FORMATADO
       * UTILIZAR VARIAVEIS NIVEL 01.02... (ESTRUTURADA)
       * DATA = XX/XX/XXXX
+      * ALTERACOES:
+      * XX/XX/XXXX - CALCULO DE INSS/IRRF E SALARIO LIQUIDO, COM
+      *              LAYOUT DE CONTRACHEQUE
+      * XX/XX/XXXX - MODO LOTE, QUE LE UM ARQUIVO COM VARIOS
+      *              FUNCIONARIOS (PAYIN) E EMITE UM RELATORIO DE
+      *              FOLHA DE PAGAMENTO (PAYREG) COM TOTAL DE PAGINA
+      *              E TOTAL GERAL DE WRK-SALARIO-ED
+      * XX/XX/XXXX - MODO INTERATIVO PASSA A REGISTRAR O FUNCIONARIO
+      *              DIGITADO NA TRILHA DE AUDITORIA DE CONSOLE
+      *              COMPARTILHADA (CONSLOG)
+      * XX/XX/XXXX - MODO LOTE PASSA A EMITIR TAMBEM UM EXTRATO DE
+      *              LANCAMENTOS CONTABEIS (GLPOST), DEBITANDO A
+      *              DESPESA DE FOLHA E CREDITANDO BANCO/CAIXA E OS
+      *              PASSIVOS DE INSS/IRRF, POR CENTRO DE CUSTO
+      * XX/XX/XXXX - SALARIO PASSA A SER DIGITADO/LIDO NA MOEDA DO
+      *              FUNCIONARIO E CONVERTIDO PARA REAIS PELA TABELA
+      *              DE CAMBIO (CAMBIO) ANTES DO CALCULO DE INSS/IRRF
+      * XX/XX/XXXX - MODO LOTE PASSA A ACUMULAR O PERIODO DA FOLHA NO
+      *              HISTORICO PAYHIS (QTD DE FUNCIONARIOS, BRUTO,
+      *              INSS, IRRF E LIQUIDO), PARA O FECHAMENTO MENSAL
+      * XX/XX/XXXX - CARIMBO PADRAO DE CABECALHO (DATA, HORA E NUMERO
+      *              SEQUENCIAL DE LOTE) NA SAIDA DO CONTRACHEQUE E
+      *              NO RELATORIO DE FOLHA (PAYREG)
+      * XX/XX/XXXX - PARAMETRO DE LOCALIDADE (LOCALPARM) LIDO NO
+      *              INICIO, ALERTANDO SE O PONTO DECIMAL PEDIDO NAO
+      *              CONFERE COM O SPECIAL-NAMES DESTA COMPILACAO
+      * XX/XX/XXXX - STOP RUN SUBSTITUIDO POR GOBACK PARA PERMITIR A
+      *              CHAMADA DESTE PROGRAMA PELO MENU OPERACIONAL
+      *              COMUM (PROGMENU), SEM ENCERRAR O RUN UNIT
+      * XX/XX/XXXX - 0100-CALCULAR-INSS E 0200-CALCULAR-IRRF RENUME-
+      *              RADAS PARA 0212/0214, ELIMINANDO A DUPLICIDADE DE
+      *              NUMERO DE SECAO COM 0100-INICIALIZAR/0200-
+      *              PROCESSAR
+      * XX/XX/XXXX - 0250-ACUMULAR-CENTRO-CUSTO PASSA A CHECAR O
+      *              LIMITE DE 20 CENTROS DE CUSTO ANTES DE CRIAR UMA
+      *              NOVA LINHA NA TABELA, EM VEZ DE INDEXAR ALEM DO
+      *              LIMITE QUANDO HA MAIS DE 20 CENTROS NO LOTE
+      * XX/XX/XXXX - 0295-GRAVAR-HISTORICO-FOLHA PASSA A ACEITAR A
+      *              DATA DO SISTEMA EM UM CAMPO DE 8 DIGITOS ANTES
+      *              DE DIVIDIR POR 100, POIS O CAMPO DE 6 DIGITOS
+      *              TRUNCAVA O SECULO/ANO EM VEZ DO DIA, GERANDO UM
+      *              PAYHIS-PERIODO INCORRETO
       ******************************************************************
        ENVIRONMENT                     DIVISION.
        CONFIGURATION                   SECTION.
            SPECIAL-NAMES.
                DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT                    SECTION.
+       FILE-CONTROL.
+           SELECT PAYIN-FILE            ASSIGN TO "PAYIN"
+               ORGANIZATION           IS LINE SEQUENTIAL
+               FILE STATUS            IS WRK-PAYIN-STATUS.
+           SELECT PAYREG-FILE           ASSIGN TO "PAYREG"
+               ORGANIZATION           IS LINE SEQUENTIAL
+               FILE STATUS            IS WRK-PAYREG-STATUS.
+           SELECT CONSLOG-FILE          ASSIGN TO "CONSLOG"
+               ORGANIZATION           IS LINE SEQUENTIAL
+               FILE STATUS            IS WRK-CONSLOG-STATUS.
+           SELECT GLPOST-FILE           ASSIGN TO "GLPOST"
+               ORGANIZATION           IS LINE SEQUENTIAL
+               FILE STATUS            IS WRK-GLPOST-STATUS.
+           SELECT CAMBIO-FILE           ASSIGN TO "CAMBIO"
+               ORGANIZATION           IS INDEXED
+               ACCESS MODE            IS DYNAMIC
+               RECORD KEY             IS CAMBIO-MOEDA
+               FILE STATUS            IS WRK-CAMBIO-STATUS.
+           SELECT PAYHIS-FILE           ASSIGN TO "PAYHIS"
+               ORGANIZATION           IS INDEXED
+               ACCESS MODE            IS DYNAMIC
+               RECORD KEY             IS PAYHIS-PERIODO
+               FILE STATUS            IS WRK-PAYHIS-STATUS.
+           SELECT BATSEQ-FILE           ASSIGN TO "BATSEQ04"
+               ORGANIZATION           IS LINE SEQUENTIAL
+               FILE STATUS            IS WRK-BATSEQ-STATUS.
+           SELECT LOCALPARM-FILE        ASSIGN TO "LOCALPARM"
+               ORGANIZATION           IS LINE SEQUENTIAL
+               FILE STATUS            IS WRK-LOCALPARM-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  PAYIN-FILE.
+           COPY 'PAYIN.COB'.
+       FD  PAYREG-FILE.
+           COPY 'PAYREG.COB'.
+       FD  CONSLOG-FILE.
+           COPY 'CONSLOG.COB'.
+       FD  GLPOST-FILE.
+           COPY 'GLPOST.COB'.
+       FD  CAMBIO-FILE.
+           COPY 'CAMBIO.COB'.
+       FD  PAYHIS-FILE.
+           COPY 'PAYHIS.COB'.
+       FD  BATSEQ-FILE.
+           COPY 'BATSEQ.COB'.
+       FD  LOCALPARM-FILE.
+           COPY 'LOCALPARM.COB'.
        WORKING-STORAGE                 SECTION.
       *
        77 WRK-NOME                     PIC X(020)      VALUE SPACES.
        77 WRK-SALARIO                  PIC 9(006)V99   VALUE ZEROS.
        77 WRK-SALARIO-ED               PIC $ZZZ.ZZ9,99 VALUE ZEROS.
+       77 WRK-SALARIO-ORIGINAL         PIC 9(006)V99   VALUE ZEROS.
+       77 WRK-SALARIO-ORIGINAL-ED      PIC $ZZZ.ZZ9,99 VALUE ZEROS.
+       77 WRK-MOEDA                    PIC X(003)      VALUE 'BRL'.
+       77 WRK-TAXA-CAMBIO              PIC 9(003)V9999 VALUE 1,0000.
+       77 WRK-INSS                     PIC 9(006)V99   VALUE ZEROS.
+       77 WRK-INSS-ED                  PIC $ZZZ.ZZ9,99 VALUE ZEROS.
+       77 WRK-BASE-IRRF                PIC 9(006)V99   VALUE ZEROS.
+       77 WRK-IRRF                     PIC 9(006)V99   VALUE ZEROS.
+       77 WRK-IRRF-ED                  PIC $ZZZ.ZZ9,99 VALUE ZEROS.
+       77 WRK-LIQUIDO                  PIC 9(006)V99   VALUE ZEROS.
+       77 WRK-LIQUIDO-ED               PIC $ZZZ.ZZ9,99 VALUE ZEROS.
+      *
+       77  WRK-MODO                    PIC X(001)      VALUE 'I'.
+           88  WRK-MODO-INTERATIVO                     VALUE 'I'.
+           88  WRK-MODO-LOTE                           VALUE 'L'.
+      *
+       77  WRK-PAYIN-STATUS            PIC X(002)      VALUE SPACES.
+           88  WRK-PAYIN-OK                            VALUE '00'.
+           88  WRK-PAYIN-FIM                           VALUE '10'.
+       77  WRK-PAYREG-STATUS           PIC X(002)      VALUE SPACES.
+      *
+      *    CONTROLE DE PAGINA E TOTAIS DO RELATORIO DE FOLHA
+      *
+       77  WRK-PAGINA-TAMANHO          PIC 9(002)      VALUE 10.
+       77  WRK-PAGINA-CONTADOR         PIC 9(002)      VALUE ZEROS.
+       77  WRK-PAGINA-NUMERO           PIC 9(003)      VALUE ZEROS.
+       77  WRK-PAGINA-TOTAL            PIC 9(009)V99   VALUE ZEROS.
+       77  WRK-PAGINA-TOTAL-ED         PIC $ZZZ.ZZZ.ZZ9,99 VALUE ZEROS.
+       77  WRK-GERAL-TOTAL             PIC 9(009)V99   VALUE ZEROS.
+       77  WRK-GERAL-TOTAL-ED          PIC $ZZZ.ZZZ.ZZ9,99 VALUE ZEROS.
+       77  WRK-QTD-FUNC                PIC 9(005)      VALUE ZEROS.
+      *
+       77  WRK-CONSLOG-STATUS          PIC X(002)      VALUE SPACES.
+       77  WRK-OPERADOR                PIC X(020)      VALUE SPACES.
+       77  WRK-CAMPOS-LOG              PIC X(040)      VALUE SPACES.
+       01  WRK-DATA-HORA-LOG.
+           05  WRK-DATA-SYS-LOG        PIC 9(008)      VALUE ZEROS.
+           05  WRK-HORA-SYS-LOG        PIC 9(008)      VALUE ZEROS.
+      *
+       77  WRK-CAMBIO-STATUS           PIC X(002)      VALUE SPACES.
+           88  WRK-CAMBIO-OK                           VALUE '00'.
+           88  WRK-CAMBIO-NAO-ACHOU                    VALUE '23'.
+           88  WRK-CAMBIO-INEXISTENTE                  VALUE '35'.
+      *
+       77  WRK-PAYHIS-STATUS           PIC X(002)      VALUE SPACES.
+           88  WRK-PAYHIS-OK                           VALUE '00'.
+           88  WRK-PAYHIS-NAO-ACHOU                    VALUE '23'.
+           88  WRK-PAYHIS-INEXISTENTE                  VALUE '35'.
+       77  WRK-PERIODO                 PIC 9(006)      VALUE ZEROS.
+       77  WRK-DATA-SISTEMA            PIC 9(008)      VALUE ZEROS.
+      *
+       77  WRK-GLPOST-STATUS           PIC X(002)      VALUE SPACES.
+       77  WRK-CENTRO-CUSTO            PIC X(004)      VALUE SPACES.
+       77  WRK-CONTA-DESPESA           PIC X(010)     VALUE 'DESPFOPAG'.
+       77  WRK-CONTA-BANCO             PIC X(010)    VALUE 'BANCOCAIXA'.
+       77  WRK-CONTA-INSS              PIC X(010)     VALUE 'INSSPAGAR'.
+       77  WRK-CONTA-IRRF              PIC X(010)     VALUE 'IRRFPAGAR'.
+       77  WRK-GLPOST-VALOR-ED         PIC $ZZZ.ZZ9,99 VALUE ZEROS.
+      *
+      *    TABELA COM O ACUMULADO DE FOLHA POR CENTRO DE CUSTO, PARA
+      *    MONTAR O EXTRATO DE LANCAMENTOS CONTABEIS NO FECHAMENTO
+      *
+       01  WRK-CC-TAB.
+           05  WRK-CC-ENTRY            OCCURS 20 TIMES
+                                        INDEXED BY WRK-CC-IDX.
+               10  WRK-CC-COD          PIC X(004).
+               10  WRK-CC-BRUTO        PIC 9(009)V99.
+               10  WRK-CC-INSS         PIC 9(009)V99.
+               10  WRK-CC-IRRF         PIC 9(009)V99.
+               10  WRK-CC-LIQUIDO      PIC 9(009)V99.
+       77  WRK-CC-COUNT                PIC 9(003)      VALUE ZEROS.
+      *
+      *    CARIMBO PADRAO DE CABECALHO: DATA, HORA E NUMERO DE LOTE
+      *
+       77  WRK-BATSEQ-STATUS           PIC X(002)      VALUE SPACES.
+           88  WRK-BATSEQ-OK                           VALUE '00'.
+       77  WRK-LOTE-NUM                PIC 9(006)      VALUE ZEROS.
+       01  WRK-CAB-DATA.
+           05  WRK-CAB-ANO             PIC 9(004)      VALUE ZEROS.
+           05  WRK-CAB-MES             PIC 9(002)      VALUE ZEROS.
+           05  WRK-CAB-DIA             PIC 9(002)      VALUE ZEROS.
+       01  WRK-CAB-HORA.
+           05  WRK-CAB-HH              PIC 9(002)      VALUE ZEROS.
+           05  WRK-CAB-MM              PIC 9(002)      VALUE ZEROS.
+           05  WRK-CAB-SS              PIC 9(002)      VALUE ZEROS.
+           05  WRK-CAB-CENTESIMOS      PIC 9(002)      VALUE ZEROS.
+      *
+      *    PARAMETRO DE LOCALIDADE (PONTO DECIMAL)
+      *
+       77  WRK-LOCALPARM-STATUS        PIC X(002)      VALUE SPACES.
       *
        PROCEDURE DIVISION.
-           ACCEPT WRK-NOME             FROM CONSOLE.
-           ACCEPT WRK-SALARIO          FROM CONSOLE.
-      *********************** MOSTRA DADOS
-           DISPLAY 'NOME: '            WRK-NOME.
+      *================================================================*
+      *    AREA PRINCIPAL DO PROGRAMA
+      *================================================================*
+       0001-PRINCIPAL                  SECTION.
+      *================================================================*
+           PERFORM 0100-INICIALIZAR.
+           PERFORM 0200-PROCESSAR.
+           PERFORM 0300-FINALIZAR.
+      *================================================================*
+       0001-99-FIM.                    EXIT.
+      *================================================================*
+
+      *================================================================*
+      *    PERGUNTA O MODO DE OPERACAO E PREPARA OS DADOS DE ENTRADA
+      *================================================================*
+       0100-INICIALIZAR                SECTION.
+      *================================================================*
+           PERFORM 0940-VERIFICAR-LOCALPARM.
+           PERFORM 0910-IMPRIMIR-CABECALHO.
+
+           OPEN I-O CAMBIO-FILE.
+           IF  WRK-CAMBIO-INEXISTENTE
+               PERFORM 0280-CARREGAR-CAMBIO
+           END-IF.
+
+           DISPLAY 'MODO (I=INTERATIVO  L=LOTE): '.
+           ACCEPT WRK-MODO.
+
+           IF  WRK-MODO-LOTE
+               OPEN INPUT PAYIN-FILE
+               OPEN OUTPUT PAYREG-FILE
+               OPEN OUTPUT GLPOST-FILE
+               OPEN I-O PAYHIS-FILE
+               IF  WRK-PAYHIS-INEXISTENTE
+                   CLOSE PAYHIS-FILE
+                   OPEN OUTPUT PAYHIS-FILE
+                   CLOSE PAYHIS-FILE
+                   OPEN I-O PAYHIS-FILE
+               END-IF
+               PERFORM 0930-GRAVAR-CABECALHO-PAYREG
+           ELSE
+               SET WRK-MODO-INTERATIVO TO TRUE
+               DISPLAY 'OPERADOR:'
+               ACCEPT WRK-OPERADOR     FROM CONSOLE
+               ACCEPT WRK-NOME         FROM CONSOLE
+               ACCEPT WRK-SALARIO      FROM CONSOLE
+               DISPLAY 'MOEDA DO SALARIO (BRL/USD/EUR/GBP/ARS):'
+               ACCEPT WRK-MOEDA        FROM CONSOLE
+               IF  WRK-MOEDA           EQUAL SPACES
+                   MOVE 'BRL'           TO WRK-MOEDA
+               END-IF
+               MOVE WRK-SALARIO        TO WRK-SALARIO-ORIGINAL
+               PERFORM 0290-CONVERTER-MOEDA
+               MOVE WRK-NOME           TO WRK-CAMPOS-LOG
+               PERFORM 0900-GRAVAR-AUDITORIA-CONSOLE
+           END-IF.
+      *================================================================*
+       0100-99-FIM.                    EXIT.
+      *================================================================*
+
+      *================================================================*
+      *    PROCESSA A FOLHA NO MODO ESCOLHIDO
+      *================================================================*
+       0200-PROCESSAR                  SECTION.
+      *================================================================*
+           IF  WRK-MODO-LOTE
+               PERFORM 0210-LER-FUNCIONARIO
+               PERFORM 0220-PROCESSAR-1-FUNCIONARIO
+                   UNTIL WRK-PAYIN-FIM
+           ELSE
+               PERFORM 0212-CALCULAR-INSS
+               PERFORM 0214-CALCULAR-IRRF
+               COMPUTE WRK-LIQUIDO = WRK-SALARIO - WRK-INSS - WRK-IRRF
+
+               MOVE WRK-SALARIO        TO WRK-SALARIO-ED
+               MOVE WRK-INSS           TO WRK-INSS-ED
+               MOVE WRK-IRRF           TO WRK-IRRF-ED
+               MOVE WRK-LIQUIDO        TO WRK-LIQUIDO-ED
+
+               DISPLAY '===========CONTRACHEQUE==================='
+               DISPLAY 'FUNCIONARIO..........: '  WRK-NOME
+               IF  WRK-MOEDA            NOT EQUAL 'BRL'
+                   MOVE WRK-SALARIO-ORIGINAL TO WRK-SALARIO-ORIGINAL-ED
+                   DISPLAY 'SALARIO EM ' WRK-MOEDA '.......: '
+                           WRK-SALARIO-ORIGINAL-ED
+               END-IF
+               DISPLAY 'SALARIO BRUTO (BRL)..: '  WRK-SALARIO-ED
+               DISPLAY 'DESCONTO INSS........: '  WRK-INSS-ED
+               DISPLAY 'DESCONTO IRRF........: '  WRK-IRRF-ED
+               DISPLAY 'SALARIO LIQUIDO......: '  WRK-LIQUIDO-ED
+               DISPLAY '==========================================='
+           END-IF.
+      *================================================================*
+       0200-99-FIM.                    EXIT.
+      *================================================================*
+
+      *================================================================*
+      *    ROTINA QUE FINALIZA O PROGRAMA
+      *================================================================*
+       0300-FINALIZAR                  SECTION.
+      *================================================================*
+           IF  WRK-MODO-LOTE
+               CLOSE PAYIN-FILE
+               CLOSE PAYREG-FILE
+               PERFORM 0260-GRAVAR-LANCAMENTOS-GL
+               CLOSE GLPOST-FILE
+               PERFORM 0295-GRAVAR-HISTORICO-FOLHA
+               CLOSE PAYHIS-FILE
+           END-IF.
+           CLOSE CAMBIO-FILE.
+           GOBACK.
+      *================================================================*
+       0300-99-FIM.                    EXIT.
+      *================================================================*
+
+      *================================================================*
+      *    CALCULA O DESCONTO DE INSS POR FAIXA PROGRESSIVA
+      *================================================================*
+       0212-CALCULAR-INSS               SECTION.
+      *================================================================*
+           EVALUATE TRUE
+               WHEN WRK-SALARIO        <= 1320,00
+                   COMPUTE WRK-INSS = WRK-SALARIO * 0,075
+               WHEN WRK-SALARIO        <= 2571,29
+                   COMPUTE WRK-INSS = WRK-SALARIO * 0,09
+               WHEN WRK-SALARIO        <= 3856,94
+                   COMPUTE WRK-INSS = WRK-SALARIO * 0,12
+               WHEN OTHER
+                   COMPUTE WRK-INSS = WRK-SALARIO * 0,14
+           END-EVALUATE.
+      *================================================================*
+       0212-99-FIM.                     EXIT.
+      *================================================================*
+
+      *================================================================*
+      *    CALCULA O DESCONTO DE IRRF SOBRE A BASE (SALARIO - INSS)
+      *================================================================*
+       0214-CALCULAR-IRRF               SECTION.
+      *================================================================*
+           COMPUTE WRK-BASE-IRRF = WRK-SALARIO - WRK-INSS.
+           EVALUATE TRUE
+               WHEN WRK-BASE-IRRF      <= 2259,20
+                   MOVE ZEROS          TO WRK-IRRF
+               WHEN WRK-BASE-IRRF      <= 2826,65
+                   COMPUTE WRK-IRRF = (WRK-BASE-IRRF * 0,075)
+                                     - 169,44
+               WHEN WRK-BASE-IRRF      <= 3751,05
+                   COMPUTE WRK-IRRF = (WRK-BASE-IRRF * 0,15)
+                                     - 381,44
+               WHEN WRK-BASE-IRRF      <= 4664,68
+                   COMPUTE WRK-IRRF = (WRK-BASE-IRRF * 0,225)
+                                     - 662,77
+               WHEN OTHER
+                   COMPUTE WRK-IRRF = (WRK-BASE-IRRF * 0,275)
+                                     - 896,00
+           END-EVALUATE.
+           IF  WRK-IRRF                NOT NUMERIC OR WRK-IRRF < ZEROS
+               MOVE ZEROS              TO WRK-IRRF
+           END-IF.
+      *================================================================*
+       0214-99-FIM.                     EXIT.
+      *================================================================*
+
+      *================================================================*
+      *    LE UM REGISTRO DO ARQUIVO DE ENTRADA DA FOLHA
+      *================================================================*
+       0210-LER-FUNCIONARIO            SECTION.
+      *================================================================*
+           READ PAYIN-FILE
+               AT END
+                   SET WRK-PAYIN-FIM   TO TRUE
+           END-READ.
+      *================================================================*
+       0210-99-FIM.                    EXIT.
+      *================================================================*
+
+      *================================================================*
+      *    CALCULA A FOLHA DE UM FUNCIONARIO, GRAVA A LINHA DO
+      *    RELATORIO, ACUMULA OS TOTAIS E LE O PROXIMO REGISTRO
+      *================================================================*
+       0220-PROCESSAR-1-FUNCIONARIO    SECTION.
+      *================================================================*
+           MOVE PAYIN-NOME             TO WRK-NOME.
+           MOVE PAYIN-SALARIO          TO WRK-SALARIO-ORIGINAL.
+           MOVE PAYIN-MOEDA            TO WRK-MOEDA.
+           IF  WRK-MOEDA               EQUAL SPACES
+               MOVE 'BRL'               TO WRK-MOEDA
+           END-IF.
+           PERFORM 0290-CONVERTER-MOEDA.
+
+           PERFORM 0212-CALCULAR-INSS.
+           PERFORM 0214-CALCULAR-IRRF.
+           COMPUTE WRK-LIQUIDO = WRK-SALARIO - WRK-INSS - WRK-IRRF.
+
            MOVE WRK-SALARIO            TO WRK-SALARIO-ED.
-           DISPLAY 'SALARIO: '         WRK-SALARIO-ED.
-           STOP RUN.
+           MOVE WRK-LIQUIDO            TO WRK-LIQUIDO-ED.
+
+           ADD 1                       TO WRK-QTD-FUNC.
+           ADD 1                       TO WRK-PAGINA-CONTADOR.
+           ADD WRK-SALARIO             TO WRK-PAGINA-TOTAL.
+           ADD WRK-SALARIO             TO WRK-GERAL-TOTAL.
+
+           MOVE PAYIN-CENTRO-CUSTO     TO WRK-CENTRO-CUSTO.
+           PERFORM 0250-ACUMULAR-CENTRO-CUSTO.
+
+           MOVE SPACES                 TO PAYREG-REC.
+           STRING WRK-NOME             DELIMITED BY SIZE
+                  ' BRUTO='            DELIMITED BY SIZE
+                  WRK-SALARIO-ED       DELIMITED BY SIZE
+                  ' LIQUIDO='          DELIMITED BY SIZE
+                  WRK-LIQUIDO-ED       DELIMITED BY SIZE
+                  ' MOEDA='            DELIMITED BY SIZE
+                  WRK-MOEDA            DELIMITED BY SIZE
+                  INTO PAYREG-REC
+           END-STRING.
+           WRITE PAYREG-REC.
+
+           IF  WRK-PAGINA-CONTADOR     >= WRK-PAGINA-TAMANHO
+               PERFORM 0230-GRAVAR-TOTAL-PAGINA
+           END-IF.
+
+           PERFORM 0210-LER-FUNCIONARIO.
+
+           IF  WRK-PAYIN-FIM AND WRK-PAGINA-CONTADOR GREATER ZEROS
+               PERFORM 0230-GRAVAR-TOTAL-PAGINA
+           END-IF.
+
+           IF  WRK-PAYIN-FIM
+               PERFORM 0240-GRAVAR-TOTAL-GERAL
+           END-IF.
+      *================================================================*
+       0220-99-FIM.                    EXIT.
+      *================================================================*
+
+      *================================================================*
+      *    GRAVA A LINHA DE TOTAL DA PAGINA CORRENTE E ZERA O ACUMULADO
+      *================================================================*
+       0230-GRAVAR-TOTAL-PAGINA        SECTION.
+      *================================================================*
+           ADD 1                       TO WRK-PAGINA-NUMERO.
+           MOVE WRK-PAGINA-TOTAL       TO WRK-PAGINA-TOTAL-ED.
+           MOVE SPACES                 TO PAYREG-REC.
+           STRING 'TOTAL DA PAGINA '   DELIMITED BY SIZE
+                  WRK-PAGINA-NUMERO    DELIMITED BY SIZE
+                  ': '                 DELIMITED BY SIZE
+                  WRK-PAGINA-TOTAL-ED  DELIMITED BY SIZE
+                  INTO PAYREG-REC
+           END-STRING.
+           WRITE PAYREG-REC.
+           MOVE ZEROS                  TO WRK-PAGINA-TOTAL
+                                           WRK-PAGINA-CONTADOR.
+      *================================================================*
+       0230-99-FIM.                    EXIT.
+      *================================================================*
+
+      *================================================================*
+      *    GRAVA A LINHA DE TOTAL GERAL DA FOLHA DE PAGAMENTO
+      *================================================================*
+       0240-GRAVAR-TOTAL-GERAL         SECTION.
+      *================================================================*
+           MOVE WRK-GERAL-TOTAL        TO WRK-GERAL-TOTAL-ED.
+           MOVE SPACES                 TO PAYREG-REC.
+           STRING 'TOTAL GERAL DA FOLHA: ' DELIMITED BY SIZE
+                  WRK-GERAL-TOTAL-ED   DELIMITED BY SIZE
+                  INTO PAYREG-REC
+           END-STRING.
+           WRITE PAYREG-REC.
+      *================================================================*
+       0240-99-FIM.                    EXIT.
+      *================================================================*
+
+      *================================================================*
+      *    LOCALIZA O CENTRO DE CUSTO CORRENTE NA TABELA, CRIANDO UMA
+      *    NOVA LINHA QUANDO AINDA NAO TIVER FOLHA ACUMULADA, E SOMA
+      *    OS VALORES DO FUNCIONARIO CORRENTE
+      *================================================================*
+       0250-ACUMULAR-CENTRO-CUSTO      SECTION.
+      *================================================================*
+           SET WRK-CC-IDX              TO 1.
+           SEARCH WRK-CC-ENTRY
+               AT END
+                 IF  WRK-CC-COUNT LESS 20
+                   ADD 1              TO WRK-CC-COUNT
+                   SET WRK-CC-IDX     TO WRK-CC-COUNT
+                   MOVE WRK-CENTRO-CUSTO TO WRK-CC-COD(WRK-CC-IDX)
+                   MOVE ZEROS         TO WRK-CC-BRUTO(WRK-CC-IDX)
+                   MOVE ZEROS         TO WRK-CC-INSS(WRK-CC-IDX)
+                   MOVE ZEROS         TO WRK-CC-IRRF(WRK-CC-IDX)
+                   MOVE ZEROS         TO WRK-CC-LIQUIDO(WRK-CC-IDX)
+                 ELSE
+                   DISPLAY 'AVISO: LIMITE DE 20 CENTROS DE CUSTO '
+                     'EXCEDIDO - CENTRO ' WRK-CENTRO-CUSTO
+                     ' ACUMULADO NO ULTIMO CENTRO DA TABELA'
+                   SET WRK-CC-IDX     TO WRK-CC-COUNT
+                 END-IF
+               WHEN WRK-CC-COD(WRK-CC-IDX) EQUAL WRK-CENTRO-CUSTO
+                   CONTINUE
+           END-SEARCH.
+           ADD WRK-SALARIO             TO WRK-CC-BRUTO(WRK-CC-IDX).
+           ADD WRK-INSS                TO WRK-CC-INSS(WRK-CC-IDX).
+           ADD WRK-IRRF                TO WRK-CC-IRRF(WRK-CC-IDX).
+           ADD WRK-LIQUIDO             TO WRK-CC-LIQUIDO(WRK-CC-IDX).
+      *================================================================*
+       0250-99-FIM.                    EXIT.
+      *================================================================*
+
+      *================================================================*
+      *    GRAVA O EXTRATO DE LANCAMENTOS CONTABEIS, UM GRUPO DE
+      *    DEBITO/CREDITO POR CENTRO DE CUSTO COM FOLHA NO LOTE
+      *================================================================*
+       0260-GRAVAR-LANCAMENTOS-GL      SECTION.
+      *================================================================*
+           IF  WRK-CC-COUNT            GREATER ZEROS
+               PERFORM 0270-GRAVAR-1-CENTRO-CUSTO
+                   VARYING WRK-CC-IDX FROM 1 BY 1
+                   UNTIL WRK-CC-IDX    GREATER WRK-CC-COUNT
+           END-IF.
+      *================================================================*
+       0260-99-FIM.                    EXIT.
+      *================================================================*
+
+      *================================================================*
+      *    GRAVA O LANCAMENTO CONTABIL DE UM CENTRO DE CUSTO: DEBITA
+      *    A DESPESA DE FOLHA E CREDITA BANCO/CAIXA E OS PASSIVOS DE
+      *    INSS/IRRF RETIDOS
+      *================================================================*
+       0270-GRAVAR-1-CENTRO-CUSTO      SECTION.
+      *================================================================*
+           MOVE WRK-CC-BRUTO(WRK-CC-IDX) TO WRK-GLPOST-VALOR-ED.
+           MOVE SPACES                 TO GLPOST-REC.
+           STRING WRK-CC-COD(WRK-CC-IDX) DELIMITED BY SIZE
+                  ' D '                DELIMITED BY SIZE
+                  WRK-CONTA-DESPESA    DELIMITED BY SIZE
+                  ' '                  DELIMITED BY SIZE
+                  WRK-GLPOST-VALOR-ED  DELIMITED BY SIZE
+                  INTO GLPOST-REC
+           END-STRING.
+           WRITE GLPOST-REC.
+
+           MOVE WRK-CC-LIQUIDO(WRK-CC-IDX) TO WRK-GLPOST-VALOR-ED.
+           MOVE SPACES                 TO GLPOST-REC.
+           STRING WRK-CC-COD(WRK-CC-IDX) DELIMITED BY SIZE
+                  ' C '                DELIMITED BY SIZE
+                  WRK-CONTA-BANCO      DELIMITED BY SIZE
+                  ' '                  DELIMITED BY SIZE
+                  WRK-GLPOST-VALOR-ED  DELIMITED BY SIZE
+                  INTO GLPOST-REC
+           END-STRING.
+           WRITE GLPOST-REC.
+
+           IF  WRK-CC-INSS(WRK-CC-IDX) GREATER ZEROS
+               MOVE WRK-CC-INSS(WRK-CC-IDX) TO WRK-GLPOST-VALOR-ED
+               MOVE SPACES              TO GLPOST-REC
+               STRING WRK-CC-COD(WRK-CC-IDX) DELIMITED BY SIZE
+                      ' C '             DELIMITED BY SIZE
+                      WRK-CONTA-INSS    DELIMITED BY SIZE
+                      ' '               DELIMITED BY SIZE
+                      WRK-GLPOST-VALOR-ED DELIMITED BY SIZE
+                      INTO GLPOST-REC
+               END-STRING
+               WRITE GLPOST-REC
+           END-IF.
+
+           IF  WRK-CC-IRRF(WRK-CC-IDX) GREATER ZEROS
+               MOVE WRK-CC-IRRF(WRK-CC-IDX) TO WRK-GLPOST-VALOR-ED
+               MOVE SPACES              TO GLPOST-REC
+               STRING WRK-CC-COD(WRK-CC-IDX) DELIMITED BY SIZE
+                      ' C '             DELIMITED BY SIZE
+                      WRK-CONTA-IRRF    DELIMITED BY SIZE
+                      ' '               DELIMITED BY SIZE
+                      WRK-GLPOST-VALOR-ED DELIMITED BY SIZE
+                      INTO GLPOST-REC
+               END-STRING
+               WRITE GLPOST-REC
+           END-IF.
+      *================================================================*
+       0270-99-FIM.                    EXIT.
+      *================================================================*
+
+      *================================================================*
+      *    CARGA INICIAL DA TABELA DE TAXAS DE CAMBIO POR MOEDA
+      *================================================================*
+       0280-CARREGAR-CAMBIO            SECTION.
+      *================================================================*
+           CLOSE CAMBIO-FILE.
+           OPEN OUTPUT CAMBIO-FILE.
+           MOVE 'BRL'  TO CAMBIO-MOEDA.  MOVE 1,0000 TO CAMBIO-TAXA-BRL.
+           WRITE CAMBIO-REC.
+           MOVE 'USD'  TO CAMBIO-MOEDA.  MOVE 5,2000 TO CAMBIO-TAXA-BRL.
+           WRITE CAMBIO-REC.
+           MOVE 'EUR'  TO CAMBIO-MOEDA.  MOVE 5,6000 TO CAMBIO-TAXA-BRL.
+           WRITE CAMBIO-REC.
+           MOVE 'GBP'  TO CAMBIO-MOEDA.  MOVE 6,5000 TO CAMBIO-TAXA-BRL.
+           WRITE CAMBIO-REC.
+           MOVE 'ARS'  TO CAMBIO-MOEDA.  MOVE 0,0060 TO CAMBIO-TAXA-BRL.
+           WRITE CAMBIO-REC.
+           CLOSE CAMBIO-FILE.
+           OPEN I-O CAMBIO-FILE.
+      *================================================================*
+       0280-99-FIM.                    EXIT.
+      *================================================================*
+
+      *================================================================*
+      *    CONVERTE O SALARIO DIGITADO/LIDO NA MOEDA DE ORIGEM PARA
+      *    REAIS, PESQUISANDO A TAXA NA TABELA DE CAMBIO
+      *================================================================*
+       0290-CONVERTER-MOEDA            SECTION.
+      *================================================================*
+           MOVE WRK-MOEDA               TO CAMBIO-MOEDA.
+           READ CAMBIO-FILE.
+           IF  WRK-CAMBIO-OK
+               MOVE CAMBIO-TAXA-BRL      TO WRK-TAXA-CAMBIO
+           ELSE
+               DISPLAY 'MOEDA NAO CADASTRADA, ASSUMINDO BRL'
+               MOVE 'BRL'                TO WRK-MOEDA
+               MOVE 1,0000               TO WRK-TAXA-CAMBIO
+           END-IF.
+           COMPUTE WRK-SALARIO = WRK-SALARIO-ORIGINAL * WRK-TAXA-CAMBIO.
+      *================================================================*
+       0290-99-FIM.                    EXIT.
+      *================================================================*
+
+      *================================================================*
+      *    ACUMULA O PERIODO DA FOLHA NO HISTORICO (PAYHIS), PARA O
+      *    FECHAMENTO MENSAL
+      *================================================================*
+       0295-GRAVAR-HISTORICO-FOLHA     SECTION.
+      *================================================================*
+           ACCEPT WRK-DATA-SISTEMA     FROM DATE YYYYMMDD.
+           DIVIDE WRK-DATA-SISTEMA     BY 100 GIVING WRK-PERIODO.
+           MOVE WRK-PERIODO            TO PAYHIS-PERIODO.
+           READ PAYHIS-FILE.
+           IF  WRK-PAYHIS-OK
+               ADD WRK-QTD-FUNC         TO PAYHIS-QTD-FUNC
+           ELSE
+               MOVE WRK-PERIODO         TO PAYHIS-PERIODO
+               MOVE WRK-QTD-FUNC        TO PAYHIS-QTD-FUNC
+               MOVE ZEROS               TO PAYHIS-BRUTO
+                                           PAYHIS-INSS
+                                           PAYHIS-IRRF
+                                           PAYHIS-LIQUIDO
+           END-IF.
+
+           PERFORM 0296-SOMAR-TOTAIS-CENTRO-CUSTO
+               VARYING WRK-CC-IDX FROM 1 BY 1
+               UNTIL WRK-CC-IDX        GREATER WRK-CC-COUNT.
+
+           IF  WRK-PAYHIS-OK
+               REWRITE PAYHIS-REC
+           ELSE
+               WRITE PAYHIS-REC
+           END-IF.
+      *================================================================*
+       0295-99-FIM.                    EXIT.
+      *================================================================*
+
+      *================================================================*
+      *    SOMA, NO PERIODO, BRUTO/INSS/IRRF/LIQUIDO DE UM CENTRO DE
+      *    CUSTO JA ACUMULADO EM WRK-CC-TAB
+      *================================================================*
+       0296-SOMAR-TOTAIS-CENTRO-CUSTO  SECTION.
+      *================================================================*
+           ADD WRK-CC-BRUTO(WRK-CC-IDX)   TO PAYHIS-BRUTO.
+           ADD WRK-CC-INSS(WRK-CC-IDX)    TO PAYHIS-INSS.
+           ADD WRK-CC-IRRF(WRK-CC-IDX)    TO PAYHIS-IRRF.
+           ADD WRK-CC-LIQUIDO(WRK-CC-IDX) TO PAYHIS-LIQUIDO.
+      *================================================================*
+       0296-99-FIM.                    EXIT.
+      *================================================================*
+
+      *================================================================*
+      *    GRAVA NA TRILHA DE AUDITORIA DE CONSOLE COMPARTILHADA
+      *================================================================*
+       0900-GRAVAR-AUDITORIA-CONSOLE   SECTION.
+      *================================================================*
+           ACCEPT WRK-DATA-SYS-LOG     FROM DATE YYYYMMDD.
+           ACCEPT WRK-HORA-SYS-LOG     FROM TIME.
+           OPEN EXTEND CONSLOG-FILE.
+           IF  WRK-CONSLOG-STATUS      EQUAL '35'
+               OPEN OUTPUT CONSLOG-FILE
+               CLOSE CONSLOG-FILE
+               OPEN EXTEND CONSLOG-FILE
+           END-IF.
+           MOVE WRK-DATA-SYS-LOG       TO CONSLOG-DATA.
+           MOVE WRK-HORA-SYS-LOG       TO CONSLOG-HORA.
+           MOVE 'PROGCOB04'            TO CONSLOG-PROGRAMA.
+           MOVE WRK-OPERADOR           TO CONSLOG-OPERADOR.
+           MOVE WRK-CAMPOS-LOG         TO CONSLOG-CAMPOS.
+           WRITE CONSLOG-REC.
+           CLOSE CONSLOG-FILE.
+      *================================================================*
+       0900-99-FIM.                    EXIT.
+      *================================================================*
+
+      *================================================================*
+      *    OBTEM O PROXIMO NUMERO DE LOTE E EXIBE O CABECALHO PADRAO
+      *    (DATA, HORA E NUMERO DE LOTE) NO CONSOLE
+      *================================================================*
+       0910-IMPRIMIR-CABECALHO         SECTION.
+      *================================================================*
+           ACCEPT WRK-CAB-DATA          FROM DATE YYYYMMDD.
+           ACCEPT WRK-CAB-HORA          FROM TIME.
+           PERFORM 0920-OBTER-NUMERO-LOTE.
+           DISPLAY '================================================'.
+           DISPLAY 'FOLHA DE PAGAMENTO - DATA: ' WRK-CAB-DIA '/'
+               WRK-CAB-MES '/' WRK-CAB-ANO '  HORA: ' WRK-CAB-HH ':'
+               WRK-CAB-MM ':' WRK-CAB-SS '  LOTE NO: ' WRK-LOTE-NUM.
+           DISPLAY '================================================'.
+      *================================================================*
+       0910-99-FIM.                    EXIT.
+      *================================================================*
+
+      *================================================================*
+      *    CARREGA, INCREMENTA E GRAVA O CONTADOR PERSISTENTE DO
+      *    NUMERO DE LOTE (BATSEQ04)
+      *================================================================*
+       0920-OBTER-NUMERO-LOTE          SECTION.
+      *================================================================*
+           MOVE ZEROS                   TO WRK-LOTE-NUM.
+           OPEN INPUT BATSEQ-FILE.
+           IF  WRK-BATSEQ-OK
+               READ BATSEQ-FILE
+                   NOT AT END
+                       MOVE BATSEQ-NUM   TO WRK-LOTE-NUM
+               END-READ
+               CLOSE BATSEQ-FILE
+           END-IF.
+           ADD 1                        TO WRK-LOTE-NUM.
+           MOVE WRK-LOTE-NUM            TO BATSEQ-NUM.
+           OPEN OUTPUT BATSEQ-FILE.
+           WRITE BATSEQ-REC.
+           CLOSE BATSEQ-FILE.
+      *================================================================*
+       0920-99-FIM.                    EXIT.
+      *================================================================*
+
+      *================================================================*
+      *    GRAVA O CABECALHO PADRAO COMO PRIMEIRA LINHA DO RELATORIO
+      *    DE FOLHA (PAYREG)
+      *================================================================*
+       0930-GRAVAR-CABECALHO-PAYREG    SECTION.
+      *================================================================*
+           MOVE SPACES                  TO PAYREG-REC.
+           STRING 'FOLHA DE PAGAMENTO - DATA: '
+                                        DELIMITED BY SIZE
+                  WRK-CAB-DIA           DELIMITED BY SIZE
+                  '/'                   DELIMITED BY SIZE
+                  WRK-CAB-MES           DELIMITED BY SIZE
+                  '/'                   DELIMITED BY SIZE
+                  WRK-CAB-ANO           DELIMITED BY SIZE
+                  '  HORA: '            DELIMITED BY SIZE
+                  WRK-CAB-HH            DELIMITED BY SIZE
+                  ':'                   DELIMITED BY SIZE
+                  WRK-CAB-MM            DELIMITED BY SIZE
+                  ':'                   DELIMITED BY SIZE
+                  WRK-CAB-SS            DELIMITED BY SIZE
+                  '  LOTE NO: '         DELIMITED BY SIZE
+                  WRK-LOTE-NUM          DELIMITED BY SIZE
+                  INTO PAYREG-REC
+           END-STRING.
+           WRITE PAYREG-REC.
+      *================================================================*
+       0930-99-FIM.                    EXIT.
+      *================================================================*
+
+      *================================================================*
+      *    LE O PARAMETRO DE LOCALIDADE (LOCALPARM), CRIANDO-O COM O
+      *    PADRAO VIRGULA SE AINDA NAO EXISTIR, E ALERTA SE O PONTO
+      *    DECIMAL PEDIDO NAO CONFERE COM O SPECIAL-NAMES DESTA
+      *    COMPILACAO (DECIMAL-POINT IS COMMA NAO PODE SER TROCADO EM
+      *    TEMPO DE EXECUCAO, SO RECOMPILANDO COM OUTRO LOCALE)
+      *================================================================*
+       0940-VERIFICAR-LOCALPARM        SECTION.
+      *================================================================*
+           OPEN INPUT LOCALPARM-FILE.
+           IF  WRK-LOCALPARM-STATUS     EQUAL '35'
+               MOVE 'C'                  TO LOCALPARM-DECIMAL
+               OPEN OUTPUT LOCALPARM-FILE
+               WRITE LOCALPARM-REC
+               CLOSE LOCALPARM-FILE
+               OPEN INPUT LOCALPARM-FILE
+           END-IF.
+           READ LOCALPARM-FILE.
+           CLOSE LOCALPARM-FILE.
+           IF  LOCALPARM-PONTO
+               DISPLAY 'AVISO: PARAMETRO DE LOCALIDADE PEDE PONTO '
+                  'DECIMAL, MAS ESTE PROGRAMA FOI COMPILADO COM '
+                  'DECIMAL-POINT IS COMMA - RECOMPILE PARA O OUTRO '
+                  'LOCALE'
+           END-IF.
+      *================================================================*
+       0940-99-FIM.                    EXIT.
+      *================================================================*
