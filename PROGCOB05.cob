@@ -6,6 +6,8 @@
       * OBJETIVO: OPERADORES ARITMETICOS
       * UTILIZAR VARIAVEIS NIVEL 01.02... (ESTRUTURADA)
       * DATA = XX/XX/XXXX
+      * ALTERACOES:
+      * XX/XX/XXXX - PROTECAO CONTRA DIVISAO POR ZERO NA DIVIDE
       ******************************************************************
        ENVIRONMENT                     DIVISION.
        CONFIGURATION                   SECTION.
@@ -34,7 +36,12 @@
            DISPLAY '================SUBTRACAO====================='
            DISPLAY '================DIVIDE========================'
            DIVIDE WRK-NUM1 BY WRK-NUM2 GIVING WRK-RESUL REMAINDER
-           WRK-RESTO.
+               WRK-RESTO
+               ON SIZE ERROR
+                   DISPLAY 'DIVISAO POR ZERO'
+                   MOVE ZEROS           TO WRK-RESUL
+                   MOVE ZEROS           TO WRK-RESTO
+           END-DIVIDE.
            DISPLAY 'DIVISAO: ' WRK-RESUL.
            DISPLAY 'RESTO: ' WRK-RESTO.
            DISPLAY '================DIVIDE========================'
@@ -59,7 +66,7 @@
       *================================================================*
        3000-FINALIZAR                  SECTION.
       *================================================================*
-           STOP RUN.
+           GOBACK.
       *================================================================*
        3000-99-FIM.                    EXIT.
       *================================================================*
