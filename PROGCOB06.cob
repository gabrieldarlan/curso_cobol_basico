@@ -1,37 +1,140 @@
        IDENTIFICATION DIVISION.
-       PROGRAM-ID. PROGCOB05.
+       PROGRAM-ID. PROGCOB06.
       ******************************************************************
       * AREA DE COMENTARIOS - REMARKS
       * AUTHOR = GABRIEL(BRQ) GABRIEL
       * OBJETIVO: USO DO SINAL
       * UTILIZAR VARIAVEIS NIVEL 01.02... (ESTRUTURADA)
       * DATA = XX/XX/XXXX
+      * ALTERACOES:
+      * XX/XX/XXXX - PASSA A LER UMA SEQUENCIA DE LANCAMENTOS DE
+      *              DEBITO/CREDITO (LEDGER) E MANTER UM SALDO
+      *              CORRENTE, REPORTANDO OS PONTOS EM QUE O SALDO
+      *              FICA NEGATIVO (LEDGNEG), NO LUGAR DE UMA UNICA
+      *              SUBTRACAO POR EXECUCAO
       ******************************************************************
        ENVIRONMENT                     DIVISION.
        CONFIGURATION                   SECTION.
            SPECIAL-NAMES.
                DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT                    SECTION.
+       FILE-CONTROL.
+           SELECT LEDGER-FILE           ASSIGN TO "LEDGER"
+               ORGANIZATION           IS LINE SEQUENTIAL
+               FILE STATUS            IS WRK-LEDGER-STATUS.
+           SELECT LEDGNEG-FILE          ASSIGN TO "LEDGNEG"
+               ORGANIZATION           IS LINE SEQUENTIAL
+               FILE STATUS            IS WRK-LEDGNEG-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  LEDGER-FILE.
+           COPY 'LEDGER.COB'.
+       FD  LEDGNEG-FILE.
+           COPY 'LEDGNEG.COB'.
        WORKING-STORAGE                 SECTION.
       *
-       77  WRK-NUM1                    PIC 9(02)   VALUE ZEROS.
-       77  WRK-NUM2                    PIC 9(02)   VALUE ZEROS.
-       77  WRK-RESUL                   PIC S9(04)  VALUE ZEROS.
-       77  WRK-RESUL-ED                PIC -ZZ9  VALUE ZEROS.
+       77  WRK-LEDGER-STATUS           PIC X(002)      VALUE SPACES.
+           88  WRK-LEDGER-FIM                          VALUE '10'.
+       77  WRK-LEDGNEG-STATUS          PIC X(002)      VALUE SPACES.
+       77  WRK-SALDO                   PIC S9(007)V99  VALUE ZEROS.
+       77  WRK-SALDO-ED                PIC -ZZZ.ZZ9,99 VALUE ZEROS.
+       77  WRK-QTD-LANCAMENTOS         PIC 9(005)      VALUE ZEROS.
+       77  WRK-QTD-NEGATIVOS           PIC 9(005)      VALUE ZEROS.
+      *
        PROCEDURE DIVISION.
+      *================================================================*
+      *    AREA PRINCIPAL DO PROGRAMA
+      *================================================================*
+       0001-PRINCIPAL                  SECTION.
+      *================================================================*
+           PERFORM 0100-INICIALIZAR.
+           PERFORM 0200-PROCESSAR.
+           PERFORM 0300-FINALIZAR.
+      *================================================================*
+       0001-99-FIM.                    EXIT.
+      *================================================================*
+
+      *================================================================*
+      *    ABRE OS ARQUIVOS DE LANCAMENTOS E DE PONTOS NEGATIVOS
+      *================================================================*
+       0100-INICIALIZAR                SECTION.
+      *================================================================*
+           OPEN INPUT  LEDGER-FILE.
+           OPEN OUTPUT LEDGNEG-FILE.
+      *================================================================*
+       0100-99-FIM.                    EXIT.
+      *================================================================*
+
+      *================================================================*
+      *    LE E APLICA CADA LANCAMENTO AO SALDO CORRENTE
+      *================================================================*
+       0200-PROCESSAR                  SECTION.
+      *================================================================*
+           PERFORM 0210-LER-LANCAMENTO.
+           PERFORM 0220-APLICAR-LANCAMENTO UNTIL WRK-LEDGER-FIM.
+      *================================================================*
+       0200-99-FIM.                    EXIT.
+      *================================================================*
 
-           ACCEPT WRK-NUM1             FROM CONSOLE.
-           ACCEPT WRK-NUM2             FROM CONSOLE.
-           DISPLAY 'NUMERO 1: '        WRK-NUM1.
-           DISPLAY 'NUMERO 2: '        WRK-NUM2.
-           SUBTRACT WRK-NUM2 FROM WRK-NUM1 GIVING WRK-RESUL.
-           MOVE WRK-RESUL              TO WRK-RESUL-ED.
-           DISPLAY 'RESULTADO: '       WRK-RESUL-ED.
-           PERFORM 3000-FINALIZAR.
+       0210-LER-LANCAMENTO             SECTION.
+      *================================================================*
+           READ LEDGER-FILE
+               AT END
+                   SET WRK-LEDGER-FIM  TO TRUE
+           END-READ.
+      *================================================================*
+       0210-99-FIM.                    EXIT.
+      *================================================================*
+
+       0220-APLICAR-LANCAMENTO         SECTION.
+      *================================================================*
+           ADD 1                       TO WRK-QTD-LANCAMENTOS.
+           IF  LEDGER-DEBITO
+               SUBTRACT LEDGER-VALOR   FROM WRK-SALDO
+           ELSE
+               ADD LEDGER-VALOR        TO WRK-SALDO
+           END-IF.
+           MOVE WRK-SALDO              TO WRK-SALDO-ED.
+           DISPLAY 'LANCAMENTO ' WRK-QTD-LANCAMENTOS ' ('
+               LEDGER-TIPO ' ' LEDGER-VALOR ') SALDO: ' WRK-SALDO-ED.
+
+           IF  WRK-SALDO               LESS ZEROS
+               PERFORM 0230-REGISTRAR-SALDO-NEGATIVO
+           END-IF.
+
+           PERFORM 0210-LER-LANCAMENTO.
+      *================================================================*
+       0220-99-FIM.                    EXIT.
+      *================================================================*
+
+      *================================================================*
+      *    GRAVA UMA LINHA NO RELATORIO DE PONTOS COM SALDO NEGATIVO
+      *================================================================*
+       0230-REGISTRAR-SALDO-NEGATIVO   SECTION.
+      *================================================================*
+           ADD 1                       TO WRK-QTD-NEGATIVOS.
+           STRING 'LANCAMENTO '        DELIMITED BY SIZE
+                  WRK-QTD-LANCAMENTOS  DELIMITED BY SIZE
+                  ' SALDO NEGATIVO: '  DELIMITED BY SIZE
+                  WRK-SALDO-ED         DELIMITED BY SIZE
+                  INTO LEDGNEG-REC
+           END-STRING.
+           WRITE LEDGNEG-REC.
+      *================================================================*
+       0230-99-FIM.                    EXIT.
+      *================================================================*
+
+      *================================================================*
+      *    FECHA OS ARQUIVOS E EXIBE O RESUMO DA EXECUCAO
       *================================================================*
-       3000-FINALIZAR                  SECTION.
+       0300-FINALIZAR                  SECTION.
       *================================================================*
-           STOP RUN.
+           CLOSE LEDGER-FILE.
+           CLOSE LEDGNEG-FILE.
+           DISPLAY 'LANCAMENTOS PROCESSADOS: ' WRK-QTD-LANCAMENTOS.
+           DISPLAY 'PONTOS COM SALDO NEGATIVO: ' WRK-QTD-NEGATIVOS.
+           DISPLAY 'SALDO FINAL: '     WRK-SALDO-ED.
+           GOBACK.
       *================================================================*
-       3000-99-FIM.                    EXIT.
+       0300-99-FIM.                    EXIT.
       *================================================================*
