@@ -6,12 +6,27 @@
       * OBJETIVO: RECEBER 02 NOTAS, MEDIA E IMPRIMIR
       * UTILIZAR COMANDOS IF/ELSE/END-IF
       * DATA = XX/XX/XXXX
+      * ALTERACOES:
+      * XX/XX/XXXX - PESOS OPCIONAIS PARA AS NOTAS NA MEDIA FINAL
+      * XX/XX/XXXX - NOTAS FORA DA FAIXA 0-10 PASSAM A SER REJEITADAS,
+      *              COM PEDIDO DE REDIGITACAO, ANTES DO CALCULO DA
+      *              MEDIA
+      * XX/XX/XXXX - NOTAS REJEITADAS PASSAM A SER GRAVADAS NA TRILHA
+      *              DE EXCECOES DE VALIDACAO COMPARTILHADA (VALIDLOG)
       ******************************************************************
        ENVIRONMENT                     DIVISION.
        CONFIGURATION                   SECTION.
            SPECIAL-NAMES.
                DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT                    SECTION.
+       FILE-CONTROL.
+           SELECT VALIDLOG-FILE         ASSIGN TO "VALIDLOG"
+               ORGANIZATION           IS LINE SEQUENTIAL
+               FILE STATUS            IS WRK-VALIDLOG-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  VALIDLOG-FILE.
+           COPY 'VALIDLOG.COB'.
        WORKING-STORAGE                 SECTION.
       *================================================================*
        77 FILLER                       PIC X(050) VALUE
@@ -19,15 +34,41 @@
       *================================================================*
       *
        77  WRK-NOTA1                    PIC 9(002)     VALUE ZEROS.
+           88 WRK-NOTA1-VALIDA                         VALUES 0 THRU 10.
        77  WRK-NOTA2                    PIC 9(002)     VALUE ZEROS.
+           88 WRK-NOTA2-VALIDA                         VALUES 0 THRU 10.
+       77  WRK-PESO1                    PIC 9(002)     VALUE ZEROS.
+       77  WRK-PESO2                    PIC 9(002)     VALUE ZEROS.
        77  WRK-MEDIA                    PIC 9(004)V9   VALUE ZEROS.
+      *
+      *    TRILHA DE EXCECOES DE VALIDACAO COMPARTILHADA
+      *
+       77  WRK-VALIDLOG-STATUS          PIC X(002)     VALUE SPACES.
+       77  WRK-DATA-SYS-LOG             PIC 9(008)     VALUE ZEROS.
+       77  WRK-HORA-SYS-LOG             PIC 9(008)     VALUE ZEROS.
+       77  WRK-CAMPOS-LOG               PIC X(040)     VALUE SPACES.
       *
        PROCEDURE DIVISION.
 
            ACCEPT WRK-NOTA1.
            ACCEPT WRK-NOTA2.
 
-           COMPUTE WRK-MEDIA = (WRK-NOTA1+WRK-NOTA2) / 2.
+           PERFORM 3100-REDIGITAR-NOTAS
+               UNTIL WRK-NOTA1-VALIDA AND WRK-NOTA2-VALIDA.
+
+           DISPLAY 'PESO NOTA1 (BRANCO = MEDIA SIMPLES)'.
+           ACCEPT WRK-PESO1.
+           DISPLAY 'PESO NOTA2 (BRANCO = MEDIA SIMPLES)'.
+           ACCEPT WRK-PESO2.
+
+           IF  WRK-PESO1 EQUAL ZEROS AND WRK-PESO2 EQUAL ZEROS
+               MOVE 1                  TO WRK-PESO1
+               MOVE 1                  TO WRK-PESO2
+           END-IF.
+
+           COMPUTE WRK-MEDIA = ((WRK-NOTA1 * WRK-PESO1) +
+                                 (WRK-NOTA2 * WRK-PESO2))
+                              / (WRK-PESO1 + WRK-PESO2).
 
            DISPLAY 'MEDIA..: ' WRK-MEDIA.
 
@@ -45,7 +86,51 @@
       *================================================================*
        3000-FINALIZAR                  SECTION.
       *================================================================*
-           STOP RUN.
+           GOBACK.
       *================================================================*
        3000-99-FIM.                    EXIT.
       *================================================================*
+
+      *================================================================*
+      *    PEDE NOVAMENTE AS NOTAS FORA DA FAIXA 0-10
+      *================================================================*
+       3100-REDIGITAR-NOTAS            SECTION.
+      *================================================================*
+           DISPLAY 'NOTAS DEVEM ESTAR ENTRE 0 E 10. REDIGITE.'.
+           STRING 'NOTA1=' DELIMITED BY SIZE
+                  WRK-NOTA1 DELIMITED BY SIZE
+                  ' NOTA2=' DELIMITED BY SIZE
+                  WRK-NOTA2 DELIMITED BY SIZE
+                  INTO WRK-CAMPOS-LOG
+           END-STRING.
+           PERFORM 3200-GRAVAR-LOG-VALIDACAO.
+           ACCEPT WRK-NOTA1.
+           ACCEPT WRK-NOTA2.
+      *================================================================*
+       3100-99-FIM.                    EXIT.
+      *================================================================*
+
+      *================================================================*
+      *    GRAVA NA TRILHA DE EXCECOES DE VALIDACAO COMPARTILHADA
+      *    (NOTA FORA DA FAIXA 0-10, EM WRK-CAMPOS-LOG)
+      *================================================================*
+       3200-GRAVAR-LOG-VALIDACAO       SECTION.
+      *================================================================*
+           ACCEPT WRK-DATA-SYS-LOG      FROM DATE YYYYMMDD.
+           ACCEPT WRK-HORA-SYS-LOG      FROM TIME.
+           OPEN EXTEND VALIDLOG-FILE.
+           IF  WRK-VALIDLOG-STATUS      EQUAL '35'
+               OPEN OUTPUT VALIDLOG-FILE
+               CLOSE VALIDLOG-FILE
+               OPEN EXTEND VALIDLOG-FILE
+           END-IF.
+           MOVE WRK-DATA-SYS-LOG        TO VALIDLOG-DATA.
+           MOVE WRK-HORA-SYS-LOG        TO VALIDLOG-HORA.
+           MOVE 'PROGCOB07'             TO VALIDLOG-PROGRAMA.
+           MOVE 'NOTA-FAIXA'            TO VALIDLOG-COD-MOTIVO.
+           MOVE WRK-CAMPOS-LOG          TO VALIDLOG-CAMPOS.
+           WRITE VALIDLOG-REC.
+           CLOSE VALIDLOG-FILE.
+      *================================================================*
+       3200-99-FIM.                    EXIT.
+      *================================================================*
