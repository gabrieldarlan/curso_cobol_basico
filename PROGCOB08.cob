@@ -6,48 +6,265 @@
       * OBJETIVO: RECEBER 02 NOTAS, MEDIA E IMPRIMIR
       * UTILIZAR COMANDOS IF/ELSE/END-IF
       * DATA = XX/XX/XXXX
+      * ALTERACOES:
+      * XX/XX/XXXX - FAIXAS DE APROVACAO PASSAM A VIR DE PARAMETRO POR
+      *              DISCIPLINA (NOTPARM) EM VEZ DE FIXAS NO PROGRAMA
+      * XX/XX/XXXX - APROVACAO COM BONUS PASSA A SOMAR UM ACRESCIMO
+      *              REAL NA MEDIA (LIMITADO A 10,0) E TODOS OS ALUNOS
+      *              INFORMADOS NA EXECUCAO ALIMENTAM UM RELATORIO DE
+      *              CLASSIFICACAO DA TURMA (RANKING), EM VEZ DE UMA
+      *              MENSAGEM ISOLADA POR ALUNO
+      * XX/XX/XXXX - NOTPARM PASSA A SER ABERTO EM I-O E AUTO-CRIADO
+      *              QUANDO INEXISTENTE, GRAVANDO OS LIMITES PADRAO DE
+      *              UMA DISCIPLINA NOVA NO PRIMEIRO USO, EM VEZ DE SO
+      *              ASSUMI-LOS EM MEMORIA SEM PERSISTIR
+      * XX/XX/XXXX - A DIGITACAO DE ALUNOS E ENCERRADA AUTOMATICAMENTE
+      *              AO ATINGIR O LIMITE DE 50 ALUNOS DO WRK-ALUNO-TAB,
+      *              EM VEZ DE INDEXAR ALEM DO LIMITE DA TABELA
       ******************************************************************
        ENVIRONMENT                     DIVISION.
        CONFIGURATION                   SECTION.
            SPECIAL-NAMES.
                DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT                    SECTION.
+       FILE-CONTROL.
+           SELECT NOTPARM-FILE          ASSIGN TO "NOTPARM"
+               ORGANIZATION           IS INDEXED
+               ACCESS MODE            IS DYNAMIC
+               RECORD KEY             IS NOTPARM-MATERIA
+               FILE STATUS            IS WRK-NOTPARM-STATUS.
+           SELECT RANKING-FILE          ASSIGN TO "RANKING"
+               ORGANIZATION           IS LINE SEQUENTIAL
+               FILE STATUS            IS WRK-RANKING-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  NOTPARM-FILE.
+           COPY 'NOTPARM.COB'.
+       FD  RANKING-FILE.
+           COPY 'RANKING.COB'.
        WORKING-STORAGE                 SECTION.
       *================================================================*
        77 FILLER                       PIC X(050) VALUE
           'AREA PARA VARIAVIES AUXILIARES'.
       *================================================================*
       *
+       77  WRK-NOME                     PIC X(020)     VALUE SPACES.
+       77  WRK-MATERIA                  PIC X(010)     VALUE SPACES.
        77  WRK-NOTA1                    PIC 9(002)     VALUE ZEROS.
        77  WRK-NOTA2                    PIC 9(002)     VALUE ZEROS.
        77  WRK-MEDIA                    PIC 9(004)V9   VALUE ZEROS.
+       77  WRK-BONUS-VALOR               PIC 9(002)V9  VALUE 0,5.
+       77  WRK-NOTPARM-STATUS           PIC X(002)     VALUE SPACES.
+           88 WRK-NOTPARM-OK                           VALUE '00'.
+           88 WRK-NOTPARM-NAO-ACHOU                    VALUE '23'.
+           88 WRK-NOTPARM-INEXISTENTE                  VALUE '35'.
+       77  WRK-RANKING-STATUS           PIC X(002)     VALUE SPACES.
+       77  WRK-CONTINUAR                PIC X(001)     VALUE 'S'.
+           88 WRK-MAIS-ALUNOS                          VALUE 'S'.
+      *
+      *    TABELA COM OS ALUNOS INFORMADOS NA EXECUCAO, PARA MONTAR
+      *    O RELATORIO DE CLASSIFICACAO AO FINAL
+      *
+       77  WRK-QTD-ALUNOS                PIC 9(003)    VALUE ZEROS.
+       77  WRK-IDX                       PIC 9(003)    VALUE ZEROS.
+       77  WRK-IDX2                      PIC 9(003)    VALUE ZEROS.
+       77  WRK-TROCOU                    PIC X(001)    VALUE 'N'.
+           88 WRK-HOUVE-TROCA                          VALUE 'S'.
+       77  WRK-NOME-TROCA                PIC X(020)    VALUE SPACES.
+       77  WRK-MEDIA-TROCA               PIC 9(004)V9  VALUE ZEROS.
+       77  WRK-POSICAO-ED                PIC ZZ9.
+       77  WRK-MEDIA-ED                  PIC ZZZ9,9.
+       01  WRK-ALUNO-TAB.
+           05  WRK-ALUNO-ENTRY           OCCURS 50 TIMES.
+               10  WRK-ALU-NOME          PIC X(020).
+               10  WRK-ALU-MEDIA         PIC 9(004)V9.
       *
        PROCEDURE DIVISION.
+      *================================================================*
+      *    AREA PRINCIPAL DO PROGRAMA
+      *================================================================*
+       0001-PRINCIPAL                  SECTION.
+      *================================================================*
+           PERFORM 0100-INICIALIZAR.
+           PERFORM 0200-PROCESSAR.
+           PERFORM 0300-FINALIZAR.
+      *================================================================*
+       0001-99-FIM.                    EXIT.
+      *================================================================*
+
+      *================================================================*
+      *    INICIALIZAR - ABRE O RELATORIO DE CLASSIFICACAO DA TURMA
+      *================================================================*
+       0100-INICIALIZAR                SECTION.
+      *================================================================*
+           OPEN OUTPUT RANKING-FILE.
+
+           OPEN I-O NOTPARM-FILE.
+           IF  WRK-NOTPARM-INEXISTENTE
+               CLOSE NOTPARM-FILE
+               OPEN OUTPUT NOTPARM-FILE
+               CLOSE NOTPARM-FILE
+               OPEN I-O NOTPARM-FILE
+           END-IF.
 
+           MOVE ZEROS                  TO WRK-QTD-ALUNOS.
+           MOVE 'S'                    TO WRK-CONTINUAR.
+      *================================================================*
+       0100-99-FIM.                    EXIT.
+      *================================================================*
+
+      *================================================================*
+      *    PROCESSA UM ALUNO POR VEZ ENQUANTO HOUVER MAIS ALUNOS
+      *================================================================*
+       0200-PROCESSAR                  SECTION.
+      *================================================================*
+           PERFORM 0210-PROCESSAR-1-ALUNO UNTIL NOT WRK-MAIS-ALUNOS.
+      *================================================================*
+       0200-99-FIM.                    EXIT.
+      *================================================================*
+
+       0210-PROCESSAR-1-ALUNO          SECTION.
+      *================================================================*
+           DISPLAY 'NOME DO ALUNO:'
+           ACCEPT WRK-NOME.
            ACCEPT WRK-NOTA1.
            ACCEPT WRK-NOTA2.
 
-           COMPUTE WRK-MEDIA = (WRK-NOTA1+WRK-NOTA2) / 2.
+           DISPLAY 'DISCIPLINA:'.
+           ACCEPT WRK-MATERIA.
 
-           DISPLAY 'MEDIA..: ' WRK-MEDIA.
+           PERFORM 0220-LER-PARAMETRO.
 
-           EVALUATE WRK-MEDIA
-               WHEN 10
+           COMPUTE WRK-MEDIA = (WRK-NOTA1+WRK-NOTA2) / 2.
+
+           EVALUATE TRUE
+               WHEN WRK-MEDIA          >= NOTPARM-BONUS-MIN
+                   ADD WRK-BONUS-VALOR TO WRK-MEDIA
+                   IF  WRK-MEDIA       GREATER 10
+                       MOVE 10          TO WRK-MEDIA
+                   END-IF
                    DISPLAY 'APROV - BONUS'
-               WHEN 6 THRU 9,9
+               WHEN WRK-MEDIA          >= NOTPARM-APROV-MIN
                    DISPLAY 'APROVADO'
-               WHEN 2 THRU 5,5
+               WHEN WRK-MEDIA          >= NOTPARM-RECUP-MIN
                    DISPLAY 'RECUPERACAO'
                WHEN OTHER
                    DISPLAY 'REPROVADO'
            END-EVALUATE.
 
-           PERFORM 3000-FINALIZAR.
+           DISPLAY 'MEDIA..: ' WRK-MEDIA.
 
+           IF  WRK-QTD-ALUNOS          LESS 50
+               ADD 1                    TO WRK-QTD-ALUNOS
+               MOVE WRK-NOME            TO WRK-ALU-NOME(WRK-QTD-ALUNOS)
+               MOVE WRK-MEDIA           TO WRK-ALU-MEDIA(WRK-QTD-ALUNOS)
+               DISPLAY 'DESEJA INFORMAR OUTRO ALUNO (S/N):'
+               ACCEPT WRK-CONTINUAR
+           ELSE
+               DISPLAY 'AVISO: LIMITE DE 50 ALUNOS ATINGIDO - '
+                   'ENCERRANDO A DIGITACAO'
+               MOVE 'N'                 TO WRK-CONTINUAR
+           END-IF.
+      *================================================================*
+       0210-99-FIM.                    EXIT.
+      *================================================================*
+
+      *================================================================*
+      *    LE OS LIMITES DE APROVACAO DA DISCIPLINA INFORMADA. NA
+      *    AUSENCIA DE PARAMETRO CADASTRADO, ASSUME OS LIMITES PADRAO
+      *    E GRAVA O PARAMETRO PARA AS PROXIMAS EXECUCOES
       *================================================================*
-       3000-FINALIZAR                  SECTION.
+       0220-LER-PARAMETRO               SECTION.
       *================================================================*
+           MOVE WRK-MATERIA            TO NOTPARM-MATERIA.
+           READ NOTPARM-FILE.
+           IF  NOT WRK-NOTPARM-OK
+               MOVE WRK-MATERIA        TO NOTPARM-MATERIA
+               MOVE 10,0               TO NOTPARM-BONUS-MIN
+               MOVE 6,0                TO NOTPARM-APROV-MIN
+               MOVE 2,0                TO NOTPARM-RECUP-MIN
+               WRITE NOTPARM-REC
+           END-IF.
+      *================================================================*
+       0220-99-FIM.                     EXIT.
+      *================================================================*
+
+      *================================================================*
+      *    ROTINA QUE FINALIZA O PROGRAMA - MONTA A CLASSIFICACAO
+      *================================================================*
+       0300-FINALIZAR                  SECTION.
+      *================================================================*
+           PERFORM 0400-ORDENAR-RANKING.
+           PERFORM 0500-GRAVAR-RANKING.
+           CLOSE RANKING-FILE.
+           CLOSE NOTPARM-FILE.
            STOP RUN.
       *================================================================*
-       3000-99-FIM.                    EXIT.
+       0300-99-FIM.                    EXIT.
+      *================================================================*
+
+      *================================================================*
+      *    ORDENA OS ALUNOS PELA MEDIA, DA MAIOR PARA A MENOR (BOLHA)
+      *================================================================*
+       0400-ORDENAR-RANKING            SECTION.
+      *================================================================*
+           MOVE 'S'                    TO WRK-TROCOU.
+           PERFORM 0410-UMA-PASSADA UNTIL NOT WRK-HOUVE-TROCA.
+      *================================================================*
+       0400-99-FIM.                    EXIT.
+      *================================================================*
+
+       0410-UMA-PASSADA                SECTION.
+      *================================================================*
+           MOVE 'N'                    TO WRK-TROCOU.
+           PERFORM 0420-COMPARAR-PAR
+               VARYING WRK-IDX FROM 1 BY 1
+               UNTIL WRK-IDX GREATER OR EQUAL WRK-QTD-ALUNOS.
+      *================================================================*
+       0410-99-FIM.                    EXIT.
+      *================================================================*
+
+       0420-COMPARAR-PAR               SECTION.
+      *================================================================*
+           COMPUTE WRK-IDX2 = WRK-IDX + 1.
+           IF  WRK-ALU-MEDIA(WRK-IDX) LESS WRK-ALU-MEDIA(WRK-IDX2)
+               MOVE WRK-ALU-NOME(WRK-IDX)  TO WRK-NOME-TROCA
+               MOVE WRK-ALU-MEDIA(WRK-IDX) TO WRK-MEDIA-TROCA
+               MOVE WRK-ALU-NOME(WRK-IDX2)  TO WRK-ALU-NOME(WRK-IDX)
+               MOVE WRK-ALU-MEDIA(WRK-IDX2) TO WRK-ALU-MEDIA(WRK-IDX)
+               MOVE WRK-NOME-TROCA          TO WRK-ALU-NOME(WRK-IDX2)
+               MOVE WRK-MEDIA-TROCA         TO WRK-ALU-MEDIA(WRK-IDX2)
+               MOVE 'S'                     TO WRK-TROCOU
+           END-IF.
+      *================================================================*
+       0420-99-FIM.                    EXIT.
+      *================================================================*
+
+      *================================================================*
+      *    GRAVA UMA LINHA POR ALUNO, JA NA ORDEM DE CLASSIFICACAO
+      *================================================================*
+       0500-GRAVAR-RANKING             SECTION.
+      *================================================================*
+           PERFORM 0510-GRAVAR-1-LINHA
+               VARYING WRK-IDX FROM 1 BY 1
+               UNTIL WRK-IDX GREATER WRK-QTD-ALUNOS.
+      *================================================================*
+       0500-99-FIM.                    EXIT.
+      *================================================================*
+
+       0510-GRAVAR-1-LINHA             SECTION.
+      *================================================================*
+           MOVE WRK-IDX                TO WRK-POSICAO-ED.
+           MOVE WRK-ALU-MEDIA(WRK-IDX) TO WRK-MEDIA-ED.
+           MOVE SPACES                 TO RANKING-REC.
+           STRING WRK-POSICAO-ED       DELIMITED BY SIZE
+                  ' - '                DELIMITED BY SIZE
+                  WRK-ALU-NOME(WRK-IDX) DELIMITED BY SIZE
+                  ' : '                DELIMITED BY SIZE
+                  WRK-MEDIA-ED         DELIMITED BY SIZE
+                  INTO RANKING-REC
+           END-STRING.
+           WRITE RANKING-REC.
+      *================================================================*
+       0510-99-FIM.                    EXIT.
       *================================================================*
