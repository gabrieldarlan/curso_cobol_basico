@@ -5,53 +5,633 @@
       * AUTHOR = GABRIEL(BRQ) GABRIEL
       * OBJETIVO: RECEBER PRODUTO, VALOR E CALCULAR O FRETE
       * DATA = XX/XX/XXXX
+      * ALTERACOES:
+      * XX/XX/XXXX - FRETE PASSA A SER LIDO DE TABELA DE UF (FRETUF)
+      *              EM VEZ DE PERCENTUAL FIXO POR ESTADO
+      * XX/XX/XXXX - PRODUTO PASSA A SER UM CODIGO PESQUISADO NO
+      *              CADASTRO DE PRODUTOS (PRODMAS), QUE FORNECE A
+      *              CLASSE DE FRETE, EM VEZ DE UM TEXTO LIVRE SEM
+      *              NENHUMA RELACAO COM O CALCULO DO FRETE
+      * XX/XX/XXXX - REGISTRA O PRODUTO/VALOR/UF DIGITADOS NA TRILHA
+      *              DE AUDITORIA DE CONSOLE COMPARTILHADA (CONSLOG)
+      * XX/XX/XXXX - VALOR PASSA A SER DIGITADO NA MOEDA DE ORIGEM DO
+      *              PEDIDO E CONVERTIDO PARA REAIS PELA TABELA DE
+      *              CAMBIO (CAMBIO) ANTES DE CALCULAR O FRETE
+      * XX/XX/XXXX - CADA FRETE CALCULADO PASSA A GERAR UMA LINHA NO
+      *              MANIFESTO DIARIO DE EMBARQUES (MANIFUF), NO
+      *              FORMATO EDI DA TRANSPORTADORA, EM VEZ DE SO
+      *              APARECER NA TELA
+      * XX/XX/XXXX - CARIMBO PADRAO DE CABECALHO (DATA, HORA E NUMERO
+      *              SEQUENCIAL DE LOTE) NA SAIDA DO CALCULO DE FRETE
+      * XX/XX/XXXX - OPCAO DE EXPORTAR O RESULTADO DO FRETE EM CSV
+      *              (FRETECSV), PARA USO EM PLANILHA
+      * XX/XX/XXXX - PARAMETRO DE LOCALIDADE (LOCALPARM) LIDO NO
+      *              INICIO, ALERTANDO SE O PONTO DECIMAL PEDIDO NAO
+      *              CONFERE COM O SPECIAL-NAMES DESTA COMPILACAO
+      * XX/XX/XXXX - STOP RUN SUBSTITUIDO POR GOBACK PARA PERMITIR A
+      *              CHAMADA DESTE PROGRAMA PELO MENU OPERACIONAL
+      *              COMUM (PROGMENU), SEM ENCERRAR O RUN UNIT
+      * XX/XX/XXXX - CORRIGIDA A EXPORTACAO CSV (FRETECSV) PARA GRAVAR
+      *              VALOR E FRETE EM PICTURE EDITADA, EVITANDO PERDER
+      *              O PONTO DECIMAL NO ARQUIVO EXPORTADO
       ******************************************************************
        ENVIRONMENT                     DIVISION.
        CONFIGURATION                   SECTION.
            SPECIAL-NAMES.
                DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT                    SECTION.
+       FILE-CONTROL.
+           SELECT FRETUF-FILE           ASSIGN TO "FRETUF"
+               ORGANIZATION           IS INDEXED
+               ACCESS MODE            IS DYNAMIC
+               RECORD KEY             IS FRETUF-UF
+               FILE STATUS            IS WRK-FRETUF-STATUS.
+           SELECT PRODMAS-FILE          ASSIGN TO "PRODMAS"
+               ORGANIZATION           IS INDEXED
+               ACCESS MODE            IS DYNAMIC
+               RECORD KEY             IS PRODMAS-CODIGO
+               FILE STATUS            IS WRK-PRODMAS-STATUS.
+           SELECT CONSLOG-FILE          ASSIGN TO "CONSLOG"
+               ORGANIZATION           IS LINE SEQUENTIAL
+               FILE STATUS            IS WRK-CONSLOG-STATUS.
+           SELECT CAMBIO-FILE           ASSIGN TO "CAMBIO"
+               ORGANIZATION           IS INDEXED
+               ACCESS MODE            IS DYNAMIC
+               RECORD KEY             IS CAMBIO-MOEDA
+               FILE STATUS            IS WRK-CAMBIO-STATUS.
+           SELECT MANIFUF-FILE          ASSIGN TO "MANIFUF"
+               ORGANIZATION           IS INDEXED
+               ACCESS MODE            IS DYNAMIC
+               RECORD KEY             IS MANIFUF-CHAVE
+               FILE STATUS            IS WRK-MANIFUF-STATUS.
+           SELECT BATSEQ-FILE           ASSIGN TO "BATSEQ09"
+               ORGANIZATION           IS LINE SEQUENTIAL
+               FILE STATUS            IS WRK-BATSEQ-STATUS.
+           SELECT FRETECSV-FILE         ASSIGN TO "FRETECSV"
+               ORGANIZATION           IS LINE SEQUENTIAL
+               FILE STATUS            IS WRK-FRETECSV-STATUS.
+           SELECT LOCALPARM-FILE        ASSIGN TO "LOCALPARM"
+               ORGANIZATION           IS LINE SEQUENTIAL
+               FILE STATUS            IS WRK-LOCALPARM-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  FRETUF-FILE.
+           COPY 'FRETUF.COB'.
+       FD  PRODMAS-FILE.
+           COPY 'PRODMAS.COB'.
+       FD  CONSLOG-FILE.
+           COPY 'CONSLOG.COB'.
+       FD  CAMBIO-FILE.
+           COPY 'CAMBIO.COB'.
+       FD  MANIFUF-FILE.
+           COPY 'MANIFUF.COB'.
+       FD  BATSEQ-FILE.
+           COPY 'BATSEQ.COB'.
+       FD  FRETECSV-FILE.
+           COPY 'FRETECSV.COB'.
+       FD  LOCALPARM-FILE.
+           COPY 'LOCALPARM.COB'.
        WORKING-STORAGE                 SECTION.
       *================================================================*
        77 FILLER                       PIC X(050) VALUE
           'AREA PARA VARIAVIES AUXILIARES'.
       *================================================================*
       *
-       77  WRK-PRODUTO                 PIC X(020)      VALUE SPACES.
+       77  WRK-PRODUTO                 PIC X(006)      VALUE SPACES.
        77  WRK-UF                      PIC X(002)      VALUE SPACES.
        77  WRK-VALOR                   PIC 9(006)V99   VALUE ZEROS.
+       77  WRK-MOEDA                   PIC X(003)      VALUE 'BRL'.
+       77  WRK-TAXA-CAMBIO             PIC 9(003)V9999 VALUE 1,0000.
+       77  WRK-VALOR-BRL               PIC 9(006)V99   VALUE ZEROS.
+       77  WRK-VALOR-BRL-ED            PIC $ZZZ.ZZ9,99 VALUE ZEROS.
+       77  WRK-PESO-KG                 PIC 9(003)V99   VALUE ZEROS.
+       77  WRK-DIM-ALTURA              PIC 9(002)V99   VALUE ZEROS.
+       77  WRK-DIM-LARGURA             PIC 9(002)V99   VALUE ZEROS.
+       77  WRK-DIM-COMPRIM             PIC 9(002)V99   VALUE ZEROS.
+       77  WRK-VOLUME-M3               PIC 9(003)V9999 VALUE ZEROS.
+       77  WRK-FRETE-VALOR             PIC 9(004)V99   VALUE ZEROS.
+       77  WRK-FRETE-PESO              PIC 9(004)V99   VALUE ZEROS.
+       77  WRK-FRETE-VOLUME            PIC 9(004)V99   VALUE ZEROS.
        77  WRK-FRETE                   PIC 9(004)V99   VALUE ZEROS.
+       77  WRK-FRETE-ED                PIC ZZZ9,99     VALUE ZEROS.
+       77  WRK-FRETUF-STATUS           PIC X(002)      VALUE SPACES.
+           88 WRK-FRETUF-OK                            VALUE '00'.
+           88 WRK-FRETUF-NAO-ACHOU                     VALUE '23'.
+           88 WRK-FRETUF-INEXISTENTE                   VALUE '35'.
+       77  WRK-PRODMAS-STATUS          PIC X(002)      VALUE SPACES.
+           88 WRK-PRODMAS-OK                           VALUE '00'.
+           88 WRK-PRODMAS-NAO-ACHOU                    VALUE '23'.
+           88 WRK-PRODMAS-INEXISTENTE                  VALUE '35'.
+       77  WRK-CAMBIO-STATUS           PIC X(002)      VALUE SPACES.
+           88 WRK-CAMBIO-OK                            VALUE '00'.
+           88 WRK-CAMBIO-NAO-ACHOU                     VALUE '23'.
+           88 WRK-CAMBIO-INEXISTENTE                   VALUE '35'.
+       77  WRK-MANIFUF-STATUS          PIC X(002)      VALUE SPACES.
+           88 WRK-MANIFUF-INEXISTENTE                  VALUE '35'.
+       77  WRK-CONSLOG-STATUS           PIC X(002)      VALUE SPACES.
+       77  WRK-OPERADOR                 PIC X(020)      VALUE SPACES.
+       77  WRK-CAMPOS-LOG               PIC X(040)      VALUE SPACES.
+       01  WRK-DATA-HORA-LOG.
+           05  WRK-DATA-SYS-LOG         PIC 9(008)      VALUE ZEROS.
+           05  WRK-HORA-SYS-LOG         PIC 9(008)      VALUE ZEROS.
+      *
+      *    CARIMBO PADRAO DE CABECALHO: DATA, HORA E NUMERO DE LOTE
+      *
+       77  WRK-BATSEQ-STATUS            PIC X(002)      VALUE SPACES.
+           88  WRK-BATSEQ-OK                            VALUE '00'.
+       77  WRK-LOTE-NUM                 PIC 9(006)      VALUE ZEROS.
+       01  WRK-CAB-DATA.
+           05  WRK-CAB-ANO              PIC 9(004)      VALUE ZEROS.
+           05  WRK-CAB-MES              PIC 9(002)      VALUE ZEROS.
+           05  WRK-CAB-DIA              PIC 9(002)      VALUE ZEROS.
+       01  WRK-CAB-HORA.
+           05  WRK-CAB-HH               PIC 9(002)      VALUE ZEROS.
+           05  WRK-CAB-MM               PIC 9(002)      VALUE ZEROS.
+           05  WRK-CAB-SS               PIC 9(002)      VALUE ZEROS.
+           05  WRK-CAB-CENTESIMOS       PIC 9(002)      VALUE ZEROS.
+      *
+      *    OPCAO DE EXPORTACAO DO RESULTADO DO FRETE EM CSV
+      *
+       77  WRK-FRETECSV-STATUS          PIC X(002)      VALUE SPACES.
+       77  WRK-EXPORTAR-CSV             PIC X(001)      VALUE 'N'.
+           88  WRK-CSV-SIM                              VALUE 'S'.
+      *
+      *    PARAMETRO DE LOCALIDADE (PONTO DECIMAL)
+      *
+       77  WRK-LOCALPARM-STATUS         PIC X(002)      VALUE SPACES.
       *
        PROCEDURE DIVISION.
-           DISPLAY 'PRODUTO:'
+      *================================================================*
+      *    AREA PRINCIPAL DO PROGRAMA
+      *================================================================*
+       0001-PRINCIPAL                  SECTION.
+      *================================================================*
+           PERFORM 0100-INICIALIZAR.
+           PERFORM 0200-PROCESSAR.
+           PERFORM 0300-FINALIZAR.
+      *================================================================*
+       0001-99-FIM.                    EXIT.
+      *================================================================*
+
+      *================================================================*
+      *    INICIALIZAR A ENTRADA E ABRIR A TABELA DE FRETE POR UF
+      *================================================================*
+       0100-INICIALIZAR                SECTION.
+      *================================================================*
+           PERFORM 0930-VERIFICAR-LOCALPARM.
+           PERFORM 0910-IMPRIMIR-CABECALHO.
+
+           OPEN I-O FRETUF-FILE.
+           IF  WRK-FRETUF-INEXISTENTE
+               PERFORM 0400-CARREGAR-TABELA
+           END-IF.
+
+           OPEN I-O PRODMAS-FILE.
+           IF  WRK-PRODMAS-INEXISTENTE
+               PERFORM 0500-CARREGAR-PRODUTOS
+           END-IF.
+
+           OPEN I-O CAMBIO-FILE.
+           IF  WRK-CAMBIO-INEXISTENTE
+               PERFORM 0450-CARREGAR-CAMBIO
+           END-IF.
+
+           OPEN I-O MANIFUF-FILE.
+           IF  WRK-MANIFUF-INEXISTENTE
+               CLOSE MANIFUF-FILE
+               OPEN OUTPUT MANIFUF-FILE
+               CLOSE MANIFUF-FILE
+               OPEN I-O MANIFUF-FILE
+           END-IF.
+
+           DISPLAY 'OPERADOR:'
+           ACCEPT WRK-OPERADOR.
+           DISPLAY 'CODIGO DO PRODUTO:'
            ACCEPT WRK-PRODUTO.
            DISPLAY 'VALOR:'
            ACCEPT WRK-VALOR.
+           DISPLAY 'MOEDA DO VALOR (BRL/USD/EUR/GBP/ARS):'
+           ACCEPT WRK-MOEDA.
+           IF  WRK-MOEDA                EQUAL SPACES
+               MOVE 'BRL'                TO WRK-MOEDA
+           END-IF.
            DISPLAY 'ESTADO A ENTREGAR:'
            ACCEPT WRK-UF.
+           DISPLAY 'ALTURA DO PACOTE (M):'
+           ACCEPT WRK-DIM-ALTURA.
+           DISPLAY 'LARGURA DO PACOTE (M):'
+           ACCEPT WRK-DIM-LARGURA.
+           DISPLAY 'COMPRIMENTO DO PACOTE (M):'
+           ACCEPT WRK-DIM-COMPRIM.
+           DISPLAY 'EXPORTAR RESULTADO EM CSV (S/N)?'
+           ACCEPT WRK-EXPORTAR-CSV.
+
+           PERFORM 0460-CONVERTER-MOEDA.
 
-           EVALUATE WRK-UF
-               WHEN 'SP'
-                   COMPUTE WRK-FRETE = WRK-VALOR * 1,05
-               WHEN 'RJ'
-                   COMPUTE WRK-FRETE = WRK-VALOR * 1,10
-               WHEN 'MG'
-                   COMPUTE WRK-FRETE = WRK-VALOR * 1,15
-               WHEN OTHER
+           STRING WRK-PRODUTO           DELIMITED BY SIZE
+                  ' '                   DELIMITED BY SIZE
+                  WRK-VALOR             DELIMITED BY SIZE
+                  ' '                   DELIMITED BY SIZE
+                  WRK-MOEDA             DELIMITED BY SIZE
+                  ' '                   DELIMITED BY SIZE
+                  WRK-UF                DELIMITED BY SIZE
+                  INTO WRK-CAMPOS-LOG
+           END-STRING.
+           PERFORM 0900-GRAVAR-AUDITORIA-CONSOLE.
+      *================================================================*
+       0100-99-FIM.                    EXIT.
+      *================================================================*
+
+      *================================================================*
+      *    PROCESSAMENTO PRINCIPAL DO PROGRAMA - CALCULO DO FRETE
+      *================================================================*
+       0200-PROCESSAR                  SECTION.
+      *================================================================*
+           MOVE ZEROS                  TO WRK-FRETE
+                                           WRK-FRETE-VALOR
+                                           WRK-FRETE-PESO
+                                           WRK-FRETE-VOLUME
+                                           WRK-PESO-KG.
+           COMPUTE WRK-VOLUME-M3 = WRK-DIM-ALTURA * WRK-DIM-LARGURA
+                                 * WRK-DIM-COMPRIM.
+           MOVE WRK-PRODUTO             TO PRODMAS-CODIGO.
+           READ PRODMAS-FILE.
+           MOVE WRK-UF                 TO FRETUF-UF.
+           READ FRETUF-FILE.
+           IF  WRK-FRETUF-OK AND WRK-PRODMAS-OK
+               MOVE PRODMAS-PESO-KG    TO WRK-PESO-KG
+               COMPUTE WRK-FRETE-VALOR = WRK-VALOR-BRL * FRETUF-FATOR
+               COMPUTE WRK-FRETE-PESO = WRK-PESO-KG * FRETUF-VLR-KG
+                                      * PRODMAS-FATOR-CLASSE
+               COMPUTE WRK-FRETE-VOLUME = WRK-VOLUME-M3 *
+                                          FRETUF-VLR-M3
+               COMPUTE WRK-FRETE = WRK-FRETE-VALOR + WRK-FRETE-PESO
+                                 + WRK-FRETE-VOLUME
+               PERFORM 0470-GRAVAR-MANIFESTO
+           ELSE
+               IF  NOT WRK-PRODMAS-OK
+                   DISPLAY 'PRODUTO NAO CADASTRADO'
+               END-IF
+               IF  NOT WRK-FRETUF-OK
                    DISPLAY 'NAO PODEMOS ENTREGAR'
-           END-EVALUATE.
+               END-IF
+           END-IF.
 
-           IF WRK-FRETE                NOT EQUAL ZEROS
+           IF  WRK-FRETE                NOT EQUAL ZEROS
                DISPLAY '==================='
+               IF  WRK-MOEDA             NOT EQUAL 'BRL'
+                   DISPLAY 'VALOR EM ' WRK-MOEDA ': ' WRK-VALOR
+                   DISPLAY 'VALOR CONVERTIDO PARA BRL: '
+                           WRK-VALOR-BRL-ED
+               END-IF
                DISPLAY 'VALOR DO PRODUTO COM O FRETE ' WRK-FRETE
+               IF  WRK-CSV-SIM
+                   PERFORM 0480-GRAVAR-CSV
+               END-IF
            END-IF.
+      *================================================================*
+       0200-99-FIM.                    EXIT.
+      *================================================================*
 
-           PERFORM 3000-FINALIZAR.
+      *================================================================*
+      *    ROTINA QUE FINALIZA O PROGRAMA
+      *================================================================*
+       0300-FINALIZAR                  SECTION.
+      *================================================================*
+           CLOSE FRETUF-FILE.
+           CLOSE PRODMAS-FILE.
+           CLOSE CAMBIO-FILE.
+           CLOSE MANIFUF-FILE.
+           GOBACK.
+      *================================================================*
+       0300-99-FIM.                    EXIT.
+      *================================================================*
+
+      *================================================================*
+      *    CARGA INICIAL DA TABELA DE FRETE - 26 ESTADOS + DF
+      *================================================================*
+       0400-CARREGAR-TABELA            SECTION.
+      *================================================================*
+           CLOSE FRETUF-FILE.
+           OPEN OUTPUT FRETUF-FILE.
+           MOVE 'AC'   TO FRETUF-UF.  MOVE 1,2000 TO FRETUF-FATOR.
+           MOVE 8,50   TO FRETUF-VLR-KG. MOVE 40,00 TO FRETUF-VLR-M3.
+           WRITE FRETUF-REC.
+           MOVE 'AL'   TO FRETUF-UF.  MOVE 1,1500 TO FRETUF-FATOR.
+           MOVE 7,50   TO FRETUF-VLR-KG. MOVE 35,00 TO FRETUF-VLR-M3.
+           WRITE FRETUF-REC.
+           MOVE 'AM'   TO FRETUF-UF.  MOVE 1,2000 TO FRETUF-FATOR.
+           MOVE 8,50   TO FRETUF-VLR-KG. MOVE 40,00 TO FRETUF-VLR-M3.
+           WRITE FRETUF-REC.
+           MOVE 'AP'   TO FRETUF-UF.  MOVE 1,2000 TO FRETUF-FATOR.
+           MOVE 8,50   TO FRETUF-VLR-KG. MOVE 40,00 TO FRETUF-VLR-M3.
+           WRITE FRETUF-REC.
+           MOVE 'BA'   TO FRETUF-UF.  MOVE 1,1500 TO FRETUF-FATOR.
+           MOVE 7,50   TO FRETUF-VLR-KG. MOVE 35,00 TO FRETUF-VLR-M3.
+           WRITE FRETUF-REC.
+           MOVE 'CE'   TO FRETUF-UF.  MOVE 1,1500 TO FRETUF-FATOR.
+           MOVE 7,50   TO FRETUF-VLR-KG. MOVE 35,00 TO FRETUF-VLR-M3.
+           WRITE FRETUF-REC.
+           MOVE 'DF'   TO FRETUF-UF.  MOVE 1,1000 TO FRETUF-FATOR.
+           MOVE 6,50   TO FRETUF-VLR-KG. MOVE 30,00 TO FRETUF-VLR-M3.
+           WRITE FRETUF-REC.
+           MOVE 'ES'   TO FRETUF-UF.  MOVE 1,1000 TO FRETUF-FATOR.
+           MOVE 6,50   TO FRETUF-VLR-KG. MOVE 30,00 TO FRETUF-VLR-M3.
+           WRITE FRETUF-REC.
+           MOVE 'GO'   TO FRETUF-UF.  MOVE 1,1000 TO FRETUF-FATOR.
+           MOVE 6,50   TO FRETUF-VLR-KG. MOVE 30,00 TO FRETUF-VLR-M3.
+           WRITE FRETUF-REC.
+           MOVE 'MA'   TO FRETUF-UF.  MOVE 1,1500 TO FRETUF-FATOR.
+           MOVE 7,50   TO FRETUF-VLR-KG. MOVE 35,00 TO FRETUF-VLR-M3.
+           WRITE FRETUF-REC.
+           MOVE 'MG'   TO FRETUF-UF.  MOVE 1,1500 TO FRETUF-FATOR.
+           MOVE 7,00   TO FRETUF-VLR-KG. MOVE 32,00 TO FRETUF-VLR-M3.
+           WRITE FRETUF-REC.
+           MOVE 'MS'   TO FRETUF-UF.  MOVE 1,1000 TO FRETUF-FATOR.
+           MOVE 6,50   TO FRETUF-VLR-KG. MOVE 30,00 TO FRETUF-VLR-M3.
+           WRITE FRETUF-REC.
+           MOVE 'MT'   TO FRETUF-UF.  MOVE 1,1000 TO FRETUF-FATOR.
+           MOVE 6,50   TO FRETUF-VLR-KG. MOVE 30,00 TO FRETUF-VLR-M3.
+           WRITE FRETUF-REC.
+           MOVE 'PA'   TO FRETUF-UF.  MOVE 1,2000 TO FRETUF-FATOR.
+           MOVE 8,50   TO FRETUF-VLR-KG. MOVE 40,00 TO FRETUF-VLR-M3.
+           WRITE FRETUF-REC.
+           MOVE 'PB'   TO FRETUF-UF.  MOVE 1,1500 TO FRETUF-FATOR.
+           MOVE 7,50   TO FRETUF-VLR-KG. MOVE 35,00 TO FRETUF-VLR-M3.
+           WRITE FRETUF-REC.
+           MOVE 'PE'   TO FRETUF-UF.  MOVE 1,1500 TO FRETUF-FATOR.
+           MOVE 7,50   TO FRETUF-VLR-KG. MOVE 35,00 TO FRETUF-VLR-M3.
+           WRITE FRETUF-REC.
+           MOVE 'PI'   TO FRETUF-UF.  MOVE 1,1500 TO FRETUF-FATOR.
+           MOVE 7,50   TO FRETUF-VLR-KG. MOVE 35,00 TO FRETUF-VLR-M3.
+           WRITE FRETUF-REC.
+           MOVE 'PR'   TO FRETUF-UF.  MOVE 1,1000 TO FRETUF-FATOR.
+           MOVE 6,50   TO FRETUF-VLR-KG. MOVE 30,00 TO FRETUF-VLR-M3.
+           WRITE FRETUF-REC.
+           MOVE 'RJ'   TO FRETUF-UF.  MOVE 1,1000 TO FRETUF-FATOR.
+           MOVE 7,00   TO FRETUF-VLR-KG. MOVE 32,00 TO FRETUF-VLR-M3.
+           WRITE FRETUF-REC.
+           MOVE 'RN'   TO FRETUF-UF.  MOVE 1,1500 TO FRETUF-FATOR.
+           MOVE 7,50   TO FRETUF-VLR-KG. MOVE 35,00 TO FRETUF-VLR-M3.
+           WRITE FRETUF-REC.
+           MOVE 'RO'   TO FRETUF-UF.  MOVE 1,2000 TO FRETUF-FATOR.
+           MOVE 8,50   TO FRETUF-VLR-KG. MOVE 40,00 TO FRETUF-VLR-M3.
+           WRITE FRETUF-REC.
+           MOVE 'RR'   TO FRETUF-UF.  MOVE 1,2000 TO FRETUF-FATOR.
+           MOVE 8,50   TO FRETUF-VLR-KG. MOVE 40,00 TO FRETUF-VLR-M3.
+           WRITE FRETUF-REC.
+           MOVE 'RS'   TO FRETUF-UF.  MOVE 1,1000 TO FRETUF-FATOR.
+           MOVE 6,50   TO FRETUF-VLR-KG. MOVE 30,00 TO FRETUF-VLR-M3.
+           WRITE FRETUF-REC.
+           MOVE 'SC'   TO FRETUF-UF.  MOVE 1,1000 TO FRETUF-FATOR.
+           MOVE 6,50   TO FRETUF-VLR-KG. MOVE 30,00 TO FRETUF-VLR-M3.
+           WRITE FRETUF-REC.
+           MOVE 'SE'   TO FRETUF-UF.  MOVE 1,1500 TO FRETUF-FATOR.
+           MOVE 7,50   TO FRETUF-VLR-KG. MOVE 35,00 TO FRETUF-VLR-M3.
+           WRITE FRETUF-REC.
+           MOVE 'SP'   TO FRETUF-UF.  MOVE 1,0500 TO FRETUF-FATOR.
+           MOVE 6,00   TO FRETUF-VLR-KG. MOVE 28,00 TO FRETUF-VLR-M3.
+           WRITE FRETUF-REC.
+           MOVE 'TO'   TO FRETUF-UF.  MOVE 1,1500 TO FRETUF-FATOR.
+           MOVE 7,50   TO FRETUF-VLR-KG. MOVE 35,00 TO FRETUF-VLR-M3.
+           WRITE FRETUF-REC.
+           CLOSE FRETUF-FILE.
+           OPEN I-O FRETUF-FILE.
+      *================================================================*
+       0400-99-FIM.                    EXIT.
+      *================================================================*
 
       *================================================================*
-       3000-FINALIZAR                  SECTION.
+      *    CARGA INICIAL DA TABELA DE TAXAS DE CAMBIO POR MOEDA
+      *================================================================*
+       0450-CARREGAR-CAMBIO            SECTION.
+      *================================================================*
+           CLOSE CAMBIO-FILE.
+           OPEN OUTPUT CAMBIO-FILE.
+           MOVE 'BRL'  TO CAMBIO-MOEDA.  MOVE 1,0000 TO CAMBIO-TAXA-BRL.
+           WRITE CAMBIO-REC.
+           MOVE 'USD'  TO CAMBIO-MOEDA.  MOVE 5,2000 TO CAMBIO-TAXA-BRL.
+           WRITE CAMBIO-REC.
+           MOVE 'EUR'  TO CAMBIO-MOEDA.  MOVE 5,6000 TO CAMBIO-TAXA-BRL.
+           WRITE CAMBIO-REC.
+           MOVE 'GBP'  TO CAMBIO-MOEDA.  MOVE 6,5000 TO CAMBIO-TAXA-BRL.
+           WRITE CAMBIO-REC.
+           MOVE 'ARS'  TO CAMBIO-MOEDA.  MOVE 0,0060 TO CAMBIO-TAXA-BRL.
+           WRITE CAMBIO-REC.
+           CLOSE CAMBIO-FILE.
+           OPEN I-O CAMBIO-FILE.
+      *================================================================*
+       0450-99-FIM.                    EXIT.
+      *================================================================*
+
       *================================================================*
-           STOP RUN.
+      *    CONVERTE O VALOR DIGITADO NA MOEDA DE ORIGEM PARA REAIS,
+      *    PESQUISANDO A TAXA NA TABELA DE CAMBIO
+      *================================================================*
+       0460-CONVERTER-MOEDA            SECTION.
+      *================================================================*
+           MOVE WRK-MOEDA               TO CAMBIO-MOEDA.
+           READ CAMBIO-FILE.
+           IF  WRK-CAMBIO-OK
+               MOVE CAMBIO-TAXA-BRL      TO WRK-TAXA-CAMBIO
+           ELSE
+               DISPLAY 'MOEDA NAO CADASTRADA, ASSUMINDO BRL'
+               MOVE 'BRL'                TO WRK-MOEDA
+               MOVE 1,0000               TO WRK-TAXA-CAMBIO
+           END-IF.
+           COMPUTE WRK-VALOR-BRL = WRK-VALOR * WRK-TAXA-CAMBIO.
+           MOVE WRK-VALOR-BRL           TO WRK-VALOR-BRL-ED.
+      *================================================================*
+       0460-99-FIM.                    EXIT.
+      *================================================================*
+
+      *================================================================*
+      *    GRAVA A LINHA DO EMBARQUE NO MANIFESTO DIARIO, NO FORMATO
+      *    EDI DA TRANSPORTADORA; A CHAVE POR UF+DATA+HORA MANTEM OS
+      *    EMBARQUES NATURALMENTE AGRUPADOS POR UF DE DESTINO
+      *================================================================*
+       0470-GRAVAR-MANIFESTO           SECTION.
+      *================================================================*
+           ACCEPT WRK-DATA-SYS-LOG      FROM DATE YYYYMMDD.
+           ACCEPT WRK-HORA-SYS-LOG      FROM TIME.
+           MOVE WRK-UF                  TO MANIFUF-UF.
+           MOVE WRK-DATA-SYS-LOG        TO MANIFUF-DATA.
+           MOVE WRK-HORA-SYS-LOG        TO MANIFUF-HORA.
+           MOVE WRK-OPERADOR            TO MANIFUF-OPERADOR.
+           MOVE WRK-PRODUTO             TO MANIFUF-PRODUTO.
+           MOVE WRK-PESO-KG             TO MANIFUF-PESO-KG.
+           MOVE WRK-VALOR-BRL           TO MANIFUF-VALOR-BRL.
+           MOVE WRK-FRETE               TO MANIFUF-FRETE.
+           WRITE MANIFUF-REC.
+      *================================================================*
+       0470-99-FIM.                    EXIT.
+      *================================================================*
+
+      *================================================================*
+      *    GRAVA UMA LINHA CSV (PRODUTO,UF,VALOR,MOEDA,FRETE) COM O
+      *    RESULTADO DO CALCULO DE FRETE, PARA IMPORTACAO EM PLANILHA
+      *================================================================*
+       0480-GRAVAR-CSV                 SECTION.
+      *================================================================*
+           OPEN EXTEND FRETECSV-FILE.
+           IF  WRK-FRETECSV-STATUS      EQUAL '35'
+               OPEN OUTPUT FRETECSV-FILE
+               CLOSE FRETECSV-FILE
+               OPEN EXTEND FRETECSV-FILE
+           END-IF.
+           MOVE WRK-FRETE                TO WRK-FRETE-ED.
+           MOVE SPACES                  TO FRETECSV-REC.
+           STRING WRK-PRODUTO           DELIMITED BY SIZE
+                  ','                   DELIMITED BY SIZE
+                  WRK-UF                DELIMITED BY SIZE
+                  ','                   DELIMITED BY SIZE
+                  WRK-VALOR-BRL-ED      DELIMITED BY SIZE
+                  ','                   DELIMITED BY SIZE
+                  WRK-MOEDA             DELIMITED BY SIZE
+                  ','                   DELIMITED BY SIZE
+                  WRK-FRETE-ED          DELIMITED BY SIZE
+                  INTO FRETECSV-REC
+           END-STRING.
+           WRITE FRETECSV-REC.
+           CLOSE FRETECSV-FILE.
+      *================================================================*
+       0480-99-FIM.                    EXIT.
+      *================================================================*
+
+      *================================================================*
+      *    CARGA INICIAL DO CADASTRO DE PRODUTOS - PESO E CLASSE
+      *================================================================*
+       0500-CARREGAR-PRODUTOS          SECTION.
+      *================================================================*
+           CLOSE PRODMAS-FILE.
+           OPEN OUTPUT PRODMAS-FILE.
+           MOVE 'PROD01' TO PRODMAS-CODIGO.
+           MOVE 'ELETRONICO LEVE    ' TO PRODMAS-DESCRICAO.
+           MOVE 1,50     TO PRODMAS-PESO-KG.
+           MOVE 'A'      TO PRODMAS-CLASSE.
+           MOVE 1,20     TO PRODMAS-FATOR-CLASSE.
+           WRITE PRODMAS-REC.
+           MOVE 'PROD02' TO PRODMAS-CODIGO.
+           MOVE 'ELETRODOMESTICO    ' TO PRODMAS-DESCRICAO.
+           MOVE 25,00    TO PRODMAS-PESO-KG.
+           MOVE 'B'      TO PRODMAS-CLASSE.
+           MOVE 1,00     TO PRODMAS-FATOR-CLASSE.
+           WRITE PRODMAS-REC.
+           MOVE 'PROD03' TO PRODMAS-CODIGO.
+           MOVE 'MOVEL               ' TO PRODMAS-DESCRICAO.
+           MOVE 60,00    TO PRODMAS-PESO-KG.
+           MOVE 'C'      TO PRODMAS-CLASSE.
+           MOVE 1,50     TO PRODMAS-FATOR-CLASSE.
+           WRITE PRODMAS-REC.
+           MOVE 'PROD04' TO PRODMAS-CODIGO.
+           MOVE 'VESTUARIO          ' TO PRODMAS-DESCRICAO.
+           MOVE 0,50     TO PRODMAS-PESO-KG.
+           MOVE 'A'      TO PRODMAS-CLASSE.
+           MOVE 1,20     TO PRODMAS-FATOR-CLASSE.
+           WRITE PRODMAS-REC.
+           MOVE 'PROD05' TO PRODMAS-CODIGO.
+           MOVE 'FRAGIL/VIDRO       ' TO PRODMAS-DESCRICAO.
+           MOVE 5,00     TO PRODMAS-PESO-KG.
+           MOVE 'D'      TO PRODMAS-CLASSE.
+           MOVE 2,00     TO PRODMAS-FATOR-CLASSE.
+           WRITE PRODMAS-REC.
+           CLOSE PRODMAS-FILE.
+           OPEN I-O PRODMAS-FILE.
+      *================================================================*
+       0500-99-FIM.                    EXIT.
+      *================================================================*
+
+      *================================================================*
+      *    GRAVA NA TRILHA DE AUDITORIA DE CONSOLE COMPARTILHADA
+      *================================================================*
+       0900-GRAVAR-AUDITORIA-CONSOLE   SECTION.
+      *================================================================*
+           ACCEPT WRK-DATA-SYS-LOG      FROM DATE YYYYMMDD.
+           ACCEPT WRK-HORA-SYS-LOG      FROM TIME.
+           OPEN EXTEND CONSLOG-FILE.
+           IF  WRK-CONSLOG-STATUS       EQUAL '35'
+               OPEN OUTPUT CONSLOG-FILE
+               CLOSE CONSLOG-FILE
+               OPEN EXTEND CONSLOG-FILE
+           END-IF.
+           MOVE WRK-DATA-SYS-LOG        TO CONSLOG-DATA.
+           MOVE WRK-HORA-SYS-LOG        TO CONSLOG-HORA.
+           MOVE 'PROGCOB09'             TO CONSLOG-PROGRAMA.
+           MOVE WRK-OPERADOR            TO CONSLOG-OPERADOR.
+           MOVE WRK-CAMPOS-LOG          TO CONSLOG-CAMPOS.
+           WRITE CONSLOG-REC.
+           CLOSE CONSLOG-FILE.
+      *================================================================*
+       0900-99-FIM.                    EXIT.
+      *================================================================*
+
+      *================================================================*
+      *    OBTEM O PROXIMO NUMERO DE LOTE E EXIBE O CABECALHO PADRAO
+      *    (DATA, HORA E NUMERO DE LOTE) NO CONSOLE
+      *================================================================*
+       0910-IMPRIMIR-CABECALHO         SECTION.
+      *================================================================*
+           ACCEPT WRK-CAB-DATA          FROM DATE YYYYMMDD.
+           ACCEPT WRK-CAB-HORA          FROM TIME.
+           PERFORM 0920-OBTER-NUMERO-LOTE.
+           DISPLAY '================================================'.
+           DISPLAY 'CALCULO DE FRETE - DATA: ' WRK-CAB-DIA '/'
+               WRK-CAB-MES '/' WRK-CAB-ANO '  HORA: ' WRK-CAB-HH ':'
+               WRK-CAB-MM ':' WRK-CAB-SS '  LOTE NO: ' WRK-LOTE-NUM.
+           DISPLAY '================================================'.
+      *================================================================*
+       0910-99-FIM.                    EXIT.
+      *================================================================*
+
+      *================================================================*
+      *    CARREGA, INCREMENTA E GRAVA O CONTADOR PERSISTENTE DO
+      *    NUMERO DE LOTE (BATSEQ09)
+      *================================================================*
+       0920-OBTER-NUMERO-LOTE          SECTION.
+      *================================================================*
+           MOVE ZEROS                   TO WRK-LOTE-NUM.
+           OPEN INPUT BATSEQ-FILE.
+           IF  WRK-BATSEQ-OK
+               READ BATSEQ-FILE
+                   NOT AT END
+                       MOVE BATSEQ-NUM   TO WRK-LOTE-NUM
+               END-READ
+               CLOSE BATSEQ-FILE
+           END-IF.
+           ADD 1                        TO WRK-LOTE-NUM.
+           MOVE WRK-LOTE-NUM            TO BATSEQ-NUM.
+           OPEN OUTPUT BATSEQ-FILE.
+           WRITE BATSEQ-REC.
+           CLOSE BATSEQ-FILE.
+      *================================================================*
+       0920-99-FIM.                    EXIT.
+      *================================================================*
+
+      *================================================================*
+      *    LE O PARAMETRO DE LOCALIDADE (LOCALPARM), CRIANDO-O COM O
+      *    PADRAO VIRGULA SE AINDA NAO EXISTIR, E ALERTA SE O PONTO
+      *    DECIMAL PEDIDO NAO CONFERE COM O SPECIAL-NAMES DESTA
+      *    COMPILACAO (DECIMAL-POINT IS COMMA NAO PODE SER TROCADO EM
+      *    TEMPO DE EXECUCAO, SO RECOMPILANDO COM OUTRO LOCALE)
+      *================================================================*
+       0930-VERIFICAR-LOCALPARM        SECTION.
+      *================================================================*
+           OPEN INPUT LOCALPARM-FILE.
+           IF  WRK-LOCALPARM-STATUS     EQUAL '35'
+               MOVE 'C'                  TO LOCALPARM-DECIMAL
+               OPEN OUTPUT LOCALPARM-FILE
+               WRITE LOCALPARM-REC
+               CLOSE LOCALPARM-FILE
+               OPEN INPUT LOCALPARM-FILE
+           END-IF.
+           READ LOCALPARM-FILE.
+           CLOSE LOCALPARM-FILE.
+           IF  LOCALPARM-PONTO
+               DISPLAY 'AVISO: PARAMETRO DE LOCALIDADE PEDE PONTO '
+                  'DECIMAL, MAS ESTE PROGRAMA FOI COMPILADO COM '
+                  'DECIMAL-POINT IS COMMA - RECOMPILE PARA O OUTRO '
+                  'LOCALE'
+           END-IF.
       *================================================================*
-       3000-99-FIM.                    EXIT.
+       0930-99-FIM.                    EXIT.
       *================================================================*
