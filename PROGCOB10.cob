@@ -6,12 +6,54 @@
       * OBJETIVO: RECEBER USUARIO E NIVEL
       * UTILIZAR VARIAVEL NIVEL 88 - LOGICA
       * DATA = XX/XX/XXXX
+      * ALTERACOES:
+      * XX/XX/XXXX - NIVEL PASSA A VIR DO CADASTRO DE USUARIOS
+      *              (USERMAS) E CADA TENTATIVA E REGISTRADA EM
+      *              TRILHA DE AUDITORIA (LOGINLOG)
+      * XX/XX/XXXX - EXIGE SENHA CADASTRADA (USERMAS-SENHA), DIGITADA
+      *              SEM ECO NA TELA, COM BLOQUEIO APOS UM NUMERO
+      *              CONFIGURAVEL DE TENTATIVAS SEM SUCESSO; TODAS AS
+      *              TENTATIVAS CONTINUAM REGISTRADAS NA TRILHA DE
+      *              AUDITORIA, INCLUINDO O BLOQUEIO
+      * XX/XX/XXXX - O USUARIO DIGITADO TAMBEM PASSA A SER REGISTRADO
+      *              NA TRILHA DE AUDITORIA DE CONSOLE COMPARTILHADA
+      *              (CONSLOG), ALEM DO LOGINLOG ESPECIFICO DE ACESSO
+      * XX/XX/XXXX - NOVO MODO DE MANUTENCAO DE USUARIOS (INCLUIR,
+      *              ALTERAR, DESATIVAR), COM OS NIVEIS SUPERVISOR E
+      *              AUDITOR ALEM DE ADMINISTRADOR/USUARIO, E UM STATUS
+      *              ATIVO/INATIVO NO CADASTRO (USERMAS); CADA ACAO DE
+      *              MANUTENCAO TAMBEM FICA REGISTRADA NA TRILHA DE
+      *              AUDITORIA DE ACESSO (LOGINLOG), SUBSTITUINDO O
+      *              ANTIGO CHECK DE NIVEL SEM CADASTRO POR TRAS
+      * XX/XX/XXXX - STOP RUN SUBSTITUIDO POR GOBACK PARA PERMITIR A
+      *              CHAMADA DESTE PROGRAMA PELO MENU OPERACIONAL
+      *              COMUM (PROGMENU), SEM ENCERRAR O RUN UNIT
       ******************************************************************
        ENVIRONMENT                     DIVISION.
        CONFIGURATION                   SECTION.
            SPECIAL-NAMES.
                DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT                    SECTION.
+       FILE-CONTROL.
+           SELECT USERMAS-FILE          ASSIGN TO "USERMAS"
+               ORGANIZATION           IS INDEXED
+               ACCESS MODE            IS DYNAMIC
+               RECORD KEY             IS USERMAS-USUARIO
+               FILE STATUS            IS WRK-USERMAS-STATUS.
+           SELECT LOGINLOG-FILE         ASSIGN TO "LOGINLOG"
+               ORGANIZATION           IS LINE SEQUENTIAL
+               FILE STATUS            IS WRK-LOGINLOG-STATUS.
+           SELECT CONSLOG-FILE          ASSIGN TO "CONSLOG"
+               ORGANIZATION           IS LINE SEQUENTIAL
+               FILE STATUS            IS WRK-CONSLOG-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  USERMAS-FILE.
+           COPY 'USERMAS.COB'.
+       FD  LOGINLOG-FILE.
+           COPY 'LOGINLOG.COB'.
+       FD  CONSLOG-FILE.
+           COPY 'CONSLOG.COB'.
        WORKING-STORAGE                 SECTION.
       *================================================================*
        77 FILLER                       PIC X(050) VALUE
@@ -19,32 +61,289 @@
       *================================================================*
       *
        77  WRK-USUARIO                 PIC X(020)      VALUE SPACES.
+       77  WRK-SENHA                   PIC X(010)      VALUE SPACES.
        77  WRK-NIVEL                   PIC 9(002)      VALUE ZEROS.
-           88 WRK-ADM                  VALUE 01.
-           88 WRK-USER                 VALUE 02.
+           88 WRK-ADM                                  VALUE 01.
+           88 WRK-USER                                 VALUE 02.
+           88 WRK-SUPERVISOR                           VALUE 03.
+           88 WRK-AUDITOR                              VALUE 04.
+       77  WRK-USERMAS-STATUS          PIC X(002)      VALUE SPACES.
+           88 WRK-USERMAS-OK                           VALUE '00'.
+           88 WRK-USERMAS-INEXISTENTE                  VALUE '35'.
+           88 WRK-USERMAS-NAO-ACHADO                   VALUE '23'.
+       77  WRK-LOGINLOG-STATUS         PIC X(002)      VALUE SPACES.
+       77  WRK-RESULTADO               PIC X(010)      VALUE SPACES.
+       77  WRK-CONSLOG-STATUS          PIC X(002)      VALUE SPACES.
+       77  WRK-MODO                    PIC X(001)      VALUE 'L'.
+           88 WRK-MODO-LOGIN                           VALUE 'L'.
+           88 WRK-MODO-MANUTENCAO                      VALUE 'M'.
+       77  WRK-ACAO                    PIC X(001)      VALUE SPACES.
+           88 WRK-ACAO-INCLUIR                         VALUE 'I'.
+           88 WRK-ACAO-ALTERAR                         VALUE 'A'.
+           88 WRK-ACAO-DESATIVAR                       VALUE 'D'.
+       77  WRK-NIVEL-MANUT             PIC 9(002)      VALUE ZEROS.
+      *
+      *    NUMERO MAXIMO DE TENTATIVAS SEM SUCESSO ANTES DO BLOQUEIO -
+      *    CONFIGURAVEL NESTE 77 CONFORME A POLITICA DE SEGURANCA
+      *
+       77  WRK-MAX-TENTATIVAS          PIC 9(002)      VALUE 3.
+       77  WRK-QTD-TENTATIVAS          PIC 9(002)      VALUE ZEROS.
+       77  WRK-STATUS-LOGIN            PIC X(001)      VALUE 'N'.
+           88 WRK-LOGIN-OK                             VALUE 'S'.
+           88 WRK-LOGIN-BLOQUEADO                      VALUE 'B'.
+       01  WRK-DATA-HORA.
+           05  WRK-DATA-SYS            PIC 9(008)      VALUE ZEROS.
+           05  WRK-HORA-SYS            PIC 9(008)      VALUE ZEROS.
       *
        PROCEDURE DIVISION.
-           DISPLAY 'USUARIO:'
-           ACCEPT WRK-USUARIO
-           DISPLAY 'NIVEL'
-           ACCEPT WRK-NIVEL
+      *================================================================*
+      *    AREA PRINCIPAL DO PROGRAMA
+      *================================================================*
+       0001-PRINCIPAL                  SECTION.
+      *================================================================*
+           PERFORM 0100-INICIALIZAR.
+           PERFORM 0200-PROCESSAR.
+           PERFORM 0300-FINALIZAR.
+      *================================================================*
+       0001-99-FIM.                    EXIT.
+      *================================================================*
+
+      *================================================================*
+      *    INICIALIZAR - ABRE O CADASTRO DE USUARIOS E PEDE O LOGIN
+      *================================================================*
+       0100-INICIALIZAR                SECTION.
+      *================================================================*
+           OPEN I-O USERMAS-FILE.
+           IF  WRK-USERMAS-INEXISTENTE
+               PERFORM 0400-CARREGAR-USUARIOS
+           END-IF.
+           MOVE ZEROS                  TO WRK-NIVEL
+                                           WRK-QTD-TENTATIVAS.
+           MOVE 'N'                    TO WRK-STATUS-LOGIN.
+           DISPLAY 'MODO (L=LOGIN / M=MANUTENCAO DE USUARIOS):'
+           ACCEPT WRK-MODO.
+           IF  WRK-MODO-MANUTENCAO
+               CONTINUE
+           ELSE
+               SET WRK-MODO-LOGIN      TO TRUE
+               DISPLAY 'USUARIO:'
+               ACCEPT WRK-USUARIO
+               MOVE WRK-USUARIO        TO USERMAS-USUARIO
+               READ USERMAS-FILE
+           END-IF.
+      *================================================================*
+       0100-99-FIM.                    EXIT.
+      *================================================================*
 
-           IF  WRK-ADM
-               DISPLAY 'NIVEL - ADMINISTRADOR'
+      *================================================================*
+      *    PEDE A SENHA (COM BLOQUEIO POR TENTATIVAS) E DECIDE O ACESSO
+      *================================================================*
+       0200-PROCESSAR                  SECTION.
+      *================================================================*
+           IF  WRK-MODO-MANUTENCAO
+               PERFORM 0600-MANUTENCAO-USUARIOS
            ELSE
-               IF  WRK-USER
-                   DISPLAY 'NIVEL - USUARIO'
+               PERFORM 0210-TENTAR-SENHA
+                   UNTIL WRK-LOGIN-OK OR WRK-LOGIN-BLOQUEADO
+
+               IF  WRK-LOGIN-OK
+                   EVALUATE TRUE
+                       WHEN WRK-ADM
+                           DISPLAY 'NIVEL - ADMINISTRADOR'
+                       WHEN WRK-USER
+                           DISPLAY 'NIVEL - USUARIO'
+                       WHEN WRK-SUPERVISOR
+                           DISPLAY 'NIVEL - SUPERVISOR'
+                       WHEN WRK-AUDITOR
+                           DISPLAY 'NIVEL - AUDITOR'
+                       WHEN OTHER
+                           DISPLAY 'NIVEL DESCONHECIDO'
+                   END-EVALUATE
                ELSE
-                   DISPLAY 'USUARIO NAO AUTORIZADO'
+                   DISPLAY 'ACESSO BLOQUEADO - EXCESSO DE TENTATIVAS'
                END-IF
            END-IF.
+      *================================================================*
+       0200-99-FIM.                    EXIT.
+      *================================================================*
 
-           PERFORM 3000-FINALIZAR.
+      *================================================================*
+      *    UMA TENTATIVA DE SENHA - VALIDA, REGISTRA E, SE FOR O CASO,
+      *    ARMA O BLOQUEIO
+      *================================================================*
+       0210-TENTAR-SENHA               SECTION.
+      *================================================================*
+           ADD 1                       TO WRK-QTD-TENTATIVAS.
+           DISPLAY 'SENHA:'
+           ACCEPT WRK-SENHA            WITH NO ECHO.
 
+           IF  WRK-USERMAS-OK AND USERMAS-ATIVO
+                              AND WRK-SENHA EQUAL USERMAS-SENHA
+               SET WRK-LOGIN-OK        TO TRUE
+               MOVE USERMAS-NIVEL      TO WRK-NIVEL
+               MOVE 'CONCEDIDO'        TO WRK-RESULTADO
+           ELSE
+               IF  WRK-QTD-TENTATIVAS  GREATER OR EQUAL
+                                        WRK-MAX-TENTATIVAS
+                   SET WRK-LOGIN-BLOQUEADO TO TRUE
+                   MOVE 'BLOQUEADO'    TO WRK-RESULTADO
+               ELSE
+                   DISPLAY 'USUARIO OU SENHA INVALIDOS'
+                   MOVE 'NEGADO'       TO WRK-RESULTADO
+               END-IF
+           END-IF.
+
+           PERFORM 0500-GRAVAR-LOG.
+      *================================================================*
+       0210-99-FIM.                    EXIT.
+      *================================================================*
+
+      *================================================================*
+      *    ROTINA QUE FINALIZA O PROGRAMA
+      *================================================================*
+       0300-FINALIZAR                  SECTION.
+      *================================================================*
+           CLOSE USERMAS-FILE.
+           GOBACK.
+      *================================================================*
+       0300-99-FIM.                    EXIT.
       *================================================================*
-       3000-FINALIZAR                  SECTION.
+
+      *================================================================*
+      *    CARGA INICIAL DO CADASTRO DE USUARIOS
+      *================================================================*
+       0400-CARREGAR-USUARIOS          SECTION.
+      *================================================================*
+           CLOSE USERMAS-FILE.
+           OPEN OUTPUT USERMAS-FILE.
+           MOVE 'ADMIN'                TO USERMAS-USUARIO.
+           MOVE 01                     TO USERMAS-NIVEL.
+           MOVE 'SENHA123'             TO USERMAS-SENHA.
+           SET USERMAS-ATIVO           TO TRUE.
+           WRITE USERMAS-REC.
+           MOVE 'USUARIO1'             TO USERMAS-USUARIO.
+           MOVE 02                     TO USERMAS-NIVEL.
+           MOVE 'SENHA456'             TO USERMAS-SENHA.
+           SET USERMAS-ATIVO           TO TRUE.
+           WRITE USERMAS-REC.
+           MOVE 'SUPERVISOR1'          TO USERMAS-USUARIO.
+           MOVE 03                     TO USERMAS-NIVEL.
+           MOVE 'SENHA789'             TO USERMAS-SENHA.
+           SET USERMAS-ATIVO           TO TRUE.
+           WRITE USERMAS-REC.
+           MOVE 'AUDITOR1'             TO USERMAS-USUARIO.
+           MOVE 04                     TO USERMAS-NIVEL.
+           MOVE 'SENHA321'             TO USERMAS-SENHA.
+           SET USERMAS-ATIVO           TO TRUE.
+           WRITE USERMAS-REC.
+           CLOSE USERMAS-FILE.
+           OPEN I-O USERMAS-FILE.
+      *================================================================*
+       0400-99-FIM.                    EXIT.
+      *================================================================*
+
       *================================================================*
-           STOP RUN.
+      *    GRAVA O REGISTRO DE AUDITORIA DA TENTATIVA DE ACESSO
+      *================================================================*
+       0500-GRAVAR-LOG                 SECTION.
+      *================================================================*
+           ACCEPT WRK-DATA-SYS         FROM DATE YYYYMMDD.
+           ACCEPT WRK-HORA-SYS         FROM TIME.
+           OPEN EXTEND LOGINLOG-FILE.
+           IF  WRK-LOGINLOG-STATUS     EQUAL '35'
+               OPEN OUTPUT LOGINLOG-FILE
+               CLOSE LOGINLOG-FILE
+               OPEN EXTEND LOGINLOG-FILE
+           END-IF.
+           MOVE WRK-DATA-SYS           TO LOGINLOG-DATA.
+           MOVE WRK-HORA-SYS           TO LOGINLOG-HORA.
+           MOVE WRK-USUARIO            TO LOGINLOG-USUARIO.
+           MOVE WRK-NIVEL              TO LOGINLOG-NIVEL.
+           MOVE WRK-RESULTADO          TO LOGINLOG-RESULTADO.
+           WRITE LOGINLOG-REC.
+           CLOSE LOGINLOG-FILE.
+
+           OPEN EXTEND CONSLOG-FILE.
+           IF  WRK-CONSLOG-STATUS      EQUAL '35'
+               OPEN OUTPUT CONSLOG-FILE
+               CLOSE CONSLOG-FILE
+               OPEN EXTEND CONSLOG-FILE
+           END-IF.
+           MOVE WRK-DATA-SYS           TO CONSLOG-DATA.
+           MOVE WRK-HORA-SYS           TO CONSLOG-HORA.
+           MOVE 'PROGCOB10'            TO CONSLOG-PROGRAMA.
+           MOVE WRK-USUARIO            TO CONSLOG-OPERADOR.
+           MOVE WRK-RESULTADO          TO CONSLOG-CAMPOS.
+           WRITE CONSLOG-REC.
+           CLOSE CONSLOG-FILE.
+      *================================================================*
+       0500-99-FIM.                    EXIT.
+      *================================================================*
+
+      *================================================================*
+      *    MANUTENCAO DO CADASTRO DE USUARIOS - INCLUIR, ALTERAR OU
+      *    DESATIVAR UM USUARIO, REGISTRANDO A ACAO NA TRILHA DE
+      *    AUDITORIA DE ACESSO
+      *================================================================*
+       0600-MANUTENCAO-USUARIOS        SECTION.
+      *================================================================*
+           DISPLAY 'ACAO (I=INCLUIR / A=ALTERAR / D=DESATIVAR):'
+           ACCEPT WRK-ACAO.
+           DISPLAY 'USUARIO:'
+           ACCEPT WRK-USUARIO.
+           MOVE WRK-USUARIO            TO USERMAS-USUARIO.
+           READ USERMAS-FILE.
+
+           EVALUATE TRUE
+               WHEN WRK-ACAO-INCLUIR
+                   IF  WRK-USERMAS-OK
+                       DISPLAY 'USUARIO JA CADASTRADO'
+                       MOVE 'REJEITADO' TO WRK-RESULTADO
+                   ELSE
+                       DISPLAY 'NIVEL (01-ADM 02-USER 03-SUPERV '
+                               '04-AUDITOR):'
+                       ACCEPT WRK-NIVEL-MANUT
+                       DISPLAY 'SENHA:'
+                       ACCEPT WRK-SENHA WITH NO ECHO
+                       MOVE WRK-NIVEL-MANUT TO USERMAS-NIVEL
+                       MOVE WRK-SENHA   TO USERMAS-SENHA
+                       SET USERMAS-ATIVO TO TRUE
+                       WRITE USERMAS-REC
+                       MOVE WRK-NIVEL-MANUT TO WRK-NIVEL
+                       MOVE 'INCLUIDO'  TO WRK-RESULTADO
+                   END-IF
+               WHEN WRK-ACAO-ALTERAR
+                   IF  WRK-USERMAS-OK
+                       DISPLAY 'NIVEL (01-ADM 02-USER 03-SUPERV '
+                               '04-AUDITOR):'
+                       ACCEPT WRK-NIVEL-MANUT
+                       DISPLAY 'SENHA:'
+                       ACCEPT WRK-SENHA WITH NO ECHO
+                       MOVE WRK-NIVEL-MANUT TO USERMAS-NIVEL
+                       MOVE WRK-SENHA   TO USERMAS-SENHA
+                       REWRITE USERMAS-REC
+                       MOVE WRK-NIVEL-MANUT TO WRK-NIVEL
+                       MOVE 'ALTERADO'  TO WRK-RESULTADO
+                   ELSE
+                       DISPLAY 'USUARIO NAO CADASTRADO'
+                       MOVE 'REJEITADO' TO WRK-RESULTADO
+                   END-IF
+               WHEN WRK-ACAO-DESATIVAR
+                   IF  WRK-USERMAS-OK
+                       SET USERMAS-INATIVO TO TRUE
+                       REWRITE USERMAS-REC
+                       MOVE USERMAS-NIVEL TO WRK-NIVEL
+                       MOVE 'DESATIVADO' TO WRK-RESULTADO
+                   ELSE
+                       DISPLAY 'USUARIO NAO CADASTRADO'
+                       MOVE 'REJEITADO' TO WRK-RESULTADO
+                   END-IF
+               WHEN OTHER
+                   DISPLAY 'ACAO INVALIDA'
+                   MOVE 'REJEITADO'    TO WRK-RESULTADO
+           END-EVALUATE.
+
+           PERFORM 0500-GRAVAR-LOG.
       *================================================================*
-       3000-99-FIM.                    EXIT.
+       0600-99-FIM.                    EXIT.
       *================================================================*
