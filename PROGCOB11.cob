@@ -6,12 +6,59 @@
       * OBJETIVO: RECEBER LARGURA E COMPRIMENTO
       * UTILIZAR VARIAVEL NIVEL 88 - LOGICA
       * DATA = XX/XX/XXXX
+      * ALTERACOES:
+      * XX/XX/XXXX - CALCULO DE PERIMETRO ALEM DA AREA E MODO LOTE,
+      *              QUE LE VARIOS PARES LARGURA/COMPRIMENTO DE UM
+      *              ARQUIVO E EMITE RELATORIO COM TOTAL ACUMULADO
+      * XX/XX/XXXX - O MODO LOTE PASSA A IDENTIFICAR A PROPRIEDADE (ID
+      *              E CPF DO PROPRIETARIO) DE CADA PAR LARGURA/
+      *              COMPRIMENTO, GRAVANDO UM CADASTRO DE PROPRIEDADES
+      *              (PROPMAS) COM UMA ESTIMATIVA DE IMPOSTO POR AREA,
+      *              ALEM DO TOTAL DE AREA SOB GESTAO NO RELATORIO
+      * XX/XX/XXXX - LARGURA/COMPRIMENTO REJEITADOS PASSAM A SER
+      *              GRAVADOS NA TRILHA DE EXCECOES DE VALIDACAO
+      *              COMPARTILHADA (VALIDLOG), COM UM CODIGO DE MOTIVO
+      * XX/XX/XXXX - STOP RUN SUBSTITUIDO POR GOBACK PARA PERMITIR A
+      *              CHAMADA DESTE PROGRAMA PELO MENU OPERACIONAL
+      *              COMUM (PROGMENU), SEM ENCERRAR O RUN UNIT
+      * XX/XX/XXXX - LOTEREL-REC AMPLIADO PARA COMPORTAR A LINHA DE
+      *              DETALHE E A LINHA DE TOTAIS POR INTEIRO, SEM
+      *              TRUNCAR O IMPOSTO NO FINAL DA LINHA
+      * XX/XX/XXXX - AREA, PERIMETRO E IMPOSTO (E SEUS TOTAIS) PASSAM
+      *              A SER MOVIDOS PARA CAMPOS EDITADOS ANTES DO
+      *              STRING NO RELATORIO, PARA NAO PERDER O PONTO
+      *              DECIMAL
       ******************************************************************
        ENVIRONMENT                     DIVISION.
        CONFIGURATION                   SECTION.
            SPECIAL-NAMES.
                DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT                    SECTION.
+       FILE-CONTROL.
+           SELECT LOTE-FILE             ASSIGN TO "LOTES"
+               ORGANIZATION           IS LINE SEQUENTIAL
+               FILE STATUS            IS WRK-LOTE-STATUS.
+           SELECT LOTEREL-FILE          ASSIGN TO "LOTEREL"
+               ORGANIZATION           IS LINE SEQUENTIAL
+               FILE STATUS            IS WRK-LOTEREL-STATUS.
+           SELECT PROPMAS-FILE          ASSIGN TO "PROPMAS"
+               ORGANIZATION           IS INDEXED
+               ACCESS MODE            IS DYNAMIC
+               RECORD KEY             IS PROPMAS-ID
+               FILE STATUS            IS WRK-PROPMAS-STATUS.
+           SELECT VALIDLOG-FILE         ASSIGN TO "VALIDLOG"
+               ORGANIZATION           IS LINE SEQUENTIAL
+               FILE STATUS            IS WRK-VALIDLOG-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  LOTE-FILE.
+           COPY 'LOTE.COB'.
+       FD  LOTEREL-FILE.
+           COPY 'LOTEREL.COB'.
+       FD  PROPMAS-FILE.
+           COPY 'PROPMAS.COB'.
+       FD  VALIDLOG-FILE.
+           COPY 'VALIDLOG.COB'.
        WORKING-STORAGE                 SECTION.
       *================================================================*
        77 FILLER                       PIC X(050) VALUE
@@ -21,35 +68,254 @@
        77  WRK-LARGURA                 PIC 9(003)V99   VALUE ZEROS.
        77  WRK-COMPRIMENTO             PIC 9(003)V99   VALUE ZEROS.
        77  WRK-AREA                    PIC 9(003)V99   VALUE ZEROS.
+       77  WRK-AREA-ED                 PIC ZZZ9,99     VALUE ZEROS.
+       77  WRK-PERIMETRO               PIC 9(004)V99   VALUE ZEROS.
+       77  WRK-PERIMETRO-ED            PIC ZZZZ9,99    VALUE ZEROS.
+      *
+       77  WRK-MODO                    PIC X(001)      VALUE 'I'.
+           88  WRK-MODO-INTERATIVO                     VALUE 'I'.
+           88  WRK-MODO-LOTE                           VALUE 'L'.
+      *
+       77  WRK-LOTE-STATUS             PIC X(002)      VALUE SPACES.
+           88  WRK-LOTE-OK                             VALUE '00'.
+           88  WRK-LOTE-FIM                             VALUE '10'.
+       77  WRK-LOTEREL-STATUS          PIC X(002)      VALUE SPACES.
+       77  WRK-QTD-LOTES               PIC 9(005)      VALUE ZEROS.
+       77  WRK-AREA-TOTAL              PIC 9(007)V99   VALUE ZEROS.
+       77  WRK-AREA-TOTAL-ED           PIC ZZZZZZ9,99  VALUE ZEROS.
+       77  WRK-PERIMETRO-TOTAL         PIC 9(008)V99   VALUE ZEROS.
+       77  WRK-PERIMETRO-TOTAL-ED      PIC ZZZZZZZ9,99 VALUE ZEROS.
+      *
+       77  WRK-PROPMAS-STATUS          PIC X(002)      VALUE SPACES.
+           88  WRK-PROPMAS-OK                          VALUE '00'.
+           88  WRK-PROPMAS-INEXISTENTE                 VALUE '35'.
+           88  WRK-PROPMAS-NAO-ACHADO                  VALUE '23'.
+       77  WRK-VALOR-M2                PIC 9(004)V99   VALUE 050,00.
+       77  WRK-ALIQUOTA                PIC 9(001)V9999 VALUE 0,0100.
+       77  WRK-IMPOSTO                 PIC 9(007)V99   VALUE ZEROS.
+       77  WRK-IMPOSTO-ED              PIC $ZZZZZZ9,99 VALUE ZEROS.
+       77  WRK-IMPOSTO-TOTAL           PIC 9(009)V99   VALUE ZEROS.
+       77  WRK-IMPOSTO-TOTAL-ED        PIC $ZZZZZZZZ9,99 VALUE ZEROS.
+       77  WRK-DATA-SYS                PIC 9(008)      VALUE ZEROS.
+      *
+      *    TRILHA DE EXCECOES DE VALIDACAO COMPARTILHADA
+      *
+       77  WRK-VALIDLOG-STATUS         PIC X(002)      VALUE SPACES.
+       77  WRK-DATA-SYS-LOG            PIC 9(008)      VALUE ZEROS.
+       77  WRK-HORA-SYS-LOG            PIC 9(008)      VALUE ZEROS.
+       77  WRK-CAMPOS-LOG              PIC X(040)      VALUE SPACES.
       *
        PROCEDURE DIVISION.
-           DISPLAY 'LARGURA'
-           ACCEPT WRK-LARGURA.
-           DISPLAY 'COMPRIMENTO'
-           ACCEPT WRK-COMPRIMENTO.
-
-           IF  WRK-LARGURA             EQUAL ZEROS
-           OR  WRK-LARGURA             NOT NUMERIC
-               DISPLAY 'A LARGURA EH OBRIGATORIA'
-               PERFORM 3000-FINALIZAR
+      *================================================================*
+      *    AREA PRINCIPAL DO PROGRAMA
+      *================================================================*
+       0001-PRINCIPAL                  SECTION.
+      *================================================================*
+           PERFORM 0100-INICIALIZAR.
+           PERFORM 0200-PROCESSAR.
+           PERFORM 0300-FINALIZAR.
+      *================================================================*
+       0001-99-FIM.                    EXIT.
+      *================================================================*
+
+      *================================================================*
+      *    PERGUNTA O MODO DE OPERACAO E PREPARA OS DADOS DE ENTRADA
+      *================================================================*
+       0100-INICIALIZAR                SECTION.
+      *================================================================*
+           DISPLAY 'MODO (I=INTERATIVO  L=LOTE): '.
+           ACCEPT WRK-MODO.
+
+           IF  WRK-MODO-LOTE
+               OPEN INPUT LOTE-FILE
+               OPEN OUTPUT LOTEREL-FILE
+               OPEN I-O PROPMAS-FILE
+               IF  WRK-PROPMAS-INEXISTENTE
+                   CLOSE PROPMAS-FILE
+                   OPEN OUTPUT PROPMAS-FILE
+                   CLOSE PROPMAS-FILE
+                   OPEN I-O PROPMAS-FILE
+               END-IF
+           ELSE
+               SET WRK-MODO-INTERATIVO TO TRUE
+               DISPLAY 'LARGURA'
+               ACCEPT WRK-LARGURA
+               DISPLAY 'COMPRIMENTO'
+               ACCEPT WRK-COMPRIMENTO
            END-IF.
+      *================================================================*
+       0100-99-FIM.                    EXIT.
+      *================================================================*
+
+      *================================================================*
+      *    CALCULA AREA/PERIMETRO NO MODO ESCOLHIDO
+      *================================================================*
+       0200-PROCESSAR                  SECTION.
+      *================================================================*
+           IF  WRK-MODO-LOTE
+               PERFORM 0210-LER-LOTE
+               PERFORM 0220-PROCESSAR-1-LOTE UNTIL WRK-LOTE-FIM
+           ELSE
+               IF  WRK-LARGURA          EQUAL ZEROS
+               OR  WRK-LARGURA          NOT NUMERIC
+                   DISPLAY 'A LARGURA EH OBRIGATORIA'
+                   MOVE 'LARGURA'        TO WRK-CAMPOS-LOG
+                   PERFORM 0240-GRAVAR-LOG-VALIDACAO
+                   PERFORM 0300-FINALIZAR
+               END-IF
 
-           IF  WRK-COMPRIMENTO         EQUAL ZEROS
-           OR  WRK-COMPRIMENTO         NOT NUMERIC
-               DISPLAY 'O COMPRIMENTO O OBRIGATORIA'
-               PERFORM 3000-FINALIZAR
+               IF  WRK-COMPRIMENTO      EQUAL ZEROS
+               OR  WRK-COMPRIMENTO      NOT NUMERIC
+                   DISPLAY 'O COMPRIMENTO O OBRIGATORIA'
+                   MOVE 'COMPRIMENTO'    TO WRK-CAMPOS-LOG
+                   PERFORM 0240-GRAVAR-LOG-VALIDACAO
+                   PERFORM 0300-FINALIZAR
+               END-IF
+
+               COMPUTE WRK-AREA = (WRK-COMPRIMENTO * WRK-LARGURA)
+               COMPUTE WRK-PERIMETRO =
+                   2 * (WRK-COMPRIMENTO + WRK-LARGURA)
+
+               DISPLAY 'A AREA EH: '      WRK-AREA
+               DISPLAY 'O PERIMETRO EH: ' WRK-PERIMETRO
            END-IF.
+      *================================================================*
+       0200-99-FIM.                    EXIT.
+      *================================================================*
+
+      *================================================================*
+      *    LE UM REGISTRO DO ARQUIVO DE LOTES
+      *================================================================*
+       0210-LER-LOTE                   SECTION.
+      *================================================================*
+           READ LOTE-FILE
+               AT END
+                   SET WRK-LOTE-FIM    TO TRUE
+           END-READ.
+      *================================================================*
+       0210-99-FIM.                    EXIT.
+      *================================================================*
+
+      *================================================================*
+      *    PROCESSA UM LOTE, GRAVA A LINHA DO RELATORIO E LE O PROXIMO
+      *================================================================*
+       0220-PROCESSAR-1-LOTE           SECTION.
+      *================================================================*
+           MOVE LOTE-LARGURA           TO WRK-LARGURA.
+           MOVE LOTE-COMPRIMENTO       TO WRK-COMPRIMENTO.
+           COMPUTE WRK-AREA = (WRK-COMPRIMENTO * WRK-LARGURA).
+           COMPUTE WRK-PERIMETRO =
+               2 * (WRK-COMPRIMENTO + WRK-LARGURA).
+           COMPUTE WRK-IMPOSTO =
+               WRK-AREA * WRK-VALOR-M2 * WRK-ALIQUOTA.
+
+           ADD 1                       TO WRK-QTD-LOTES.
+           ADD WRK-AREA                TO WRK-AREA-TOTAL.
+           ADD WRK-PERIMETRO           TO WRK-PERIMETRO-TOTAL.
+           ADD WRK-IMPOSTO             TO WRK-IMPOSTO-TOTAL.
 
-           COMPUTE WRK-AREA = (WRK-COMPRIMENTO * WRK-LARGURA)
+           PERFORM 0230-GRAVAR-PROPRIEDADE.
 
-           DISPLAY 'A AREA EH: ' WRK-AREA.
+           MOVE WRK-AREA               TO WRK-AREA-ED.
+           MOVE WRK-PERIMETRO          TO WRK-PERIMETRO-ED.
+           MOVE WRK-IMPOSTO            TO WRK-IMPOSTO-ED.
+           STRING 'PROPRIEDADE '       DELIMITED BY SIZE
+                  LOTE-PROPRIEDADE-ID  DELIMITED BY SIZE
+                  ' CPF='              DELIMITED BY SIZE
+                  LOTE-PROPRIETARIO-CPF DELIMITED BY SIZE
+                  ' AREA='             DELIMITED BY SIZE
+                  WRK-AREA-ED          DELIMITED BY SIZE
+                  ' PERIMETRO='        DELIMITED BY SIZE
+                  WRK-PERIMETRO-ED     DELIMITED BY SIZE
+                  ' IMPOSTO='          DELIMITED BY SIZE
+                  WRK-IMPOSTO-ED       DELIMITED BY SIZE
+                  INTO LOTEREL-REC
+           END-STRING.
+           WRITE LOTEREL-REC.
 
-           PERFORM 3000-FINALIZAR.
+           PERFORM 0210-LER-LOTE.
+      *================================================================*
+       0220-99-FIM.                    EXIT.
+      *================================================================*
 
       *================================================================*
-       3000-FINALIZAR                  SECTION.
+      *    GRAVA/ATUALIZA O CADASTRO DA PROPRIEDADE NO PROPMAS
+      *================================================================*
+       0230-GRAVAR-PROPRIEDADE         SECTION.
+      *================================================================*
+           ACCEPT WRK-DATA-SYS         FROM DATE YYYYMMDD.
+           MOVE LOTE-PROPRIEDADE-ID    TO PROPMAS-ID.
+           READ PROPMAS-FILE.
+           IF  WRK-PROPMAS-OK
+               MOVE LOTE-PROPRIETARIO-CPF TO PROPMAS-CPF
+               MOVE WRK-AREA            TO PROPMAS-AREA
+               MOVE WRK-PERIMETRO       TO PROPMAS-PERIMETRO
+               MOVE WRK-IMPOSTO         TO PROPMAS-IMPOSTO-ESTIMADO
+               REWRITE PROPMAS-REC
+           ELSE
+               MOVE LOTE-PROPRIEDADE-ID TO PROPMAS-ID
+               MOVE LOTE-PROPRIETARIO-CPF TO PROPMAS-CPF
+               MOVE WRK-AREA            TO PROPMAS-AREA
+               MOVE WRK-PERIMETRO       TO PROPMAS-PERIMETRO
+               MOVE WRK-IMPOSTO         TO PROPMAS-IMPOSTO-ESTIMADO
+               MOVE WRK-DATA-SYS        TO PROPMAS-DATA-CADASTRO
+               WRITE PROPMAS-REC
+           END-IF.
       *================================================================*
-           STOP RUN.
+       0230-99-FIM.                    EXIT.
+      *================================================================*
+
+      *================================================================*
+      *    GRAVA NA TRILHA DE EXCECOES DE VALIDACAO COMPARTILHADA
+      *    (CAMPO REJEITADO EM WRK-CAMPOS-LOG)
+      *================================================================*
+       0240-GRAVAR-LOG-VALIDACAO       SECTION.
+      *================================================================*
+           ACCEPT WRK-DATA-SYS-LOG      FROM DATE YYYYMMDD.
+           ACCEPT WRK-HORA-SYS-LOG      FROM TIME.
+           OPEN EXTEND VALIDLOG-FILE.
+           IF  WRK-VALIDLOG-STATUS      EQUAL '35'
+               OPEN OUTPUT VALIDLOG-FILE
+               CLOSE VALIDLOG-FILE
+               OPEN EXTEND VALIDLOG-FILE
+           END-IF.
+           MOVE WRK-DATA-SYS-LOG        TO VALIDLOG-DATA.
+           MOVE WRK-HORA-SYS-LOG        TO VALIDLOG-HORA.
+           MOVE 'PROGCOB11'             TO VALIDLOG-PROGRAMA.
+           MOVE 'CAMPO-ZERO'            TO VALIDLOG-COD-MOTIVO.
+           MOVE WRK-CAMPOS-LOG          TO VALIDLOG-CAMPOS.
+           WRITE VALIDLOG-REC.
+           CLOSE VALIDLOG-FILE.
+      *================================================================*
+       0240-99-FIM.                    EXIT.
+      *================================================================*
+
+      *================================================================*
+      *    ENCERRA O PROGRAMA, FECHANDO ARQUIVOS E EMITINDO O TOTAL
+      *================================================================*
+       0300-FINALIZAR                  SECTION.
+      *================================================================*
+           IF  WRK-MODO-LOTE
+               MOVE WRK-AREA-TOTAL      TO WRK-AREA-TOTAL-ED
+               MOVE WRK-PERIMETRO-TOTAL TO WRK-PERIMETRO-TOTAL-ED
+               MOVE WRK-IMPOSTO-TOTAL   TO WRK-IMPOSTO-TOTAL-ED
+               STRING 'TOTAL PROPRIEDADES=' DELIMITED BY SIZE
+                      WRK-QTD-LOTES    DELIMITED BY SIZE
+                      ' AREA='         DELIMITED BY SIZE
+                      WRK-AREA-TOTAL-ED DELIMITED BY SIZE
+                      ' PERIMETRO='    DELIMITED BY SIZE
+                      WRK-PERIMETRO-TOTAL-ED DELIMITED BY SIZE
+                      ' IMPOSTO='      DELIMITED BY SIZE
+                      WRK-IMPOSTO-TOTAL-ED DELIMITED BY SIZE
+                      INTO LOTEREL-REC
+               END-STRING
+               WRITE LOTEREL-REC
+               CLOSE LOTE-FILE
+               CLOSE LOTEREL-FILE
+               CLOSE PROPMAS-FILE
+               DISPLAY 'RELATORIO DE PROPRIEDADES GRAVADO EM LOTEREL'
+           END-IF.
+           GOBACK.
       *================================================================*
-       3000-99-FIM.                    EXIT.
+       0300-99-FIM.                    EXIT.
       *================================================================*
