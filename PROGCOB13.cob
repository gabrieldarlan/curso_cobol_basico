@@ -6,12 +6,26 @@
       * OBJETIVO: RECEBER 02 NOTAS, MEDIA E IMPRIMIR
       * COM PARAGRAFO
       * DATA = XX/XX/XXXX
+      * ALTERACOES:
+      * XX/XX/XXXX - FAIXA DE MULTIPLICADORES CONFIGURAVEL E IMPRESSAO
+      *              DA TABUADA EM ARQUIVO (TABUADA)
+      * XX/XX/XXXX - WRK-RESULT AMPLIADO PARA COMPORTAR O MAIOR
+      *              PRODUTO POSSIVEL COM OS CAMPOS DE ENTRADA ATUAIS,
+      *              MANTENDO A CHECAGEM DE ESTOURO COMO SEGURANCA
       ******************************************************************
        ENVIRONMENT                     DIVISION.
        CONFIGURATION                   SECTION.
            SPECIAL-NAMES.
                DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT                    SECTION.
+       FILE-CONTROL.
+           SELECT TABUADA-FILE          ASSIGN TO "TABUADA"
+               ORGANIZATION           IS LINE SEQUENTIAL
+               FILE STATUS            IS WRK-TABUADA-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  TABUADA-FILE.
+       01  TABUADA-REC                 PIC X(040).
        WORKING-STORAGE                 SECTION.
       *================================================================*
        77 FILLER                       PIC X(050)  VALUE
@@ -19,8 +33,11 @@
       *================================================================*
       *
        77  WRK-NUMERO                  PIC 9(002)  VALUE ZEROS.
-       77  WRK-CONTADOR                PIC 9(002)  VALUE 1.
-       77  WRK-RESULT                  PIC 9(003)  VALUE ZEROS.
+       77  WRK-INICIO                  PIC 9(002)  VALUE 1.
+       77  WRK-FIM                     PIC 9(002)  VALUE 10.
+       77  WRK-CONTADOR                PIC 9(002)  VALUE ZEROS.
+       77  WRK-RESULT                  PIC 9(006)  VALUE ZEROS.
+       77  WRK-TABUADA-STATUS          PIC X(002)  VALUE SPACES.
       *
        PROCEDURE DIVISION.
       *================================================================*
@@ -44,6 +61,17 @@
       *================================================================*
            DISPLAY 'INSIRA UM NUMERO'.
            ACCEPT WRK-NUMERO.
+           DISPLAY 'MULTIPLICADOR INICIAL (BRANCO = 1)'.
+           ACCEPT WRK-INICIO.
+           DISPLAY 'MULTIPLICADOR FINAL (BRANCO = 10)'.
+           ACCEPT WRK-FIM.
+           IF  WRK-INICIO              EQUAL ZEROS
+               MOVE 1                  TO WRK-INICIO
+           END-IF.
+           IF  WRK-FIM                 EQUAL ZEROS
+               MOVE 10                 TO WRK-FIM
+           END-IF.
+           OPEN OUTPUT TABUADA-FILE.
       *================================================================*
        0100-99-FIM.                    EXIT.
       *================================================================*
@@ -54,20 +82,43 @@
        0200-PROCESSAR                  SECTION.
       *================================================================*
            DISPLAY 'TABUADA'.
-           PERFORM 10 TIMES
-               MULTIPLY WRK-NUMERO     BY WRK-CONTADOR GIVING WRK-RESULT
-               DISPLAY WRK-NUMERO ' X ' WRK-CONTADOR ' = ' WRK-RESULT
-               ADD 1                   TO WRK-CONTADOR
-           END-PERFORM.
+           PERFORM 0210-IMPRIMIR-LINHA
+               VARYING WRK-CONTADOR FROM WRK-INICIO BY 1
+               UNTIL WRK-CONTADOR      GREATER WRK-FIM.
       *================================================================*
        0200-99-FIM.                    EXIT.
       *================================================================*
 
+      *================================================================*
+      *    CALCULA E GRAVA UMA LINHA DA TABUADA
+      *================================================================*
+       0210-IMPRIMIR-LINHA             SECTION.
+      *================================================================*
+           MULTIPLY WRK-NUMERO         BY WRK-CONTADOR
+               GIVING WRK-RESULT
+               ON SIZE ERROR
+                   DISPLAY 'RESULTADO MAIOR QUE O CAMPO SUPORTA - '
+                           WRK-NUMERO ' X ' WRK-CONTADOR
+                   MOVE ZEROS          TO WRK-RESULT
+           END-MULTIPLY.
+           DISPLAY WRK-NUMERO ' X ' WRK-CONTADOR ' = ' WRK-RESULT.
+           STRING WRK-NUMERO DELIMITED BY SIZE
+                  ' X '                DELIMITED BY SIZE
+                  WRK-CONTADOR         DELIMITED BY SIZE
+                  ' = '                DELIMITED BY SIZE
+                  WRK-RESULT           DELIMITED BY SIZE
+                  INTO TABUADA-REC.
+           WRITE TABUADA-REC.
+      *================================================================*
+       0210-99-FIM.                    EXIT.
+      *================================================================*
+
       *================================================================*
       *    ROTINA QUE FINALIZA O PROGRAMA
       *================================================================*
        0300-FINALIZAR                  SECTION.
       *================================================================*
+           CLOSE TABUADA-FILE.
            DISPLAY 'FIM DO PROCESSAMENTO DO PROGRAMA'.
            STOP RUN.
       *================================================================*
