@@ -6,12 +6,80 @@
       * OBJETIVO: FAZER UM LAÇO COM UNTIL
       * COM PARAGRAFO
       * DATA = XX/XX/XXXX
+      * ALTERACOES:
+      * XX/XX/XXXX - CHECKPOINT/RESTART DO LOTE DE VENDAS (VENDCKPT)
+      * XX/XX/XXXX - OS TOTAIS DO LOTE PASSAM A SER ACUMULADOS TAMBEM
+      *              NUM HISTORICO DIARIO DE VENDAS (SALESHIS), POR
+      *              DATA, PARA PERMITIR COMPARATIVOS ENTRE DIAS/MESES
+      * XX/XX/XXXX - CALCULO DE COMISSAO POR FAIXA SOBRE O ACUMULADO
+      *              DE CADA VENDEDOR, COM RELATORIO DE COMISSAO A
+      *              PAGAR (COMISSAO)
+      * XX/XX/XXXX - TOTAL DE CONTROLE DE FIM DE LOTE (CTLTOT),
+      *              CONFRONTANDO QTD/VALOR CALCULADOS COM UM TOTAL
+      *              DIGITADO DE FORMA INDEPENDENTE NO INICIO DO LOTE
+      * XX/XX/XXXX - CARIMBO PADRAO DE CABECALHO (DATA, HORA E NUMERO
+      *              SEQUENCIAL DE LOTE) NOS TOTAIS DE VENDAS E NO
+      *              RELATORIO DE COMISSAO (COMISSAO)
+      * XX/XX/XXXX - OPCAO DE EXPORTAR OS TOTAIS DE VENDAS EM CSV
+      *              (VENDCSV), PARA USO EM PLANILHA
+      * XX/XX/XXXX - PARAMETRO DE LOCALIDADE (LOCALPARM) LIDO NO
+      *              INICIO, ALERTANDO SE O PONTO DECIMAL PEDIDO NAO
+      *              CONFERE COM O SPECIAL-NAMES DESTA COMPILACAO
+      * XX/XX/XXXX - CORRIGIDA A EXPORTACAO CSV (VENDCSV) PARA MOVER
+      *              OS VALORES DE TOTAL PARA PICTURE EDITADA ANTES DO
+      *              STRING, EVITANDO GRAVAR O VALOR SEM O PONTO
+      *              DECIMAL
+      * XX/XX/XXXX - 0800-ACUMULAR-VENDEDOR PASSA A CHECAR O LIMITE DE
+      *              50 VENDEDORES ANTES DE CRIAR UMA NOVA LINHA NA
+      *              TABELA; O CHECKPOINT (VENDCKPT) PASSA A GRAVAR E
+      *              RESTAURAR TAMBEM O MENOR/MAIOR VENDA E A TABELA
+      *              DE VENDEDORES, NAO SO A CONTAGEM E O ACUMULADOR
       ******************************************************************
        ENVIRONMENT                     DIVISION.
        CONFIGURATION                   SECTION.
            SPECIAL-NAMES.
                DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT                    SECTION.
+       FILE-CONTROL.
+           SELECT CKPT-FILE             ASSIGN TO "VENDCKPT"
+               ORGANIZATION           IS LINE SEQUENTIAL
+               FILE STATUS            IS WRK-CKPT-STATUS.
+           SELECT SALESHIS-FILE         ASSIGN TO "SALESHIS"
+               ORGANIZATION           IS INDEXED
+               ACCESS MODE            IS DYNAMIC
+               RECORD KEY             IS SALESHIS-DATA
+               FILE STATUS            IS WRK-SALESHIS-STATUS.
+           SELECT COMISSAO-FILE         ASSIGN TO "COMISSAO"
+               ORGANIZATION           IS LINE SEQUENTIAL
+               FILE STATUS            IS WRK-COMISSAO-STATUS.
+           SELECT CTLTOT-FILE           ASSIGN TO "CTLTOT"
+               ORGANIZATION           IS LINE SEQUENTIAL
+               FILE STATUS            IS WRK-CTLTOT-STATUS.
+           SELECT BATSEQ-FILE           ASSIGN TO "BATSEQ15"
+               ORGANIZATION           IS LINE SEQUENTIAL
+               FILE STATUS            IS WRK-BATSEQ-STATUS.
+           SELECT VENDCSV-FILE          ASSIGN TO "VENDCSV"
+               ORGANIZATION           IS LINE SEQUENTIAL
+               FILE STATUS            IS WRK-VENDCSV-STATUS.
+           SELECT LOCALPARM-FILE        ASSIGN TO "LOCALPARM"
+               ORGANIZATION           IS LINE SEQUENTIAL
+               FILE STATUS            IS WRK-LOCALPARM-STATUS.
        DATA DIVISION.
+       FILE SECTION.
+       FD  CKPT-FILE.
+           COPY 'VENDCKPT.COB'.
+       FD  SALESHIS-FILE.
+           COPY 'SALESHIS.COB'.
+       FD  COMISSAO-FILE.
+           COPY 'COMISSAO.COB'.
+       FD  CTLTOT-FILE.
+           COPY 'CTLTOT.COB'.
+       FD  BATSEQ-FILE.
+           COPY 'BATSEQ.COB'.
+       FD  VENDCSV-FILE.
+           COPY 'VENDCSV.COB'.
+       FD  LOCALPARM-FILE.
+           COPY 'LOCALPARM.COB'.
        WORKING-STORAGE                 SECTION.
       *================================================================*
        77 FILLER                       PIC X(050)  VALUE
@@ -19,6 +87,58 @@
       *================================================================*
       *
            COPY 'BOOK.COB'.
+      *
+       77  WRK-CKPT-STATUS             PIC X(002)  VALUE SPACES.
+           88 WRK-CKPT-OK                          VALUE '00'.
+       77  WRK-CKPT-INTERVALO          PIC 9(002)  VALUE 5.
+       77  WRK-CKPT-CONTADOR           PIC 9(002)  VALUE ZEROS.
+       77  WRK-SALESHIS-STATUS         PIC X(002)  VALUE SPACES.
+           88 WRK-SALESHIS-OK                      VALUE '00'.
+           88 WRK-SALESHIS-INEXISTENTE              VALUE '35'.
+       77  WRK-DATA-SYS                PIC 9(008)  VALUE ZEROS.
+       77  WRK-COMISSAO-STATUS         PIC X(002)  VALUE SPACES.
+      *
+      *    FAIXAS DE COMISSAO SOBRE O ACUMULADO DE CADA VENDEDOR
+      *
+       77  WRK-COMISSAO-LIMIAR         PIC 9(006)V99 VALUE 5000,00.
+       77  WRK-COMISSAO-TAXA-BAIXA     PIC 9(001)V999 VALUE 0,030.
+       77  WRK-COMISSAO-TAXA-ALTA      PIC 9(001)V999 VALUE 0,050.
+       77  WRK-COMISSAO-VALOR          PIC 9(008)V99 VALUE ZEROS.
+       77  WRK-COMISSAO-VALOR-ED       PIC $ZZZ.ZZZ.ZZ9,99 VALUE ZEROS.
+      *
+      *    TOTAL DE CONTROLE DIGITADO, PARA CONFERENCIA INDEPENDENTE
+      *    CONTRA OS TOTAIS CALCULADOS DURANTE O PROCESSAMENTO
+      *
+       77  WRK-CTLTOT-STATUS           PIC X(002)  VALUE SPACES.
+       77  WRK-QTD-INFORMADA           PIC 9(005)  VALUE ZEROS.
+       77  WRK-TOTAL-INFORMADO         PIC 9(008)V99 VALUE ZEROS.
+      *
+      *    CARIMBO PADRAO DE CABECALHO: DATA, HORA E NUMERO DE LOTE
+      *
+       77  WRK-BATSEQ-STATUS           PIC X(002)  VALUE SPACES.
+           88  WRK-BATSEQ-OK                       VALUE '00'.
+       77  WRK-LOTE-NUM                PIC 9(006)  VALUE ZEROS.
+       01  WRK-CAB-DATA.
+           05  WRK-CAB-ANO             PIC 9(004)  VALUE ZEROS.
+           05  WRK-CAB-MES             PIC 9(002)  VALUE ZEROS.
+           05  WRK-CAB-DIA             PIC 9(002)  VALUE ZEROS.
+       01  WRK-CAB-HORA.
+           05  WRK-CAB-HH              PIC 9(002)  VALUE ZEROS.
+           05  WRK-CAB-MM              PIC 9(002)  VALUE ZEROS.
+           05  WRK-CAB-SS              PIC 9(002)  VALUE ZEROS.
+           05  WRK-CAB-CENTESIMOS      PIC 9(002)  VALUE ZEROS.
+      *
+      *    OPCAO DE EXPORTACAO DOS TOTAIS DE VENDAS EM CSV
+      *
+       77  WRK-VENDCSV-STATUS          PIC X(002)  VALUE SPACES.
+       77  WRK-EXPORTAR-CSV            PIC X(001)  VALUE 'N'.
+       77  WRK-ACUMULADOR-VENDAS-ED    PIC ZZZZZZZ9,99 VALUE ZEROS.
+       77  WRK-VEND-TOTAL-ED           PIC ZZZZZZZ9,99 VALUE ZEROS.
+           88  WRK-CSV-SIM                         VALUE 'S'.
+      *
+      *    PARAMETRO DE LOCALIDADE (PONTO DECIMAL)
+      *
+       77  WRK-LOCALPARM-STATUS        PIC X(002)  VALUE SPACES.
       *
        PROCEDURE DIVISION.
       *================================================================*
@@ -36,10 +156,21 @@
       *================================================================*
 
       *================================================================*
-      *    INICIALIZAR A ENTRADA
+      *    INICIALIZAR A ENTRADA - RESTAURA CHECKPOINT SE HOUVER
       *================================================================*
        0100-INICIALIZAR                SECTION.
       *================================================================*
+           PERFORM 1300-VERIFICAR-LOCALPARM.
+           PERFORM 1100-IMPRIMIR-CABECALHO.
+           PERFORM 0500-RESTAURAR-CHECKPOINT.
+           DISPLAY 'TOTAL DE CONTROLE - QTD DE VENDAS ESPERADA:'.
+           ACCEPT WRK-QTD-INFORMADA.
+           DISPLAY 'TOTAL DE CONTROLE - VALOR TOTAL ESPERADO:'.
+           ACCEPT WRK-TOTAL-INFORMADO.
+           DISPLAY 'EXPORTAR TOTAIS DE VENDAS EM CSV (S/N)?'.
+           ACCEPT WRK-EXPORTAR-CSV.
+           DISPLAY 'CODIGO DO VENDEDOR'.
+           ACCEPT WRK-VENDEDOR.
            DISPLAY 'INSIRA O VALOR DA VENDA'.
            ACCEPT WRK-VENDAS.
       *================================================================*
@@ -53,6 +184,20 @@
       *================================================================*
            ADD 1                       TO WRK-QTD.
            ADD WRK-VENDAS              TO WRK-ACUMULADOR-VENDAS.
+           IF  WRK-VENDAS              LESS WRK-VENDA-MIN
+               MOVE WRK-VENDAS         TO WRK-VENDA-MIN
+           END-IF.
+           IF  WRK-VENDAS              GREATER WRK-VENDA-MAX
+               MOVE WRK-VENDAS         TO WRK-VENDA-MAX
+           END-IF.
+           PERFORM 0800-ACUMULAR-VENDEDOR.
+           ADD 1                       TO WRK-CKPT-CONTADOR.
+           IF  WRK-CKPT-CONTADOR       >= WRK-CKPT-INTERVALO
+               PERFORM 0600-GRAVAR-CHECKPOINT
+               MOVE ZEROS              TO WRK-CKPT-CONTADOR
+           END-IF.
+           DISPLAY 'CODIGO DO VENDEDOR'.
+           ACCEPT WRK-VENDEDOR.
            DISPLAY 'INSIRA O VALOR DA VENDA'.
            ACCEPT WRK-VENDAS.
       *================================================================*
@@ -64,14 +209,434 @@
       *================================================================*
        0300-FINALIZAR                  SECTION.
       *================================================================*
+           DISPLAY 'LOTE NO: ' WRK-LOTE-NUM '  DATA: ' WRK-CAB-DIA '/'
+               WRK-CAB-MES '/' WRK-CAB-ANO '  HORA: ' WRK-CAB-HH ':'
+               WRK-CAB-MM ':' WRK-CAB-SS.
            DISPLAY '*****************TOTAIS************************'
            DISPLAY 'QUANTIDE DE VENDAS.........:'WRK-QTD.
            DISPLAY 'VALOR DO TOTAL VENDAS......:'WRK-ACUMULADOR-VENDAS
+           IF  WRK-QTD                 GREATER ZEROS
+               DISPLAY 'MENOR VENDA DO LOTE........:' WRK-VENDA-MIN
+               DISPLAY 'MAIOR VENDA DO LOTE........:' WRK-VENDA-MAX
+           END-IF
            DISPLAY '***********************************************'
 
+           PERFORM 0900-IMPRIMIR-VENDEDORES.
+
+           IF  WRK-QTD                 GREATER ZEROS
+               PERFORM 0950-ACUMULAR-HISTORICO-DIARIO
+           END-IF.
+
+           IF  WRK-VEND-COUNT          GREATER ZEROS
+               PERFORM 1000-GRAVAR-COMISSOES
+           END-IF.
+
+           PERFORM 0960-GRAVAR-TOTAL-CONTROLE.
+
+           IF  WRK-CSV-SIM AND WRK-QTD GREATER ZEROS
+               PERFORM 1200-EXPORTAR-CSV
+           END-IF.
+
+           PERFORM 0700-ENCERRAR-CHECKPOINT.
+
            DISPLAY 'FIM DO PROCESSAMENTO DO PROGRAMA'.
 
            STOP RUN.
       *================================================================*
        0300-99-FIM.                    EXIT.
       *================================================================*
+
+      *================================================================*
+      *    RESTAURA WRK-QTD/WRK-ACUMULADOR-VENDAS, O MENOR/MAIOR VENDA
+      *    E A TABELA DE VENDEDORES DE UM CHECKPOINT ANTERIOR, CASO A
+      *    SESSAO TENHA SIDO INTERROMPIDA
+      *================================================================*
+       0500-RESTAURAR-CHECKPOINT       SECTION.
+      *================================================================*
+           OPEN INPUT CKPT-FILE.
+           IF  WRK-CKPT-OK
+               READ CKPT-FILE
+               IF  WRK-CKPT-OK
+                   MOVE CKPT-QTD               TO WRK-QTD
+                   MOVE CKPT-ACUMULADOR-VENDAS TO WRK-ACUMULADOR-VENDAS
+                   MOVE CKPT-VENDA-MIN         TO WRK-VENDA-MIN
+                   MOVE CKPT-VENDA-MAX         TO WRK-VENDA-MAX
+                   MOVE CKPT-VEND-COUNT        TO WRK-VEND-COUNT
+                   MOVE CKPT-VEND-TAB          TO WRK-VEND-TAB
+                   DISPLAY 'RETOMANDO LOTE - QTD ANTERIOR: ' WRK-QTD
+               END-IF
+               CLOSE CKPT-FILE
+           END-IF.
+      *================================================================*
+       0500-99-FIM.                    EXIT.
+      *================================================================*
+
+      *================================================================*
+      *    GRAVA O CHECKPOINT COM A CONTAGEM, O ACUMULADOR, O MENOR/
+      *    MAIOR VENDA E A TABELA DE VENDEDORES ATUAIS
+      *================================================================*
+       0600-GRAVAR-CHECKPOINT          SECTION.
+      *================================================================*
+           MOVE WRK-QTD                 TO CKPT-QTD.
+           MOVE WRK-ACUMULADOR-VENDAS   TO CKPT-ACUMULADOR-VENDAS.
+           MOVE WRK-VENDA-MIN           TO CKPT-VENDA-MIN.
+           MOVE WRK-VENDA-MAX           TO CKPT-VENDA-MAX.
+           MOVE WRK-VEND-COUNT          TO CKPT-VEND-COUNT.
+           MOVE WRK-VEND-TAB            TO CKPT-VEND-TAB.
+           OPEN OUTPUT CKPT-FILE.
+           WRITE CKPT-REC.
+           CLOSE CKPT-FILE.
+      *================================================================*
+       0600-99-FIM.                    EXIT.
+      *================================================================*
+
+      *================================================================*
+      *    LIMPA O CHECKPOINT AO FINAL DE UM LOTE CONCLUIDO COM SUCESSO
+      *================================================================*
+       0700-ENCERRAR-CHECKPOINT        SECTION.
+      *================================================================*
+           MOVE ZEROS                  TO CKPT-QTD
+                                           CKPT-ACUMULADOR-VENDAS
+                                           CKPT-VENDA-MIN
+                                           CKPT-VENDA-MAX
+                                           CKPT-VEND-COUNT
+                                           CKPT-VEND-TAB.
+           OPEN OUTPUT CKPT-FILE.
+           WRITE CKPT-REC.
+           CLOSE CKPT-FILE.
+      *================================================================*
+       0700-99-FIM.                    EXIT.
+      *================================================================*
+
+      *================================================================*
+      *    LOCALIZA O VENDEDOR CORRENTE NA TABELA, CRIANDO UMA NOVA
+      *    LINHA QUANDO ELE AINDA NAO TIVER VENDAS ACUMULADAS
+      *================================================================*
+       0800-ACUMULAR-VENDEDOR          SECTION.
+      *================================================================*
+           SET WRK-VEND-IDX            TO 1.
+           SEARCH WRK-VEND-ENTRY
+               AT END
+                 IF  WRK-VEND-COUNT LESS 50
+                   ADD 1              TO WRK-VEND-COUNT
+                   SET WRK-VEND-IDX   TO WRK-VEND-COUNT
+                   MOVE WRK-VENDEDOR  TO WRK-VEND-COD(WRK-VEND-IDX)
+                   MOVE ZEROS         TO WRK-VEND-QTD(WRK-VEND-IDX)
+                   MOVE ZEROS         TO WRK-VEND-TOTAL(WRK-VEND-IDX)
+                 ELSE
+                   DISPLAY 'AVISO: LIMITE DE 50 VENDEDORES ATINGIDO -'
+                     ' ' WRK-VENDEDOR ' ACUMULADO NO ULTIMO VENDEDOR'
+                   SET WRK-VEND-IDX   TO WRK-VEND-COUNT
+                 END-IF
+               WHEN WRK-VEND-COD(WRK-VEND-IDX) EQUAL WRK-VENDEDOR
+                   CONTINUE
+           END-SEARCH.
+           ADD 1                       TO WRK-VEND-QTD(WRK-VEND-IDX).
+           ADD WRK-VENDAS              TO WRK-VEND-TOTAL(WRK-VEND-IDX).
+      *================================================================*
+       0800-99-FIM.                    EXIT.
+      *================================================================*
+
+      *================================================================*
+      *    IMPRIME O TOTAL DE VENDAS POR VENDEDOR E O TOTAL GERAL
+      *================================================================*
+       0900-IMPRIMIR-VENDEDORES        SECTION.
+      *================================================================*
+           IF  WRK-VEND-COUNT          GREATER ZEROS
+               DISPLAY '--------VENDAS POR VENDEDOR---------'
+               PERFORM 0910-IMPRIMIR-1-VENDEDOR
+                   VARYING WRK-VEND-IDX FROM 1 BY 1
+                   UNTIL WRK-VEND-IDX  GREATER WRK-VEND-COUNT
+               DISPLAY '-------------------------------------'
+               DISPLAY 'TOTAL GERAL...:' WRK-ACUMULADOR-VENDAS
+           END-IF.
+      *================================================================*
+       0900-99-FIM.                    EXIT.
+      *================================================================*
+
+      *================================================================*
+      *    IMPRIME A LINHA DE UM VENDEDOR DA TABELA
+      *================================================================*
+       0910-IMPRIMIR-1-VENDEDOR        SECTION.
+      *================================================================*
+           DISPLAY 'VENDEDOR '         WRK-VEND-COD(WRK-VEND-IDX)
+                   ' QTD: '            WRK-VEND-QTD(WRK-VEND-IDX)
+                   ' TOTAL: '          WRK-VEND-TOTAL(WRK-VEND-IDX).
+      *================================================================*
+       0910-99-FIM.                    EXIT.
+      *================================================================*
+
+      *================================================================*
+      *    ACUMULA OS TOTAIS DO LOTE NO HISTORICO DIARIO DE VENDAS,
+      *    CRIANDO A LINHA DO DIA OU SOMANDO A UMA JA EXISTENTE
+      *================================================================*
+       0950-ACUMULAR-HISTORICO-DIARIO  SECTION.
+      *================================================================*
+           ACCEPT WRK-DATA-SYS         FROM DATE YYYYMMDD.
+           OPEN I-O SALESHIS-FILE.
+           IF  WRK-SALESHIS-INEXISTENTE
+               CLOSE SALESHIS-FILE
+               OPEN OUTPUT SALESHIS-FILE
+               CLOSE SALESHIS-FILE
+               OPEN I-O SALESHIS-FILE
+           END-IF.
+           MOVE WRK-DATA-SYS           TO SALESHIS-DATA.
+           READ SALESHIS-FILE.
+           IF  WRK-SALESHIS-OK
+               ADD WRK-QTD              TO SALESHIS-QTD
+               ADD WRK-ACUMULADOR-VENDAS
+                                        TO SALESHIS-TOTAL
+               IF  WRK-VENDA-MIN        LESS SALESHIS-VENDA-MIN
+                   MOVE WRK-VENDA-MIN   TO SALESHIS-VENDA-MIN
+               END-IF
+               IF  WRK-VENDA-MAX        GREATER SALESHIS-VENDA-MAX
+                   MOVE WRK-VENDA-MAX   TO SALESHIS-VENDA-MAX
+               END-IF
+               REWRITE SALESHIS-REC
+           ELSE
+               MOVE WRK-DATA-SYS        TO SALESHIS-DATA
+               MOVE WRK-QTD             TO SALESHIS-QTD
+               MOVE WRK-ACUMULADOR-VENDAS
+                                        TO SALESHIS-TOTAL
+               MOVE WRK-VENDA-MIN       TO SALESHIS-VENDA-MIN
+               MOVE WRK-VENDA-MAX       TO SALESHIS-VENDA-MAX
+               WRITE SALESHIS-REC
+           END-IF.
+           CLOSE SALESHIS-FILE.
+      *================================================================*
+       0950-99-FIM.                    EXIT.
+      *================================================================*
+
+      *================================================================*
+      *    CONFRONTA A QTD/VALOR CALCULADOS COM O TOTAL DE CONTROLE
+      *    DIGITADO NO INICIO DO LOTE E GRAVA O RESULTADO DA CONFERENCIA
+      *================================================================*
+       0960-GRAVAR-TOTAL-CONTROLE      SECTION.
+      *================================================================*
+           ACCEPT WRK-DATA-SYS         FROM DATE YYYYMMDD.
+           MOVE WRK-DATA-SYS           TO CTLTOT-DATA.
+           MOVE WRK-QTD                TO CTLTOT-QTD-CALCULADA.
+           MOVE WRK-QTD-INFORMADA      TO CTLTOT-QTD-INFORMADA.
+           MOVE WRK-ACUMULADOR-VENDAS  TO CTLTOT-TOTAL-CALCULADO.
+           MOVE WRK-TOTAL-INFORMADO    TO CTLTOT-TOTAL-INFORMADO.
+
+           IF  WRK-QTD                 EQUAL WRK-QTD-INFORMADA
+           AND WRK-ACUMULADOR-VENDAS   EQUAL WRK-TOTAL-INFORMADO
+               SET CTLTOT-CONFERE      TO TRUE
+               DISPLAY 'TOTAL DE CONTROLE CONFERE COM O CALCULADO'
+           ELSE
+               SET CTLTOT-DIVERGENTE   TO TRUE
+               DISPLAY 'ATENCAO: TOTAL DE CONTROLE DIVERGENTE DO '
+                       'CALCULADO - VERIFIQUE A DIGITACAO DAS VENDAS'
+           END-IF.
+
+           OPEN EXTEND CTLTOT-FILE.
+           IF  WRK-CTLTOT-STATUS       EQUAL '35'
+               OPEN OUTPUT CTLTOT-FILE
+               CLOSE CTLTOT-FILE
+               OPEN EXTEND CTLTOT-FILE
+           END-IF.
+           WRITE CTLTOT-REC.
+           CLOSE CTLTOT-FILE.
+      *================================================================*
+       0960-99-FIM.                    EXIT.
+      *================================================================*
+
+      *================================================================*
+      *    GRAVA O RELATORIO DE COMISSAO A PAGAR, UMA LINHA POR
+      *    VENDEDOR DA TABELA
+      *================================================================*
+       1000-GRAVAR-COMISSOES           SECTION.
+      *================================================================*
+           OPEN OUTPUT COMISSAO-FILE.
+           PERFORM 1120-GRAVAR-CABECALHO-COMISSAO.
+           PERFORM 1010-GRAVAR-1-COMISSAO
+               VARYING WRK-VEND-IDX FROM 1 BY 1
+               UNTIL WRK-VEND-IDX      GREATER WRK-VEND-COUNT.
+           CLOSE COMISSAO-FILE.
+      *================================================================*
+       1000-99-FIM.                    EXIT.
+      *================================================================*
+
+      *================================================================*
+      *    CALCULA A COMISSAO POR FAIXA DE UM VENDEDOR E GRAVA A
+      *    LINHA DO RELATORIO: ATE O LIMIAR, A TAXA BAIXA; ACIMA DO
+      *    LIMIAR, A TAXA ALTA SOBRE O EXCEDENTE
+      *================================================================*
+       1010-GRAVAR-1-COMISSAO          SECTION.
+      *================================================================*
+           IF  WRK-VEND-TOTAL(WRK-VEND-IDX) NOT GREATER
+                                        WRK-COMISSAO-LIMIAR
+               COMPUTE WRK-COMISSAO-VALOR ROUNDED =
+                       WRK-VEND-TOTAL(WRK-VEND-IDX) *
+                       WRK-COMISSAO-TAXA-BAIXA
+           ELSE
+               COMPUTE WRK-COMISSAO-VALOR ROUNDED =
+                       (WRK-COMISSAO-LIMIAR * WRK-COMISSAO-TAXA-BAIXA)
+                     + ((WRK-VEND-TOTAL(WRK-VEND-IDX) -
+                         WRK-COMISSAO-LIMIAR) *
+                        WRK-COMISSAO-TAXA-ALTA)
+           END-IF.
+
+           MOVE WRK-COMISSAO-VALOR     TO WRK-COMISSAO-VALOR-ED.
+           MOVE SPACES                 TO COMISSAO-REC.
+           STRING 'VENDEDOR '          DELIMITED BY SIZE
+                  WRK-VEND-COD(WRK-VEND-IDX) DELIMITED BY SIZE
+                  ' COMISSAO A PAGAR: ' DELIMITED BY SIZE
+                  WRK-COMISSAO-VALOR-ED DELIMITED BY SIZE
+                  INTO COMISSAO-REC
+           END-STRING.
+           WRITE COMISSAO-REC.
+      *================================================================*
+       1010-99-FIM.                    EXIT.
+      *================================================================*
+
+      *================================================================*
+      *    OBTEM O PROXIMO NUMERO DE LOTE E EXIBE O CABECALHO PADRAO
+      *    (DATA, HORA E NUMERO DE LOTE) NO CONSOLE
+      *================================================================*
+       1100-IMPRIMIR-CABECALHO         SECTION.
+      *================================================================*
+           ACCEPT WRK-CAB-DATA          FROM DATE YYYYMMDD.
+           ACCEPT WRK-CAB-HORA          FROM TIME.
+           PERFORM 1110-OBTER-NUMERO-LOTE.
+           DISPLAY '================================================'.
+           DISPLAY 'APURACAO DE VENDAS - DATA: ' WRK-CAB-DIA '/'
+               WRK-CAB-MES '/' WRK-CAB-ANO '  HORA: ' WRK-CAB-HH ':'
+               WRK-CAB-MM ':' WRK-CAB-SS '  LOTE NO: ' WRK-LOTE-NUM.
+           DISPLAY '================================================'.
+      *================================================================*
+       1100-99-FIM.                    EXIT.
+      *================================================================*
+
+      *================================================================*
+      *    CARREGA, INCREMENTA E GRAVA O CONTADOR PERSISTENTE DO
+      *    NUMERO DE LOTE (BATSEQ15)
+      *================================================================*
+       1110-OBTER-NUMERO-LOTE          SECTION.
+      *================================================================*
+           MOVE ZEROS                   TO WRK-LOTE-NUM.
+           OPEN INPUT BATSEQ-FILE.
+           IF  WRK-BATSEQ-OK
+               READ BATSEQ-FILE
+                   NOT AT END
+                       MOVE BATSEQ-NUM   TO WRK-LOTE-NUM
+               END-READ
+               CLOSE BATSEQ-FILE
+           END-IF.
+           ADD 1                        TO WRK-LOTE-NUM.
+           MOVE WRK-LOTE-NUM            TO BATSEQ-NUM.
+           OPEN OUTPUT BATSEQ-FILE.
+           WRITE BATSEQ-REC.
+           CLOSE BATSEQ-FILE.
+      *================================================================*
+       1110-99-FIM.                    EXIT.
+      *================================================================*
+
+      *================================================================*
+      *    GRAVA O CABECALHO PADRAO COMO PRIMEIRA LINHA DO RELATORIO
+      *    DE COMISSAO (COMISSAO)
+      *================================================================*
+       1120-GRAVAR-CABECALHO-COMISSAO  SECTION.
+      *================================================================*
+           MOVE SPACES                  TO COMISSAO-REC.
+           STRING 'APURACAO DE VENDAS - DATA: '
+                                        DELIMITED BY SIZE
+                  WRK-CAB-DIA           DELIMITED BY SIZE
+                  '/'                   DELIMITED BY SIZE
+                  WRK-CAB-MES           DELIMITED BY SIZE
+                  '/'                   DELIMITED BY SIZE
+                  WRK-CAB-ANO           DELIMITED BY SIZE
+                  '  LOTE NO: '         DELIMITED BY SIZE
+                  WRK-LOTE-NUM          DELIMITED BY SIZE
+                  INTO COMISSAO-REC
+           END-STRING.
+           WRITE COMISSAO-REC.
+      *================================================================*
+       1120-99-FIM.                    EXIT.
+      *================================================================*
+
+      *================================================================*
+      *    EXPORTA OS TOTAIS DE VENDAS DO LOTE EM CSV: LINHA DE
+      *    CABECALHO, UMA LINHA POR VENDEDOR E UMA LINHA DE TOTAIS
+      *================================================================*
+       1200-EXPORTAR-CSV               SECTION.
+      *================================================================*
+           OPEN EXTEND VENDCSV-FILE.
+           IF  WRK-VENDCSV-STATUS       EQUAL '35'
+               OPEN OUTPUT VENDCSV-FILE
+               CLOSE VENDCSV-FILE
+               OPEN EXTEND VENDCSV-FILE
+           END-IF.
+           MOVE SPACES                  TO VENDCSV-REC.
+           MOVE 'LOTE,VENDEDOR,QTD,TOTAL' TO VENDCSV-REC.
+           WRITE VENDCSV-REC.
+           IF  WRK-VEND-COUNT          GREATER ZEROS
+               PERFORM 1210-GRAVAR-1-VENDEDOR-CSV
+                   VARYING WRK-VEND-IDX FROM 1 BY 1
+                   UNTIL WRK-VEND-IDX  GREATER WRK-VEND-COUNT
+           END-IF.
+           MOVE WRK-ACUMULADOR-VENDAS   TO WRK-ACUMULADOR-VENDAS-ED.
+           MOVE SPACES                  TO VENDCSV-REC.
+           STRING WRK-LOTE-NUM          DELIMITED BY SIZE
+                  ',TOTAL,'             DELIMITED BY SIZE
+                  WRK-QTD               DELIMITED BY SIZE
+                  ','                   DELIMITED BY SIZE
+                  WRK-ACUMULADOR-VENDAS-ED DELIMITED BY SIZE
+                  INTO VENDCSV-REC
+           END-STRING.
+           WRITE VENDCSV-REC.
+           CLOSE VENDCSV-FILE.
+      *================================================================*
+       1200-99-FIM.                    EXIT.
+      *================================================================*
+
+      *================================================================*
+      *    GRAVA A LINHA CSV DE UM VENDEDOR DA TABELA
+      *================================================================*
+       1210-GRAVAR-1-VENDEDOR-CSV       SECTION.
+      *================================================================*
+           MOVE WRK-VEND-TOTAL(WRK-VEND-IDX) TO WRK-VEND-TOTAL-ED.
+           MOVE SPACES                  TO VENDCSV-REC.
+           STRING WRK-LOTE-NUM          DELIMITED BY SIZE
+                  ','                   DELIMITED BY SIZE
+                  WRK-VEND-COD(WRK-VEND-IDX) DELIMITED BY SIZE
+                  ','                   DELIMITED BY SIZE
+                  WRK-VEND-QTD(WRK-VEND-IDX) DELIMITED BY SIZE
+                  ','                   DELIMITED BY SIZE
+                  WRK-VEND-TOTAL-ED     DELIMITED BY SIZE
+                  INTO VENDCSV-REC
+           END-STRING.
+           WRITE VENDCSV-REC.
+      *================================================================*
+       1210-99-FIM.                    EXIT.
+      *================================================================*
+
+      *================================================================*
+      *    LE O PARAMETRO DE LOCALIDADE (LOCALPARM), CRIANDO-O COM O
+      *    PADRAO VIRGULA SE AINDA NAO EXISTIR, E ALERTA SE O PONTO
+      *    DECIMAL PEDIDO NAO CONFERE COM O SPECIAL-NAMES DESTA
+      *    COMPILACAO (DECIMAL-POINT IS COMMA NAO PODE SER TROCADO EM
+      *    TEMPO DE EXECUCAO, SO RECOMPILANDO COM OUTRO LOCALE)
+      *================================================================*
+       1300-VERIFICAR-LOCALPARM        SECTION.
+      *================================================================*
+           OPEN INPUT LOCALPARM-FILE.
+           IF  WRK-LOCALPARM-STATUS     EQUAL '35'
+               MOVE 'C'                  TO LOCALPARM-DECIMAL
+               OPEN OUTPUT LOCALPARM-FILE
+               WRITE LOCALPARM-REC
+               CLOSE LOCALPARM-FILE
+               OPEN INPUT LOCALPARM-FILE
+           END-IF.
+           READ LOCALPARM-FILE.
+           CLOSE LOCALPARM-FILE.
+           IF  LOCALPARM-PONTO
+               DISPLAY 'AVISO: PARAMETRO DE LOCALIDADE PEDE PONTO '
+                  'DECIMAL, MAS ESTE PROGRAMA FOI COMPILADO COM '
+                  'DECIMAL-POINT IS COMMA - RECOMPILE PARA O OUTRO '
+                  'LOCALE'
+           END-IF.
+      *================================================================*
+       1300-99-FIM.                    EXIT.
+      *================================================================*
