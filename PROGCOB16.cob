@@ -6,6 +6,21 @@
       * OBJETIVO: USAR VARIAVEL TIPO TABELA
       * COM PARAGRAFO
       * DATA = XX/XX/XXXX
+      * ALTERACOES:
+      * XX/XX/XXXX - PASSA A LER OS NOMES DE MES DO CALENDARIO
+      *              COMPARTILHADO (CALEND.COB) E A INDICAR SE A
+      *              DATA CORRENTE E FERIADO NACIONAL FIXO
+      * XX/XX/XXXX - PERMITE INFORMAR UMA DATA DE REFERENCIA MANUAL
+      *              (ANO/MES/DIA), EM VEZ DE USAR SOMENTE O RELOGIO
+      *              DO SISTEMA, PARA REPROCESSAR OU TESTAR CONTRA
+      *              UMA DATA ANTERIOR
+      * XX/XX/XXXX - DERIVA TAMBEM O ANO E O PERIODO FISCAL DA DATA,
+      *              A PARTIR DE UM MES DE INICIO DO ANO FISCAL
+      *              CONFIGURAVEL (01=JANEIRO SE NAO INFORMADO)
+      * XX/XX/XXXX - VALIDA A FAIXA (01-12) DO MES DIGITADO NA DATA
+      *              MANUAL E DO MES DE INICIO DO ANO FISCAL, ASSUMINDO
+      *              JANEIRO QUANDO FORA DA FAIXA, PARA NAO ACESSAR
+      *              CAL-MES COM UM INDICE INVALIDO
       ******************************************************************
        ENVIRONMENT                     DIVISION.
        CONFIGURATION                   SECTION.
@@ -18,14 +33,26 @@
           'AREA PARA VARIAVIES AUXILIARES'.
       *================================================================*
       *
-       01  WRK-MESES.
-           03  WRK-MES                 PIC X(009) OCCURS 12 TIMES.
+           COPY 'CALEND.COB'.
       *
        01 WRK-DATA.
            05 WRK-ANO-SYS              PIC 9(04) VALUE ZEROS.
            05 WRK-MES-SYS              PIC 9(02) VALUE ZEROS.
            05 WRK-DIA-SYS              PIC 9(02) VALUE ZEROS.
       *
+       77  WRK-DATA-MMDD               PIC 9(004)      VALUE ZEROS.
+       77  WRK-IDX                     PIC 9(002)      VALUE ZEROS.
+       77  WRK-EH-FERIADO              PIC X(001)      VALUE 'N'.
+           88  WRK-FERIADO                             VALUE 'S'.
+      *
+       77  WRK-ORIGEM-DATA             PIC X(001)      VALUE 'S'.
+           88  WRK-DATA-DO-SISTEMA                     VALUE 'S'.
+           88  WRK-DATA-MANUAL                         VALUE 'M'.
+      *
+       77  WRK-FISCAL-MES-INICIO       PIC 9(002)      VALUE ZEROS.
+       77  WRK-ANO-FISCAL              PIC 9(004)      VALUE ZEROS.
+       77  WRK-PERIODO-FISCAL          PIC 9(002)      VALUE ZEROS.
+      *
 
        PROCEDURE DIVISION.
       *================================================================*
@@ -45,11 +72,36 @@
       *================================================================*
        0100-INICIALIZAR                SECTION.
       *================================================================*
+           DISPLAY 'DATA DE REFERENCIA (S=SISTEMA  M=MANUAL): '.
+           ACCEPT WRK-ORIGEM-DATA.
+
+           IF  WRK-DATA-MANUAL
+               DISPLAY 'ANO  (AAAA):'
+               ACCEPT WRK-ANO-SYS
+               DISPLAY 'MES  (MM)  :'
+               ACCEPT WRK-MES-SYS
+               DISPLAY 'DIA  (DD)  :'
+               ACCEPT WRK-DIA-SYS
+           ELSE
+               SET WRK-DATA-DO-SISTEMA TO TRUE
+               ACCEPT WRK-DATA         FROM DATE YYYYMMDD
+           END-IF.
+
+           IF  WRK-MES-SYS             LESS 1
+               OR WRK-MES-SYS          GREATER 12
+               DISPLAY 'MES INVALIDO - ASSUMINDO 01'
+               MOVE 01                 TO WRK-MES-SYS
+           END-IF.
 
-           PERFORM 0400-MONTA-MES.
-           ACCEPT WRK-DATA             FROM DATE YYYYMMDD.
-           DISPLAY 'DIA ' WRK-DIA-SYS ' DE ' WRK-MES(WRK-MES-SYS)
+           DISPLAY 'DIA ' WRK-DIA-SYS ' DE ' CAL-MES(WRK-MES-SYS)
            ' DE ' WRK-ANO-SYS.
+
+           DISPLAY 'MES DE INICIO DO ANO FISCAL (01-12, BRANCO=01): '.
+           ACCEPT WRK-FISCAL-MES-INICIO.
+           IF  WRK-FISCAL-MES-INICIO EQUAL ZEROS
+               OR WRK-FISCAL-MES-INICIO GREATER 12
+               MOVE 01                 TO WRK-FISCAL-MES-INICIO
+           END-IF.
       *================================================================*
        0100-99-FIM.                    EXIT.
       *================================================================*
@@ -59,7 +111,16 @@
       *================================================================*
        0200-PROCESSAR                  SECTION.
       *================================================================*
+           PERFORM 0400-VERIFICAR-FERIADO.
+           IF  WRK-FERIADO
+               DISPLAY 'DATA E FERIADO NACIONAL'
+           ELSE
+               DISPLAY 'DATA NAO E FERIADO NACIONAL'
+           END-IF.
 
+           PERFORM 0420-DERIVAR-PERIODO-FISCAL.
+           DISPLAY 'ANO FISCAL: '     WRK-ANO-FISCAL
+           '  PERIODO FISCAL: '       WRK-PERIODO-FISCAL.
       *================================================================*
        0200-99-FIM.                    EXIT.
       *================================================================*
@@ -74,23 +135,45 @@
       *================================================================*
        0300-99-FIM.                    EXIT.
       *================================================================*
+
       *================================================================*
-      *
+      *    CONFERE A DATA CORRENTE CONTRA A TABELA DE FERIADOS FIXOS
       *================================================================*
-       0400-MONTA-MES                  SECTION.
-      *================================================================*
-           MOVE 'JANEIRO'              TO WRK-MES(01).
-           MOVE 'FEVEREIRO'            TO WRK-MES(02).
-           MOVE 'MARCO'                TO WRK-MES(03).
-           MOVE 'ABRIL'                TO WRK-MES(04).
-           MOVE 'MAIO'                 TO WRK-MES(05).
-           MOVE 'JUNHO'                TO WRK-MES(06).
-           MOVE 'JULHO'                TO WRK-MES(07).
-           MOVE 'AGOSTO'               TO WRK-MES(08).
-           MOVE 'SETEMBRO'             TO WRK-MES(09).
-           MOVE 'OUTUBRO'              TO WRK-MES(10).
-           MOVE 'NOVEMBRO'             TO WRK-MES(11).
-           MOVE 'DEZEMBRO'             TO WRK-MES(12).
+       0400-VERIFICAR-FERIADO          SECTION.
+      *================================================================*
+           COMPUTE WRK-DATA-MMDD = (WRK-MES-SYS * 100) + WRK-DIA-SYS.
+           MOVE 'N'                    TO WRK-EH-FERIADO.
+           PERFORM 0410-COMPARAR-FERIADO VARYING WRK-IDX FROM 1 BY 1
+               UNTIL WRK-IDX GREATER CAL-QTD-FERIADOS.
       *================================================================*
        0400-99-FIM.                    EXIT.
       *================================================================*
+
+       0410-COMPARAR-FERIADO           SECTION.
+      *================================================================*
+           IF  WRK-DATA-MMDD           EQUAL CAL-FERIADO-MMDD(WRK-IDX)
+               MOVE 'S'                TO WRK-EH-FERIADO
+           END-IF.
+      *================================================================*
+       0410-99-FIM.                    EXIT.
+      *================================================================*
+
+      *================================================================*
+      *    DERIVA O ANO E O PERIODO FISCAL A PARTIR DO MES/ANO
+      *    CALENDARIO E DO MES DE INICIO DO ANO FISCAL
+      *================================================================*
+       0420-DERIVAR-PERIODO-FISCAL     SECTION.
+      *================================================================*
+           IF  WRK-MES-SYS             GREATER OR EQUAL
+                                        WRK-FISCAL-MES-INICIO
+               MOVE WRK-ANO-SYS         TO WRK-ANO-FISCAL
+               COMPUTE WRK-PERIODO-FISCAL =
+                   WRK-MES-SYS - WRK-FISCAL-MES-INICIO + 1
+           ELSE
+               COMPUTE WRK-ANO-FISCAL = WRK-ANO-SYS - 1
+               COMPUTE WRK-PERIODO-FISCAL =
+                   WRK-MES-SYS - WRK-FISCAL-MES-INICIO + 13
+           END-IF.
+      *================================================================*
+       0420-99-FIM.                    EXIT.
+      *================================================================*
