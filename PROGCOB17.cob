@@ -6,6 +6,17 @@
       * OBJETIVO: USAR REDEFINES
       * COM PARAGRAFO
       * DATA = XX/XX/XXXX
+      * ALTERACOES:
+      * XX/XX/XXXX - PASSA A LER OS NOMES DE MES ABREVIADOS DO
+      *              CALENDARIO COMPARTILHADO (CALEND.COB)
+      * XX/XX/XXXX - ACRESCENTA A BUSCA REVERSA: A PARTIR DE UM MES
+      *              ABREVIADO DIGITADO, DEVOLVE O MES NUMERICO
+      *              CORRESPONDENTE, PARA ATUALIZACAO DE ARQUIVOS A
+      *              PARTIR DE DATAS PREENCHIDAS EM FORMULARIO
+      * XX/XX/XXXX - A TABELA DE MESES COMPARTILHADA (CALEND.COB)
+      *              PASSA A TRAZER TAMBEM A QUANTIDADE DE DIAS DE
+      *              CADA MES, COM O AJUSTE DE FEVEREIRO PARA ANOS
+      *              BISSEXTOS CALCULADO A PARTIR DE WRK-ANO-SYS
       ******************************************************************
        ENVIRONMENT                     DIVISION.
        CONFIGURATION                   SECTION.
@@ -18,26 +29,26 @@
           'AREA PARA VARIAVIES AUXILIARES'.
       *================================================================*
       *
-       01  WRK-MESES-EXTENSO.
-           02 FILLER                   PIC X(003) VALUE 'JAN'.
-           02 FILLER                   PIC X(003) VALUE 'FEV'.
-           02 FILLER                   PIC X(003) VALUE 'MAR'.
-           02 FILLER                   PIC X(003) VALUE 'ABR'.
-           02 FILLER                   PIC X(003) VALUE 'MAI'.
-           02 FILLER                   PIC X(003) VALUE 'JUN'.
-           02 FILLER                   PIC X(003) VALUE 'JUL'.
-           02 FILLER                   PIC X(003) VALUE 'AGO'.
-           02 FILLER                   PIC X(003) VALUE 'SET'.
-           02 FILLER                   PIC X(003) VALUE 'OUT'.
-           02 FILLER                   PIC X(003) VALUE 'NOV'.
-           02 FILLER                   PIC X(003) VALUE 'DEZ'.
-       01  WRK-MESES                   REDEFINES WRK-MESES-EXTENSO.
-           02  WRK-MES                 PIC X(003) OCCURS 12 TIMES.
+           COPY 'CALEND.COB'.
       *
        01 WRK-DATA.
            05 WRK-ANO-SYS              PIC 9(04) VALUE ZEROS.
            05 WRK-MES-SYS              PIC 9(02) VALUE ZEROS.
            05 WRK-DIA-SYS              PIC 9(02) VALUE ZEROS.
+      *
+       77 WRK-MES-ABREV-DIGITADO       PIC X(003) VALUE SPACES.
+       77 WRK-MES-NUMERICO             PIC 9(002) VALUE ZEROS.
+       77 WRK-IDX                      PIC 9(002) VALUE ZEROS.
+       77 WRK-MES-ACHADO               PIC X(001) VALUE 'N'.
+           88 WRK-MES-ENCONTRADO                   VALUE 'S'.
+      *
+       77 WRK-ANO-BISSEXTO             PIC X(001) VALUE 'N'.
+           88 WRK-EH-BISSEXTO                      VALUE 'S'.
+       77 WRK-QUOCIENTE                PIC 9(004) VALUE ZEROS.
+       77 WRK-RESTO-4                  PIC 9(004) VALUE ZEROS.
+       77 WRK-RESTO-100                PIC 9(004) VALUE ZEROS.
+       77 WRK-RESTO-400                PIC 9(004) VALUE ZEROS.
+       77 WRK-QTD-DIAS-MES             PIC 9(002) VALUE ZEROS.
       *
        PROCEDURE DIVISION.
       *================================================================*
@@ -59,8 +70,8 @@
       *================================================================*
 
            ACCEPT WRK-DATA             FROM DATE YYYYMMDD.
-           DISPLAY 'DIA ' WRK-DIA-SYS ' DE ' WRK-MES(WRK-MES-SYS)
-           ' DE ' WRK-ANO-SYS.
+           DISPLAY 'DIA ' WRK-DIA-SYS ' DE '
+               CAL-MES-ABREV(WRK-MES-SYS) ' DE ' WRK-ANO-SYS.
       *================================================================*
        0100-99-FIM.                    EXIT.
       *================================================================*
@@ -70,11 +81,81 @@
       *================================================================*
        0200-PROCESSAR                  SECTION.
       *================================================================*
+           DISPLAY 'MES ABREVIADO (JAN, FEV, ...): '.
+           ACCEPT WRK-MES-ABREV-DIGITADO.
+
+           MOVE 'N'                    TO WRK-MES-ACHADO.
+           MOVE ZEROS                  TO WRK-MES-NUMERICO.
+           PERFORM 0210-COMPARAR-MES-ABREV VARYING WRK-IDX FROM 1 BY 1
+               UNTIL WRK-IDX GREATER 12.
 
+           IF  WRK-MES-ENCONTRADO
+               DISPLAY 'MES NUMERICO: ' WRK-MES-NUMERICO
+               PERFORM 0220-VERIFICAR-BISSEXTO
+               PERFORM 0230-OBTER-DIAS-MES
+               DISPLAY 'DIAS NO MES: ' WRK-QTD-DIAS-MES
+           ELSE
+               DISPLAY 'MES ABREVIADO NAO RECONHECIDO'
+           END-IF.
       *================================================================*
        0200-99-FIM.                    EXIT.
       *================================================================*
 
+      *================================================================*
+      *    PROCURA O MES ABREVIADO DIGITADO NA TABELA DO CALENDARIO
+      *================================================================*
+       0210-COMPARAR-MES-ABREV         SECTION.
+      *================================================================*
+           IF  WRK-MES-ABREV-DIGITADO  EQUAL CAL-MES-ABREV(WRK-IDX)
+               MOVE 'S'                TO WRK-MES-ACHADO
+               MOVE WRK-IDX            TO WRK-MES-NUMERICO
+           END-IF.
+      *================================================================*
+       0210-99-FIM.                    EXIT.
+      *================================================================*
+
+      *================================================================*
+      *    VERIFICA SE WRK-ANO-SYS E BISSEXTO (DIVISIVEL POR 4, MAS
+      *    NAO POR 100 A MENOS QUE TAMBEM SEJA DIVISIVEL POR 400)
+      *================================================================*
+       0220-VERIFICAR-BISSEXTO         SECTION.
+      *================================================================*
+           MOVE 'N'                    TO WRK-ANO-BISSEXTO.
+           DIVIDE WRK-ANO-SYS           BY 4   GIVING WRK-QUOCIENTE
+                                                REMAINDER WRK-RESTO-4.
+           DIVIDE WRK-ANO-SYS           BY 100 GIVING WRK-QUOCIENTE
+                                                REMAINDER WRK-RESTO-100.
+           DIVIDE WRK-ANO-SYS           BY 400 GIVING WRK-QUOCIENTE
+                                                REMAINDER WRK-RESTO-400.
+
+           IF  WRK-RESTO-4             EQUAL ZEROS
+               IF  WRK-RESTO-100       NOT EQUAL ZEROS
+                   SET WRK-EH-BISSEXTO TO TRUE
+               ELSE
+                   IF  WRK-RESTO-400   EQUAL ZEROS
+                       SET WRK-EH-BISSEXTO TO TRUE
+                   END-IF
+               END-IF
+           END-IF.
+      *================================================================*
+       0220-99-FIM.                    EXIT.
+      *================================================================*
+
+      *================================================================*
+      *    OBTEM A QUANTIDADE DE DIAS DO MES ENCONTRADO, AJUSTANDO
+      *    FEVEREIRO QUANDO O ANO FOR BISSEXTO
+      *================================================================*
+       0230-OBTER-DIAS-MES             SECTION.
+      *================================================================*
+           MOVE CAL-QTD-DIAS-MES(WRK-MES-NUMERICO) TO WRK-QTD-DIAS-MES.
+           IF  WRK-MES-NUMERICO        EQUAL 2
+           AND WRK-EH-BISSEXTO
+               MOVE 29                  TO WRK-QTD-DIAS-MES
+           END-IF.
+      *================================================================*
+       0230-99-FIM.                    EXIT.
+      *================================================================*
+
       *================================================================*
       *    ROTINA QUE FINALIZA O PROGRAMA
       *================================================================*
@@ -85,5 +166,3 @@
       *================================================================*
        0300-99-FIM.                    EXIT.
       *================================================================*
-      *================================================================*
-      *
