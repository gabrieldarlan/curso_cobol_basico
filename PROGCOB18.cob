@@ -0,0 +1,458 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGCOB18.
+      ******************************************************************
+      * AREA DE COMENTARIOS - REMARKS
+      * AUTHOR = GABRIEL(BRQ) GABRIEL
+      * OBJETIVO: SUBSISTEMA DE ENTRADA DE PEDIDOS DE VENDA, COM
+      * VARIOS ITENS POR PEDIDO, SUBTOTAL, FRETE (TABELA DE UF E
+      * CLASSE DE PRODUTO DO PROGCOB09), IMPOSTO E TOTAL GERAL,
+      * EMITINDO UMA NOTA DE PEDIDO IMPRESSA (NOTAPED)
+      * DATA = XX/XX/XXXX
+      * ALTERACOES:
+      ******************************************************************
+       ENVIRONMENT                     DIVISION.
+       CONFIGURATION                   SECTION.
+           SPECIAL-NAMES.
+               DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT                    SECTION.
+       FILE-CONTROL.
+           SELECT FRETUF-FILE           ASSIGN TO "FRETUF"
+               ORGANIZATION           IS INDEXED
+               ACCESS MODE            IS DYNAMIC
+               RECORD KEY             IS FRETUF-UF
+               FILE STATUS            IS WRK-FRETUF-STATUS.
+           SELECT PRODMAS-FILE          ASSIGN TO "PRODMAS"
+               ORGANIZATION           IS INDEXED
+               ACCESS MODE            IS DYNAMIC
+               RECORD KEY             IS PRODMAS-CODIGO
+               FILE STATUS            IS WRK-PRODMAS-STATUS.
+           SELECT PEDIDO-FILE           ASSIGN TO "PEDIDO"
+               ORGANIZATION           IS INDEXED
+               ACCESS MODE            IS DYNAMIC
+               RECORD KEY             IS PEDIDO-NUMERO
+               FILE STATUS            IS WRK-PEDIDO-STATUS.
+           SELECT PEDITEM-FILE          ASSIGN TO "PEDITEM"
+               ORGANIZATION           IS LINE SEQUENTIAL
+               FILE STATUS            IS WRK-PEDITEM-STATUS.
+           SELECT NOTAPED-FILE          ASSIGN TO "NOTAPED"
+               ORGANIZATION           IS LINE SEQUENTIAL
+               FILE STATUS            IS WRK-NOTAPED-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  FRETUF-FILE.
+           COPY 'FRETUF.COB'.
+       FD  PRODMAS-FILE.
+           COPY 'PRODMAS.COB'.
+       FD  PEDIDO-FILE.
+           COPY 'PEDIDO.COB'.
+       FD  PEDITEM-FILE.
+           COPY 'PEDITEM.COB'.
+       FD  NOTAPED-FILE.
+           COPY 'NOTAPED.COB'.
+       WORKING-STORAGE                 SECTION.
+      *================================================================*
+       77 FILLER                       PIC X(050) VALUE
+          'AREA PARA VARIAVIES AUXILIARES'.
+      *================================================================*
+      *
+       77  WRK-FRETUF-STATUS           PIC X(002)      VALUE SPACES.
+           88 WRK-FRETUF-OK                            VALUE '00'.
+           88 WRK-FRETUF-NAO-ACHOU                     VALUE '23'.
+           88 WRK-FRETUF-INEXISTENTE                   VALUE '35'.
+       77  WRK-PRODMAS-STATUS          PIC X(002)      VALUE SPACES.
+           88 WRK-PRODMAS-OK                           VALUE '00'.
+           88 WRK-PRODMAS-NAO-ACHOU                    VALUE '23'.
+           88 WRK-PRODMAS-INEXISTENTE                  VALUE '35'.
+       77  WRK-PEDIDO-STATUS           PIC X(002)      VALUE SPACES.
+           88 WRK-PEDIDO-OK                            VALUE '00'.
+           88 WRK-PEDIDO-NAO-ACHOU                     VALUE '23'.
+           88 WRK-PEDIDO-INEXISTENTE                   VALUE '35'.
+       77  WRK-PEDITEM-STATUS          PIC X(002)      VALUE SPACES.
+           88 WRK-PEDITEM-FIM                          VALUE '10'.
+       77  WRK-NOTAPED-STATUS          PIC X(002)      VALUE SPACES.
+      *
+      *    ALIQUOTA DE IMPOSTO SOBRE O SUBTOTAL - CONFIGURAVEL
+      *
+       77  WRK-ALIQUOTA-IMPOSTO        PIC 9(001)V99   VALUE 0,05.
+      *
+       77  WRK-DATA-SYS                PIC 9(008)      VALUE ZEROS.
+       77  WRK-PEDIDO-ATUAL            PIC 9(006)      VALUE ZEROS.
+       77  WRK-PEDIDO-ATUAL-UF         PIC X(002)      VALUE SPACES.
+       77  WRK-ITEM-TOTAL              PIC 9(008)V99   VALUE ZEROS.
+       77  WRK-ITEM-TOTAL-ED           PIC $ZZZ.ZZ9,99 VALUE ZEROS.
+       77  WRK-PESO-TOTAL-PEDIDO       PIC 9(006)V99   VALUE ZEROS.
+       77  WRK-SUBTOTAL-PEDIDO         PIC 9(008)V99   VALUE ZEROS.
+       77  WRK-SUBTOTAL-PEDIDO-ED      PIC $ZZZ.ZZ9,99 VALUE ZEROS.
+       77  WRK-FRETE-PEDIDO            PIC 9(006)V99   VALUE ZEROS.
+       77  WRK-FRETE-PEDIDO-ED         PIC $ZZZ.ZZ9,99 VALUE ZEROS.
+       77  WRK-IMPOSTO-PEDIDO          PIC 9(008)V99   VALUE ZEROS.
+       77  WRK-IMPOSTO-PEDIDO-ED       PIC $ZZZ.ZZ9,99 VALUE ZEROS.
+       77  WRK-TOTAL-PEDIDO            PIC 9(009)V99   VALUE ZEROS.
+       77  WRK-TOTAL-PEDIDO-ED         PIC $ZZZ.ZZZ.ZZ9,99 VALUE ZEROS.
+       77  WRK-QTD-ITENS-PEDIDO        PIC 9(003)      VALUE ZEROS.
+       77  WRK-QTD-PEDIDOS             PIC 9(005)      VALUE ZEROS.
+      *
+       PROCEDURE DIVISION.
+      *================================================================*
+      *    AREA PRINCIPAL DO PROGRAMA
+      *================================================================*
+       0001-PRINCIPAL                  SECTION.
+      *================================================================*
+           PERFORM 0100-INICIALIZAR.
+           PERFORM 0200-PROCESSAR.
+           PERFORM 0300-FINALIZAR.
+      *================================================================*
+       0001-99-FIM.                    EXIT.
+      *================================================================*
+
+      *================================================================*
+      *    ABRE AS TABELAS DE APOIO E OS ARQUIVOS DE ENTRADA/SAIDA
+      *================================================================*
+       0100-INICIALIZAR                SECTION.
+      *================================================================*
+           OPEN I-O FRETUF-FILE.
+           IF  WRK-FRETUF-INEXISTENTE
+               PERFORM 0400-CARREGAR-TABELA-FRETE
+           END-IF.
+
+           OPEN I-O PRODMAS-FILE.
+           IF  WRK-PRODMAS-INEXISTENTE
+               PERFORM 0500-CARREGAR-PRODUTOS
+           END-IF.
+
+           OPEN I-O PEDIDO-FILE.
+           IF  WRK-PEDIDO-INEXISTENTE
+               CLOSE PEDIDO-FILE
+               OPEN OUTPUT PEDIDO-FILE
+               CLOSE PEDIDO-FILE
+               OPEN I-O PEDIDO-FILE
+           END-IF.
+
+           OPEN INPUT  PEDITEM-FILE.
+           OPEN OUTPUT NOTAPED-FILE.
+           ACCEPT WRK-DATA-SYS         FROM DATE YYYYMMDD.
+           PERFORM 0610-LER-ITEM.
+      *================================================================*
+       0100-99-FIM.                    EXIT.
+      *================================================================*
+
+      *================================================================*
+      *    PROCESSA CADA PEDIDO (QUEBRA DE CONTROLE PELO NUMERO)
+      *================================================================*
+       0200-PROCESSAR                  SECTION.
+      *================================================================*
+           PERFORM 0210-PROCESSAR-1-PEDIDO UNTIL WRK-PEDITEM-FIM.
+      *================================================================*
+       0200-99-FIM.                    EXIT.
+      *================================================================*
+
+      *================================================================*
+      *    PROCESSA TODOS OS ITENS DE UM MESMO PEDIDO E FECHA A NOTA
+      *================================================================*
+       0210-PROCESSAR-1-PEDIDO         SECTION.
+      *================================================================*
+           MOVE PEDITEM-PEDIDO         TO WRK-PEDIDO-ATUAL.
+           MOVE PEDITEM-UF             TO WRK-PEDIDO-ATUAL-UF.
+           MOVE ZEROS                  TO WRK-SUBTOTAL-PEDIDO
+                                           WRK-PESO-TOTAL-PEDIDO
+                                           WRK-QTD-ITENS-PEDIDO.
+           MOVE SPACES                 TO NOTAPED-REC.
+           STRING 'PEDIDO '            DELIMITED BY SIZE
+                  WRK-PEDIDO-ATUAL     DELIMITED BY SIZE
+                  ' - UF '             DELIMITED BY SIZE
+                  PEDITEM-UF           DELIMITED BY SIZE
+                  INTO NOTAPED-REC
+           END-STRING.
+           WRITE NOTAPED-REC.
+
+           PERFORM 0220-PROCESSAR-1-ITEM
+               UNTIL WRK-PEDITEM-FIM
+               OR PEDITEM-PEDIDO NOT EQUAL WRK-PEDIDO-ATUAL.
+
+           PERFORM 0230-FECHAR-PEDIDO.
+      *================================================================*
+       0210-99-FIM.                    EXIT.
+      *================================================================*
+
+      *================================================================*
+      *    PROCESSA UM ITEM: BUSCA O PRODUTO, CALCULA O TOTAL DA
+      *    LINHA E GRAVA A LINHA DO ITEM NA NOTA
+      *================================================================*
+       0220-PROCESSAR-1-ITEM           SECTION.
+      *================================================================*
+           MOVE PEDITEM-PRODUTO        TO PRODMAS-CODIGO.
+           READ PRODMAS-FILE.
+           IF  WRK-PRODMAS-OK
+               COMPUTE WRK-ITEM-TOTAL = PEDITEM-QTD * PEDITEM-PRECO
+               ADD WRK-ITEM-TOTAL      TO WRK-SUBTOTAL-PEDIDO
+               ADD 1                   TO WRK-QTD-ITENS-PEDIDO
+               COMPUTE WRK-PESO-TOTAL-PEDIDO = WRK-PESO-TOTAL-PEDIDO +
+                       (PRODMAS-PESO-KG * PEDITEM-QTD *
+                        PRODMAS-FATOR-CLASSE)
+               MOVE WRK-ITEM-TOTAL     TO WRK-ITEM-TOTAL-ED
+               MOVE SPACES             TO NOTAPED-REC
+               STRING '  '             DELIMITED BY SIZE
+                      PEDITEM-PRODUTO  DELIMITED BY SIZE
+                      ' QTD='          DELIMITED BY SIZE
+                      PEDITEM-QTD      DELIMITED BY SIZE
+                      ' TOTAL='        DELIMITED BY SIZE
+                      WRK-ITEM-TOTAL-ED DELIMITED BY SIZE
+                      INTO NOTAPED-REC
+               END-STRING
+               WRITE NOTAPED-REC
+           ELSE
+               MOVE SPACES             TO NOTAPED-REC
+               STRING '  PRODUTO NAO CADASTRADO: ' DELIMITED BY SIZE
+                      PEDITEM-PRODUTO  DELIMITED BY SIZE
+                      INTO NOTAPED-REC
+               END-STRING
+               WRITE NOTAPED-REC
+           END-IF.
+           PERFORM 0610-LER-ITEM.
+      *================================================================*
+       0220-99-FIM.                    EXIT.
+      *================================================================*
+
+      *================================================================*
+      *    CALCULA FRETE/IMPOSTO/TOTAL DO PEDIDO, GRAVA OS TOTAIS NA
+      *    NOTA E ATUALIZA O CADASTRO-RESUMO DE PEDIDOS (PEDIDO)
+      *================================================================*
+       0230-FECHAR-PEDIDO              SECTION.
+      *================================================================*
+           MOVE WRK-PEDIDO-ATUAL-UF     TO FRETUF-UF.
+           PERFORM 0620-LER-FRETUF-DO-PEDIDO.
+
+           IF  WRK-FRETUF-OK
+               COMPUTE WRK-FRETE-PEDIDO ROUNDED =
+                       (WRK-SUBTOTAL-PEDIDO * (FRETUF-FATOR - 1)) +
+                       (WRK-PESO-TOTAL-PEDIDO * FRETUF-VLR-KG)
+           ELSE
+               MOVE ZEROS               TO WRK-FRETE-PEDIDO
+           END-IF.
+
+           COMPUTE WRK-IMPOSTO-PEDIDO = WRK-SUBTOTAL-PEDIDO *
+                   WRK-ALIQUOTA-IMPOSTO.
+           COMPUTE WRK-TOTAL-PEDIDO = WRK-SUBTOTAL-PEDIDO +
+                   WRK-FRETE-PEDIDO + WRK-IMPOSTO-PEDIDO.
+
+           MOVE WRK-SUBTOTAL-PEDIDO     TO WRK-SUBTOTAL-PEDIDO-ED.
+           MOVE WRK-FRETE-PEDIDO        TO WRK-FRETE-PEDIDO-ED.
+           MOVE WRK-IMPOSTO-PEDIDO      TO WRK-IMPOSTO-PEDIDO-ED.
+           MOVE WRK-TOTAL-PEDIDO        TO WRK-TOTAL-PEDIDO-ED.
+
+           MOVE SPACES                  TO NOTAPED-REC.
+           STRING '  SUBTOTAL='         DELIMITED BY SIZE
+                  WRK-SUBTOTAL-PEDIDO-ED DELIMITED BY SIZE
+                  ' FRETE='             DELIMITED BY SIZE
+                  WRK-FRETE-PEDIDO-ED   DELIMITED BY SIZE
+                  INTO NOTAPED-REC
+           END-STRING.
+           WRITE NOTAPED-REC.
+
+           MOVE SPACES                  TO NOTAPED-REC.
+           STRING '  IMPOSTO='          DELIMITED BY SIZE
+                  WRK-IMPOSTO-PEDIDO-ED DELIMITED BY SIZE
+                  ' TOTAL='             DELIMITED BY SIZE
+                  WRK-TOTAL-PEDIDO-ED   DELIMITED BY SIZE
+                  INTO NOTAPED-REC
+           END-STRING.
+           WRITE NOTAPED-REC.
+
+           ADD 1                        TO WRK-QTD-PEDIDOS.
+
+           MOVE WRK-PEDIDO-ATUAL         TO PEDIDO-NUMERO.
+           READ PEDIDO-FILE.
+           IF  NOT WRK-PEDIDO-OK
+               MOVE WRK-PEDIDO-ATUAL      TO PEDIDO-NUMERO
+           END-IF.
+           MOVE WRK-PEDIDO-ATUAL-UF      TO PEDIDO-UF.
+           MOVE WRK-DATA-SYS             TO PEDIDO-DATA.
+           MOVE WRK-QTD-ITENS-PEDIDO     TO PEDIDO-QTD-ITENS.
+           MOVE WRK-SUBTOTAL-PEDIDO      TO PEDIDO-SUBTOTAL.
+           MOVE WRK-FRETE-PEDIDO         TO PEDIDO-FRETE.
+           MOVE WRK-IMPOSTO-PEDIDO       TO PEDIDO-IMPOSTO.
+           MOVE WRK-TOTAL-PEDIDO         TO PEDIDO-TOTAL.
+           IF  WRK-PEDIDO-OK
+               REWRITE PEDIDO-REC
+           ELSE
+               WRITE PEDIDO-REC
+           END-IF.
+      *================================================================*
+       0230-99-FIM.                    EXIT.
+      *================================================================*
+
+      *================================================================*
+      *    LE UM REGISTRO DO ARQUIVO DE ITENS DE PEDIDO
+      *================================================================*
+       0610-LER-ITEM                   SECTION.
+      *================================================================*
+           READ PEDITEM-FILE
+               AT END
+                   SET WRK-PEDITEM-FIM TO TRUE
+           END-READ.
+      *================================================================*
+       0610-99-FIM.                    EXIT.
+      *================================================================*
+
+      *================================================================*
+      *    BUSCA A TAXA DE FRETE DA UF DO PEDIDO CORRENTE
+      *================================================================*
+       0620-LER-FRETUF-DO-PEDIDO       SECTION.
+      *================================================================*
+           READ FRETUF-FILE.
+      *================================================================*
+       0620-99-FIM.                    EXIT.
+      *================================================================*
+
+      *================================================================*
+      *    ROTINA QUE FINALIZA O PROGRAMA
+      *================================================================*
+       0300-FINALIZAR                  SECTION.
+      *================================================================*
+           CLOSE FRETUF-FILE.
+           CLOSE PRODMAS-FILE.
+           CLOSE PEDIDO-FILE.
+           CLOSE PEDITEM-FILE.
+           CLOSE NOTAPED-FILE.
+           DISPLAY 'PEDIDOS PROCESSADOS: ' WRK-QTD-PEDIDOS.
+           STOP RUN.
+      *================================================================*
+       0300-99-FIM.                    EXIT.
+      *================================================================*
+
+      *================================================================*
+      *    CARGA INICIAL DA TABELA DE FRETE - 26 ESTADOS + DF
+      *================================================================*
+       0400-CARREGAR-TABELA-FRETE      SECTION.
+      *================================================================*
+           CLOSE FRETUF-FILE.
+           OPEN OUTPUT FRETUF-FILE.
+           MOVE 'AC'   TO FRETUF-UF.  MOVE 1,2000 TO FRETUF-FATOR.
+           MOVE 8,50   TO FRETUF-VLR-KG. MOVE 40,00 TO FRETUF-VLR-M3.
+           WRITE FRETUF-REC.
+           MOVE 'AL'   TO FRETUF-UF.  MOVE 1,1500 TO FRETUF-FATOR.
+           MOVE 7,50   TO FRETUF-VLR-KG. MOVE 35,00 TO FRETUF-VLR-M3.
+           WRITE FRETUF-REC.
+           MOVE 'AM'   TO FRETUF-UF.  MOVE 1,2000 TO FRETUF-FATOR.
+           MOVE 8,50   TO FRETUF-VLR-KG. MOVE 40,00 TO FRETUF-VLR-M3.
+           WRITE FRETUF-REC.
+           MOVE 'AP'   TO FRETUF-UF.  MOVE 1,2000 TO FRETUF-FATOR.
+           MOVE 8,50   TO FRETUF-VLR-KG. MOVE 40,00 TO FRETUF-VLR-M3.
+           WRITE FRETUF-REC.
+           MOVE 'BA'   TO FRETUF-UF.  MOVE 1,1500 TO FRETUF-FATOR.
+           MOVE 7,50   TO FRETUF-VLR-KG. MOVE 35,00 TO FRETUF-VLR-M3.
+           WRITE FRETUF-REC.
+           MOVE 'CE'   TO FRETUF-UF.  MOVE 1,1500 TO FRETUF-FATOR.
+           MOVE 7,50   TO FRETUF-VLR-KG. MOVE 35,00 TO FRETUF-VLR-M3.
+           WRITE FRETUF-REC.
+           MOVE 'DF'   TO FRETUF-UF.  MOVE 1,1000 TO FRETUF-FATOR.
+           MOVE 6,50   TO FRETUF-VLR-KG. MOVE 30,00 TO FRETUF-VLR-M3.
+           WRITE FRETUF-REC.
+           MOVE 'ES'   TO FRETUF-UF.  MOVE 1,1000 TO FRETUF-FATOR.
+           MOVE 6,50   TO FRETUF-VLR-KG. MOVE 30,00 TO FRETUF-VLR-M3.
+           WRITE FRETUF-REC.
+           MOVE 'GO'   TO FRETUF-UF.  MOVE 1,1000 TO FRETUF-FATOR.
+           MOVE 6,50   TO FRETUF-VLR-KG. MOVE 30,00 TO FRETUF-VLR-M3.
+           WRITE FRETUF-REC.
+           MOVE 'MA'   TO FRETUF-UF.  MOVE 1,1500 TO FRETUF-FATOR.
+           MOVE 7,50   TO FRETUF-VLR-KG. MOVE 35,00 TO FRETUF-VLR-M3.
+           WRITE FRETUF-REC.
+           MOVE 'MG'   TO FRETUF-UF.  MOVE 1,1500 TO FRETUF-FATOR.
+           MOVE 7,00   TO FRETUF-VLR-KG. MOVE 32,00 TO FRETUF-VLR-M3.
+           WRITE FRETUF-REC.
+           MOVE 'MS'   TO FRETUF-UF.  MOVE 1,1000 TO FRETUF-FATOR.
+           MOVE 6,50   TO FRETUF-VLR-KG. MOVE 30,00 TO FRETUF-VLR-M3.
+           WRITE FRETUF-REC.
+           MOVE 'MT'   TO FRETUF-UF.  MOVE 1,1000 TO FRETUF-FATOR.
+           MOVE 6,50   TO FRETUF-VLR-KG. MOVE 30,00 TO FRETUF-VLR-M3.
+           WRITE FRETUF-REC.
+           MOVE 'PA'   TO FRETUF-UF.  MOVE 1,2000 TO FRETUF-FATOR.
+           MOVE 8,50   TO FRETUF-VLR-KG. MOVE 40,00 TO FRETUF-VLR-M3.
+           WRITE FRETUF-REC.
+           MOVE 'PB'   TO FRETUF-UF.  MOVE 1,1500 TO FRETUF-FATOR.
+           MOVE 7,50   TO FRETUF-VLR-KG. MOVE 35,00 TO FRETUF-VLR-M3.
+           WRITE FRETUF-REC.
+           MOVE 'PE'   TO FRETUF-UF.  MOVE 1,1500 TO FRETUF-FATOR.
+           MOVE 7,50   TO FRETUF-VLR-KG. MOVE 35,00 TO FRETUF-VLR-M3.
+           WRITE FRETUF-REC.
+           MOVE 'PI'   TO FRETUF-UF.  MOVE 1,1500 TO FRETUF-FATOR.
+           MOVE 7,50   TO FRETUF-VLR-KG. MOVE 35,00 TO FRETUF-VLR-M3.
+           WRITE FRETUF-REC.
+           MOVE 'PR'   TO FRETUF-UF.  MOVE 1,1000 TO FRETUF-FATOR.
+           MOVE 6,50   TO FRETUF-VLR-KG. MOVE 30,00 TO FRETUF-VLR-M3.
+           WRITE FRETUF-REC.
+           MOVE 'RJ'   TO FRETUF-UF.  MOVE 1,1000 TO FRETUF-FATOR.
+           MOVE 7,00   TO FRETUF-VLR-KG. MOVE 32,00 TO FRETUF-VLR-M3.
+           WRITE FRETUF-REC.
+           MOVE 'RN'   TO FRETUF-UF.  MOVE 1,1500 TO FRETUF-FATOR.
+           MOVE 7,50   TO FRETUF-VLR-KG. MOVE 35,00 TO FRETUF-VLR-M3.
+           WRITE FRETUF-REC.
+           MOVE 'RO'   TO FRETUF-UF.  MOVE 1,2000 TO FRETUF-FATOR.
+           MOVE 8,50   TO FRETUF-VLR-KG. MOVE 40,00 TO FRETUF-VLR-M3.
+           WRITE FRETUF-REC.
+           MOVE 'RR'   TO FRETUF-UF.  MOVE 1,2000 TO FRETUF-FATOR.
+           MOVE 8,50   TO FRETUF-VLR-KG. MOVE 40,00 TO FRETUF-VLR-M3.
+           WRITE FRETUF-REC.
+           MOVE 'RS'   TO FRETUF-UF.  MOVE 1,1000 TO FRETUF-FATOR.
+           MOVE 6,50   TO FRETUF-VLR-KG. MOVE 30,00 TO FRETUF-VLR-M3.
+           WRITE FRETUF-REC.
+           MOVE 'SC'   TO FRETUF-UF.  MOVE 1,1000 TO FRETUF-FATOR.
+           MOVE 6,50   TO FRETUF-VLR-KG. MOVE 30,00 TO FRETUF-VLR-M3.
+           WRITE FRETUF-REC.
+           MOVE 'SE'   TO FRETUF-UF.  MOVE 1,1500 TO FRETUF-FATOR.
+           MOVE 7,50   TO FRETUF-VLR-KG. MOVE 35,00 TO FRETUF-VLR-M3.
+           WRITE FRETUF-REC.
+           MOVE 'SP'   TO FRETUF-UF.  MOVE 1,0500 TO FRETUF-FATOR.
+           MOVE 6,00   TO FRETUF-VLR-KG. MOVE 28,00 TO FRETUF-VLR-M3.
+           WRITE FRETUF-REC.
+           MOVE 'TO'   TO FRETUF-UF.  MOVE 1,1500 TO FRETUF-FATOR.
+           MOVE 7,50   TO FRETUF-VLR-KG. MOVE 35,00 TO FRETUF-VLR-M3.
+           WRITE FRETUF-REC.
+           CLOSE FRETUF-FILE.
+           OPEN I-O FRETUF-FILE.
+      *================================================================*
+       0400-99-FIM.                    EXIT.
+      *================================================================*
+
+      *================================================================*
+      *    CARGA INICIAL DO CADASTRO DE PRODUTOS - PESO E CLASSE
+      *================================================================*
+       0500-CARREGAR-PRODUTOS          SECTION.
+      *================================================================*
+           CLOSE PRODMAS-FILE.
+           OPEN OUTPUT PRODMAS-FILE.
+           MOVE 'PROD01' TO PRODMAS-CODIGO.
+           MOVE 'ELETRONICO LEVE    ' TO PRODMAS-DESCRICAO.
+           MOVE 1,50     TO PRODMAS-PESO-KG.
+           MOVE 'A'      TO PRODMAS-CLASSE.
+           MOVE 1,20     TO PRODMAS-FATOR-CLASSE.
+           WRITE PRODMAS-REC.
+           MOVE 'PROD02' TO PRODMAS-CODIGO.
+           MOVE 'ELETRODOMESTICO    ' TO PRODMAS-DESCRICAO.
+           MOVE 25,00    TO PRODMAS-PESO-KG.
+           MOVE 'B'      TO PRODMAS-CLASSE.
+           MOVE 1,00     TO PRODMAS-FATOR-CLASSE.
+           WRITE PRODMAS-REC.
+           MOVE 'PROD03' TO PRODMAS-CODIGO.
+           MOVE 'MOVEL               ' TO PRODMAS-DESCRICAO.
+           MOVE 60,00    TO PRODMAS-PESO-KG.
+           MOVE 'C'      TO PRODMAS-CLASSE.
+           MOVE 1,50     TO PRODMAS-FATOR-CLASSE.
+           WRITE PRODMAS-REC.
+           MOVE 'PROD04' TO PRODMAS-CODIGO.
+           MOVE 'VESTUARIO          ' TO PRODMAS-DESCRICAO.
+           MOVE 0,50     TO PRODMAS-PESO-KG.
+           MOVE 'A'      TO PRODMAS-CLASSE.
+           MOVE 1,20     TO PRODMAS-FATOR-CLASSE.
+           WRITE PRODMAS-REC.
+           MOVE 'PROD05' TO PRODMAS-CODIGO.
+           MOVE 'FRAGIL/VIDRO       ' TO PRODMAS-DESCRICAO.
+           MOVE 5,00     TO PRODMAS-PESO-KG.
+           MOVE 'D'      TO PRODMAS-CLASSE.
+           MOVE 2,00     TO PRODMAS-FATOR-CLASSE.
+           WRITE PRODMAS-REC.
+           CLOSE PRODMAS-FILE.
+           OPEN I-O PRODMAS-FILE.
+      *================================================================*
+       0500-99-FIM.                    EXIT.
+      *================================================================*
