@@ -0,0 +1,323 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGCOB19.
+      ******************************************************************
+      * AREA DE COMENTARIOS - REMARKS
+      * AUTHOR = GABRIEL(BRQ) GABRIEL
+      * OBJETIVO: SISTEMA DE BOLETIM ESCOLAR. LE UM LOTE DE AVALIACOES
+      * (ALUNOTA), COM VARIAS DISCIPLINAS E VARIAS AVALIACOES POR
+      * DISCIPLINA PARA CADA ALUNO, CALCULA A MEDIA DE CADA DISCIPLINA
+      * (USANDO OS MESMOS PARAMETROS DE APROVACAO POR DISCIPLINA DO
+      * PROGCOB08 - NOTPARM), A MEDIA GERAL DO ALUNO NO SEMESTRE, E
+      * EMITE UM BOLETIM IMPRESSO, ATUALIZANDO TAMBEM O CADASTRO-
+      * RESUMO DE ALUNOS (ALUNMAS)
+      * DATA = XX/XX/XXXX
+      * ALTERACOES:
+      * XX/XX/XXXX - NOTPARM PASSA A SER ABERTO EM I-O E AUTO-CRIADO
+      *              QUANDO INEXISTENTE, GRAVANDO OS LIMITES PADRAO DE
+      *              UMA DISCIPLINA NOVA NO PRIMEIRO USO, EM VEZ DE SO
+      *              ASSUMI-LOS EM MEMORIA SEM PERSISTIR
+      ******************************************************************
+       ENVIRONMENT                     DIVISION.
+       CONFIGURATION                   SECTION.
+           SPECIAL-NAMES.
+               DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT                    SECTION.
+       FILE-CONTROL.
+           SELECT NOTPARM-FILE          ASSIGN TO "NOTPARM"
+               ORGANIZATION           IS INDEXED
+               ACCESS MODE            IS DYNAMIC
+               RECORD KEY             IS NOTPARM-MATERIA
+               FILE STATUS            IS WRK-NOTPARM-STATUS.
+           SELECT ALUNMAS-FILE          ASSIGN TO "ALUNMAS"
+               ORGANIZATION           IS INDEXED
+               ACCESS MODE            IS DYNAMIC
+               RECORD KEY             IS ALUNMAS-MATRICULA
+               FILE STATUS            IS WRK-ALUNMAS-STATUS.
+           SELECT ALUNOTA-FILE          ASSIGN TO "ALUNOTA"
+               ORGANIZATION           IS LINE SEQUENTIAL
+               FILE STATUS            IS WRK-ALUNOTA-STATUS.
+           SELECT BOLETIM-FILE          ASSIGN TO "BOLETIM"
+               ORGANIZATION           IS LINE SEQUENTIAL
+               FILE STATUS            IS WRK-BOLETIM-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  NOTPARM-FILE.
+           COPY 'NOTPARM.COB'.
+       FD  ALUNMAS-FILE.
+           COPY 'ALUNMAS.COB'.
+       FD  ALUNOTA-FILE.
+           COPY 'ALUNOTA.COB'.
+       FD  BOLETIM-FILE.
+           COPY 'BOLETIM.COB'.
+       WORKING-STORAGE                 SECTION.
+      *================================================================*
+       77 FILLER                       PIC X(050) VALUE
+          'AREA PARA VARIAVIES AUXILIARES'.
+      *================================================================*
+      *
+       77  WRK-NOTPARM-STATUS           PIC X(002)     VALUE SPACES.
+           88 WRK-NOTPARM-OK                           VALUE '00'.
+           88 WRK-NOTPARM-NAO-ACHOU                    VALUE '23'.
+           88 WRK-NOTPARM-INEXISTENTE                  VALUE '35'.
+       77  WRK-ALUNMAS-STATUS           PIC X(002)     VALUE SPACES.
+           88 WRK-ALUNMAS-OK                           VALUE '00'.
+           88 WRK-ALUNMAS-NAO-ACHOU                    VALUE '23'.
+           88 WRK-ALUNMAS-INEXISTENTE                  VALUE '35'.
+       77  WRK-ALUNOTA-STATUS           PIC X(002)     VALUE SPACES.
+           88 WRK-ALUNOTA-FIM                          VALUE '10'.
+       77  WRK-BOLETIM-STATUS           PIC X(002)     VALUE SPACES.
+      *
+       77  WRK-BONUS-VALOR              PIC 9(002)V9   VALUE 0,5.
+       77  WRK-MATRICULA-ATUAL          PIC 9(006)     VALUE ZEROS.
+       77  WRK-NOME-ATUAL               PIC X(020)     VALUE SPACES.
+       77  WRK-MATERIA-ATUAL            PIC X(010)     VALUE SPACES.
+      *
+       77  WRK-SOMA-NOTAS               PIC 9(006)V9   VALUE ZEROS.
+       77  WRK-QTD-NOTAS                PIC 9(003)     VALUE ZEROS.
+       77  WRK-MEDIA-MATERIA            PIC 9(004)V9   VALUE ZEROS.
+       77  WRK-MEDIA-MATERIA-ED         PIC ZZZ9,9     VALUE ZEROS.
+       77  WRK-SITUACAO-MATERIA         PIC X(015)     VALUE SPACES.
+      *
+       77  WRK-SOMA-MEDIAS              PIC 9(006)V9   VALUE ZEROS.
+       77  WRK-QTD-MATERIAS             PIC 9(003)     VALUE ZEROS.
+       77  WRK-MEDIA-GERAL              PIC 9(004)V9   VALUE ZEROS.
+       77  WRK-MEDIA-GERAL-ED           PIC ZZZ9,9     VALUE ZEROS.
+       77  WRK-SITUACAO-GERAL           PIC X(015)     VALUE SPACES.
+       77  WRK-QTD-ALUNOS               PIC 9(005)     VALUE ZEROS.
+      *
+       PROCEDURE DIVISION.
+      *================================================================*
+      *    AREA PRINCIPAL DO PROGRAMA
+      *================================================================*
+       0001-PRINCIPAL                  SECTION.
+      *================================================================*
+           PERFORM 0100-INICIALIZAR.
+           PERFORM 0200-PROCESSAR.
+           PERFORM 0300-FINALIZAR.
+      *================================================================*
+       0001-99-FIM.                    EXIT.
+      *================================================================*
+
+      *================================================================*
+      *    ABRE OS ARQUIVOS E LE A PRIMEIRA NOTA DO LOTE
+      *================================================================*
+       0100-INICIALIZAR                SECTION.
+      *================================================================*
+           OPEN I-O ALUNMAS-FILE.
+           IF  WRK-ALUNMAS-INEXISTENTE
+               CLOSE ALUNMAS-FILE
+               OPEN OUTPUT ALUNMAS-FILE
+               CLOSE ALUNMAS-FILE
+               OPEN I-O ALUNMAS-FILE
+           END-IF.
+
+           OPEN I-O NOTPARM-FILE.
+           IF  WRK-NOTPARM-INEXISTENTE
+               CLOSE NOTPARM-FILE
+               OPEN OUTPUT NOTPARM-FILE
+               CLOSE NOTPARM-FILE
+               OPEN I-O NOTPARM-FILE
+           END-IF.
+
+           OPEN INPUT  ALUNOTA-FILE.
+           OPEN OUTPUT BOLETIM-FILE.
+           PERFORM 0610-LER-ALUNOTA.
+      *================================================================*
+       0100-99-FIM.                    EXIT.
+      *================================================================*
+
+      *================================================================*
+      *    PROCESSA CADA ALUNO (QUEBRA DE CONTROLE PELA MATRICULA)
+      *================================================================*
+       0200-PROCESSAR                  SECTION.
+      *================================================================*
+           PERFORM 0210-PROCESSAR-1-ALUNO UNTIL WRK-ALUNOTA-FIM.
+      *================================================================*
+       0200-99-FIM.                    EXIT.
+      *================================================================*
+
+      *================================================================*
+      *    PROCESSA TODAS AS DISCIPLINAS DE UM MESMO ALUNO E FECHA O
+      *    BOLETIM DELE
+      *================================================================*
+       0210-PROCESSAR-1-ALUNO          SECTION.
+      *================================================================*
+           MOVE ALUNOTA-MATRICULA      TO WRK-MATRICULA-ATUAL.
+           MOVE ALUNOTA-NOME           TO WRK-NOME-ATUAL.
+           MOVE ZEROS                  TO WRK-SOMA-MEDIAS
+                                           WRK-QTD-MATERIAS.
+
+           MOVE SPACES                 TO BOLETIM-REC.
+           STRING 'ALUNO '             DELIMITED BY SIZE
+                  WRK-MATRICULA-ATUAL  DELIMITED BY SIZE
+                  ' - '                DELIMITED BY SIZE
+                  WRK-NOME-ATUAL       DELIMITED BY SIZE
+                  INTO BOLETIM-REC
+           END-STRING.
+           WRITE BOLETIM-REC.
+
+           PERFORM 0220-PROCESSAR-1-MATERIA
+               UNTIL WRK-ALUNOTA-FIM
+               OR ALUNOTA-MATRICULA NOT EQUAL WRK-MATRICULA-ATUAL.
+
+           PERFORM 0240-FECHAR-ALUNO.
+      *================================================================*
+       0210-99-FIM.                    EXIT.
+      *================================================================*
+
+      *================================================================*
+      *    PROCESSA TODAS AS NOTAS DE UMA MESMA DISCIPLINA DO ALUNO
+      *    CORRENTE, CALCULA A MEDIA E CLASSIFICA NA DISCIPLINA
+      *================================================================*
+       0220-PROCESSAR-1-MATERIA        SECTION.
+      *================================================================*
+           MOVE ALUNOTA-MATERIA        TO WRK-MATERIA-ATUAL.
+           MOVE ZEROS                  TO WRK-SOMA-NOTAS
+                                           WRK-QTD-NOTAS.
+
+           PERFORM 0230-PROCESSAR-1-NOTA
+               UNTIL WRK-ALUNOTA-FIM
+               OR ALUNOTA-MATRICULA NOT EQUAL WRK-MATRICULA-ATUAL
+               OR ALUNOTA-MATERIA NOT EQUAL WRK-MATERIA-ATUAL.
+
+           COMPUTE WRK-MEDIA-MATERIA = WRK-SOMA-NOTAS / WRK-QTD-NOTAS.
+
+           PERFORM 0250-LER-PARAMETRO-MATERIA.
+
+           EVALUATE TRUE
+               WHEN WRK-MEDIA-MATERIA  >= NOTPARM-BONUS-MIN
+                   ADD WRK-BONUS-VALOR TO WRK-MEDIA-MATERIA
+                   IF  WRK-MEDIA-MATERIA GREATER 10
+                       MOVE 10          TO WRK-MEDIA-MATERIA
+                   END-IF
+                   MOVE 'APROV - BONUS' TO WRK-SITUACAO-MATERIA
+               WHEN WRK-MEDIA-MATERIA  >= NOTPARM-APROV-MIN
+                   MOVE 'APROVADO'      TO WRK-SITUACAO-MATERIA
+               WHEN WRK-MEDIA-MATERIA  >= NOTPARM-RECUP-MIN
+                   MOVE 'RECUPERACAO'   TO WRK-SITUACAO-MATERIA
+               WHEN OTHER
+                   MOVE 'REPROVADO'     TO WRK-SITUACAO-MATERIA
+           END-EVALUATE.
+
+           ADD WRK-MEDIA-MATERIA       TO WRK-SOMA-MEDIAS.
+           ADD 1                       TO WRK-QTD-MATERIAS.
+
+           MOVE WRK-MEDIA-MATERIA      TO WRK-MEDIA-MATERIA-ED.
+           MOVE SPACES                 TO BOLETIM-REC.
+           STRING '  '                 DELIMITED BY SIZE
+                  WRK-MATERIA-ATUAL    DELIMITED BY SIZE
+                  ' MEDIA='            DELIMITED BY SIZE
+                  WRK-MEDIA-MATERIA-ED DELIMITED BY SIZE
+                  ' '                  DELIMITED BY SIZE
+                  WRK-SITUACAO-MATERIA DELIMITED BY SIZE
+                  INTO BOLETIM-REC
+           END-STRING.
+           WRITE BOLETIM-REC.
+      *================================================================*
+       0220-99-FIM.                    EXIT.
+      *================================================================*
+
+      *================================================================*
+      *    ACUMULA UMA NOTA NA DISCIPLINA CORRENTE E LE A PROXIMA
+      *================================================================*
+       0230-PROCESSAR-1-NOTA           SECTION.
+      *================================================================*
+           ADD ALUNOTA-NOTA            TO WRK-SOMA-NOTAS.
+           ADD 1                       TO WRK-QTD-NOTAS.
+           PERFORM 0610-LER-ALUNOTA.
+      *================================================================*
+       0230-99-FIM.                    EXIT.
+      *================================================================*
+
+      *================================================================*
+      *    CALCULA A MEDIA GERAL DO ALUNO, GRAVA O FECHAMENTO NO
+      *    BOLETIM E ATUALIZA O CADASTRO-RESUMO DE ALUNOS
+      *================================================================*
+       0240-FECHAR-ALUNO               SECTION.
+      *================================================================*
+           COMPUTE WRK-MEDIA-GERAL = WRK-SOMA-MEDIAS / WRK-QTD-MATERIAS.
+
+           EVALUATE TRUE
+               WHEN WRK-MEDIA-GERAL    >= 6
+                   MOVE 'APROVADO'      TO WRK-SITUACAO-GERAL
+               WHEN WRK-MEDIA-GERAL    >= 2
+                   MOVE 'RECUPERACAO'   TO WRK-SITUACAO-GERAL
+               WHEN OTHER
+                   MOVE 'REPROVADO'     TO WRK-SITUACAO-GERAL
+           END-EVALUATE.
+
+           MOVE WRK-MEDIA-GERAL        TO WRK-MEDIA-GERAL-ED.
+           MOVE SPACES                 TO BOLETIM-REC.
+           STRING '  MEDIA GERAL='     DELIMITED BY SIZE
+                  WRK-MEDIA-GERAL-ED   DELIMITED BY SIZE
+                  ' SITUACAO GERAL: '  DELIMITED BY SIZE
+                  WRK-SITUACAO-GERAL   DELIMITED BY SIZE
+                  INTO BOLETIM-REC
+           END-STRING.
+           WRITE BOLETIM-REC.
+
+           ADD 1                       TO WRK-QTD-ALUNOS.
+
+           MOVE WRK-MATRICULA-ATUAL    TO ALUNMAS-MATRICULA.
+           READ ALUNMAS-FILE.
+           MOVE WRK-MATRICULA-ATUAL    TO ALUNMAS-MATRICULA.
+           MOVE WRK-NOME-ATUAL         TO ALUNMAS-NOME.
+           MOVE WRK-QTD-MATERIAS       TO ALUNMAS-QTD-MATERIAS.
+           MOVE WRK-MEDIA-GERAL        TO ALUNMAS-MEDIA-GERAL.
+           MOVE WRK-SITUACAO-GERAL     TO ALUNMAS-SITUACAO.
+           IF  WRK-ALUNMAS-OK
+               REWRITE ALUNMAS-REC
+           ELSE
+               WRITE ALUNMAS-REC
+           END-IF.
+      *================================================================*
+       0240-99-FIM.                    EXIT.
+      *================================================================*
+
+      *================================================================*
+      *    LE OS LIMITES DE APROVACAO DA DISCIPLINA CORRENTE. NA
+      *    AUSENCIA DE PARAMETRO CADASTRADO, ASSUME OS LIMITES PADRAO
+      *    E GRAVA O PARAMETRO PARA AS PROXIMAS EXECUCOES
+      *================================================================*
+       0250-LER-PARAMETRO-MATERIA      SECTION.
+      *================================================================*
+           MOVE WRK-MATERIA-ATUAL      TO NOTPARM-MATERIA.
+           READ NOTPARM-FILE.
+           IF  NOT WRK-NOTPARM-OK
+               MOVE WRK-MATERIA-ATUAL  TO NOTPARM-MATERIA
+               MOVE 10,0               TO NOTPARM-BONUS-MIN
+               MOVE 6,0                TO NOTPARM-APROV-MIN
+               MOVE 2,0                TO NOTPARM-RECUP-MIN
+               WRITE NOTPARM-REC
+           END-IF.
+      *================================================================*
+       0250-99-FIM.                    EXIT.
+      *================================================================*
+
+      *================================================================*
+      *    LE UM REGISTRO DO LOTE DE NOTAS (ALUNOTA)
+      *================================================================*
+       0610-LER-ALUNOTA                SECTION.
+      *================================================================*
+           READ ALUNOTA-FILE
+               AT END
+                   SET WRK-ALUNOTA-FIM TO TRUE
+           END-READ.
+      *================================================================*
+       0610-99-FIM.                    EXIT.
+      *================================================================*
+
+      *================================================================*
+      *    ROTINA QUE FINALIZA O PROGRAMA
+      *================================================================*
+       0300-FINALIZAR                  SECTION.
+      *================================================================*
+           CLOSE ALUNMAS-FILE.
+           CLOSE NOTPARM-FILE.
+           CLOSE ALUNOTA-FILE.
+           CLOSE BOLETIM-FILE.
+           DISPLAY 'ALUNOS PROCESSADOS: ' WRK-QTD-ALUNOS.
+           STOP RUN.
+      *================================================================*
+       0300-99-FIM.                    EXIT.
+      *================================================================*
