@@ -0,0 +1,308 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGCOB20.
+      ******************************************************************
+      * AREA DE COMENTARIOS - REMARKS
+      * AUTHOR = GABRIEL(BRQ) GABRIEL
+      * OBJETIVO: FECHAMENTO MENSAL, ARQUIVANDO OS TOTAIS DE VENDAS
+      * (SALESHIS, DO PROGCOB15) E DE FOLHA (PAYHIS, DO PROGCOB04) DO
+      * PERIODO INFORMADO EM UM FECHAMENTO (PERFECHA) E EMITINDO UM
+      * RELATORIO DE COMPARACAO COM O PERIODO ANTERIOR
+      * DATA = XX/XX/XXXX
+      * ALTERACOES:
+      * XX/XX/XXXX - PAYHIS-BRUTO/PAYHIS-LIQUIDO PASSAM A SER ZERADOS
+      *              QUANDO NAO HA FOLHA LANCADA PARA O PERIODO, EM
+      *              VEZ DE MANTER O CONTEUDO DO REGISTRO ANTERIOR
+      * XX/XX/XXXX - OS TOTAIS DO PERIODO ANTERIOR SAO SALVOS EM CAMPOS
+      *              PROPRIOS LOGO APOS A LEITURA, ANTES DE 0230
+      *              REGRAVAR O BUFFER DO PERFECHA COM O PERIODO
+      *              CORRENTE, PARA QUE A VARIACAO CALCULADA EM 0240
+      *              COMPARE CONTRA O PERIODO ANTERIOR DE FATO
+      ******************************************************************
+       ENVIRONMENT                     DIVISION.
+       CONFIGURATION                   SECTION.
+           SPECIAL-NAMES.
+               DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT                    SECTION.
+       FILE-CONTROL.
+           SELECT SALESHIS-FILE         ASSIGN TO "SALESHIS"
+               ORGANIZATION           IS INDEXED
+               ACCESS MODE            IS SEQUENTIAL
+               RECORD KEY             IS SALESHIS-DATA
+               FILE STATUS            IS WRK-SALESHIS-STATUS.
+           SELECT PAYHIS-FILE           ASSIGN TO "PAYHIS"
+               ORGANIZATION           IS INDEXED
+               ACCESS MODE            IS DYNAMIC
+               RECORD KEY             IS PAYHIS-PERIODO
+               FILE STATUS            IS WRK-PAYHIS-STATUS.
+           SELECT PERFECHA-FILE         ASSIGN TO "PERFECHA"
+               ORGANIZATION           IS INDEXED
+               ACCESS MODE            IS DYNAMIC
+               RECORD KEY             IS PERFECHA-PERIODO
+               FILE STATUS            IS WRK-PERFECHA-STATUS.
+           SELECT FECHREL-FILE          ASSIGN TO "FECHREL"
+               ORGANIZATION           IS LINE SEQUENTIAL
+               FILE STATUS            IS WRK-FECHREL-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SALESHIS-FILE.
+           COPY 'SALESHIS.COB'.
+       FD  PAYHIS-FILE.
+           COPY 'PAYHIS.COB'.
+       FD  PERFECHA-FILE.
+           COPY 'PERFECHA.COB'.
+       FD  FECHREL-FILE.
+           COPY 'FECHREL.COB'.
+       WORKING-STORAGE                 SECTION.
+      *================================================================*
+       77 FILLER                       PIC X(050) VALUE
+          'AREA PARA VARIAVIES AUXILIARES'.
+      *================================================================*
+      *
+       77  WRK-SALESHIS-STATUS         PIC X(002)      VALUE SPACES.
+           88  WRK-SALESHIS-OK                         VALUE '00'.
+           88  WRK-SALESHIS-FIM                        VALUE '10'.
+       77  WRK-PAYHIS-STATUS           PIC X(002)      VALUE SPACES.
+           88  WRK-PAYHIS-OK                           VALUE '00'.
+           88  WRK-PAYHIS-NAO-ACHOU                    VALUE '23'.
+           88  WRK-PAYHIS-INEXISTENTE                  VALUE '35'.
+       77  WRK-PERFECHA-STATUS         PIC X(002)      VALUE SPACES.
+           88  WRK-PERFECHA-OK                         VALUE '00'.
+           88  WRK-PERFECHA-NAO-ACHOU                  VALUE '23'.
+           88  WRK-PERFECHA-INEXISTENTE                VALUE '35'.
+       77  WRK-FECHREL-STATUS          PIC X(002)      VALUE SPACES.
+      *
+       77  WRK-PERIODO                 PIC 9(006)      VALUE ZEROS.
+       77  WRK-PERIODO-ANTERIOR        PIC 9(006)      VALUE ZEROS.
+       77  WRK-ANO                     PIC 9(004)      VALUE ZEROS.
+       77  WRK-MES                     PIC 9(002)      VALUE ZEROS.
+       77  WRK-DATA-PREFIXO            PIC 9(006)      VALUE ZEROS.
+       77  WRK-DATA-SYS                PIC 9(008)      VALUE ZEROS.
+       77  WRK-SALESHIS-FIM-SW         PIC X(001)      VALUE 'N'.
+           88  WRK-SALESHIS-ACABOU                     VALUE 'S'.
+      *
+       77  WRK-VENDAS-QTD              PIC 9(007)      VALUE ZEROS.
+       77  WRK-VENDAS-TOTAL            PIC 9(009)V99   VALUE ZEROS.
+      *
+       77  WRK-PERFECHA-ANT-VENDAS     PIC 9(009)V99   VALUE ZEROS.
+       77  WRK-PERFECHA-ANT-FOLHA      PIC 9(009)V99   VALUE ZEROS.
+      *
+       77  WRK-VENDAS-QTD-ED           PIC ZZZ.ZZ9       VALUE ZEROS.
+       77  WRK-VENDAS-TOTAL-ED         PIC $ZZ.ZZZ.ZZ9,99 VALUE ZEROS.
+       77  WRK-FOLHA-BRUTO-ED          PIC $ZZ.ZZZ.ZZ9,99 VALUE ZEROS.
+       77  WRK-FOLHA-LIQUIDO-ED        PIC $ZZ.ZZZ.ZZ9,99 VALUE ZEROS.
+      *
+       77  WRK-DELTA-VENDAS            PIC S9(009)V99  VALUE ZEROS.
+       77  WRK-DELTA-FOLHA             PIC S9(009)V99  VALUE ZEROS.
+       77  WRK-DELTA-VENDAS-ED         PIC -ZZ.ZZZ.ZZ9,99 VALUE ZEROS.
+       77  WRK-DELTA-FOLHA-ED          PIC -ZZ.ZZZ.ZZ9,99 VALUE ZEROS.
+      *
+       77  WRK-TEM-PERIODO-ANTERIOR    PIC X(001)      VALUE 'N'.
+           88  WRK-HA-PERIODO-ANTERIOR                 VALUE 'S'.
+      *
+       PROCEDURE DIVISION.
+      *================================================================*
+      *    AREA PRINCIPAL DO PROGRAMA
+      *================================================================*
+       0001-PRINCIPAL                  SECTION.
+      *================================================================*
+           PERFORM 0100-INICIALIZAR.
+           PERFORM 0200-PROCESSAR.
+           PERFORM 0300-FINALIZAR.
+      *================================================================*
+       0001-99-FIM.                    EXIT.
+      *================================================================*
+
+      *================================================================*
+      *    PERGUNTA O PERIODO A FECHAR E ABRE OS ARQUIVOS ENVOLVIDOS
+      *================================================================*
+       0100-INICIALIZAR                SECTION.
+      *================================================================*
+           DISPLAY 'PERIODO A FECHAR (AAAAMM):'
+           ACCEPT WRK-PERIODO.
+
+           OPEN INPUT SALESHIS-FILE.
+           OPEN I-O PAYHIS-FILE.
+           IF  WRK-PAYHIS-INEXISTENTE
+               CLOSE PAYHIS-FILE
+               OPEN OUTPUT PAYHIS-FILE
+               CLOSE PAYHIS-FILE
+               OPEN I-O PAYHIS-FILE
+           END-IF.
+           OPEN I-O PERFECHA-FILE.
+           IF  WRK-PERFECHA-INEXISTENTE
+               CLOSE PERFECHA-FILE
+               OPEN OUTPUT PERFECHA-FILE
+               CLOSE PERFECHA-FILE
+               OPEN I-O PERFECHA-FILE
+           END-IF.
+           OPEN OUTPUT FECHREL-FILE.
+
+           DIVIDE WRK-PERIODO          BY 100
+               GIVING WRK-ANO REMAINDER WRK-MES.
+           IF  WRK-MES                 EQUAL 1
+               COMPUTE WRK-PERIODO-ANTERIOR = ((WRK-ANO - 1) * 100) + 12
+           ELSE
+               COMPUTE WRK-PERIODO-ANTERIOR = WRK-PERIODO - 1
+           END-IF.
+      *================================================================*
+       0100-99-FIM.                    EXIT.
+      *================================================================*
+
+      *================================================================*
+      *    APURA VENDAS E FOLHA DO PERIODO, BUSCA O PERIODO ANTERIOR
+      *    PARA COMPARACAO E GRAVA O FECHAMENTO E O RELATORIO
+      *================================================================*
+       0200-PROCESSAR                  SECTION.
+      *================================================================*
+           PERFORM 0210-LER-SALESHIS.
+           PERFORM 0220-ACUMULAR-VENDAS UNTIL WRK-SALESHIS-ACABOU.
+
+           MOVE WRK-PERIODO             TO PAYHIS-PERIODO.
+           READ PAYHIS-FILE.
+           IF  NOT WRK-PAYHIS-OK
+               MOVE ZEROS                TO PAYHIS-BRUTO
+                                            PAYHIS-LIQUIDO
+           END-IF.
+
+           MOVE WRK-PERIODO-ANTERIOR    TO PERFECHA-PERIODO.
+           READ PERFECHA-FILE.
+           IF  WRK-PERFECHA-OK
+               SET WRK-HA-PERIODO-ANTERIOR TO TRUE
+               MOVE PERFECHA-VENDAS-TOTAL TO WRK-PERFECHA-ANT-VENDAS
+               MOVE PERFECHA-FOLHA-BRUTO TO WRK-PERFECHA-ANT-FOLHA
+           END-IF.
+
+           PERFORM 0230-GRAVAR-FECHAMENTO.
+           PERFORM 0240-EMITIR-RELATORIO.
+      *================================================================*
+       0200-99-FIM.                    EXIT.
+      *================================================================*
+
+      *================================================================*
+      *    LE O PROXIMO REGISTRO DE HISTORICO DE VENDAS
+      *================================================================*
+       0210-LER-SALESHIS               SECTION.
+      *================================================================*
+           READ SALESHIS-FILE
+               AT END
+                   SET WRK-SALESHIS-ACABOU TO TRUE
+           END-READ.
+      *================================================================*
+       0210-99-FIM.                    EXIT.
+      *================================================================*
+
+      *================================================================*
+      *    ACUMULA, SE A DATA ESTIVER NO PERIODO A FECHAR, O DIA DE
+      *    VENDAS CORRENTE E LE O PROXIMO
+      *================================================================*
+       0220-ACUMULAR-VENDAS            SECTION.
+      *================================================================*
+           DIVIDE SALESHIS-DATA        BY 100 GIVING WRK-DATA-PREFIXO.
+           IF  WRK-DATA-PREFIXO        EQUAL WRK-PERIODO
+               ADD SALESHIS-QTD         TO WRK-VENDAS-QTD
+               ADD SALESHIS-TOTAL       TO WRK-VENDAS-TOTAL
+           END-IF.
+
+           PERFORM 0210-LER-SALESHIS.
+      *================================================================*
+       0220-99-FIM.                    EXIT.
+      *================================================================*
+
+      *================================================================*
+      *    ARQUIVA O FECHAMENTO DO PERIODO NO PERFECHA (ACUMULA OU
+      *    CRIA O REGISTRO DO PERIODO)
+      *================================================================*
+       0230-GRAVAR-FECHAMENTO          SECTION.
+      *================================================================*
+           ACCEPT WRK-DATA-SYS          FROM DATE YYYYMMDD.
+           MOVE WRK-PERIODO             TO PERFECHA-PERIODO.
+           READ PERFECHA-FILE.
+           MOVE WRK-VENDAS-QTD          TO PERFECHA-VENDAS-QTD.
+           MOVE WRK-VENDAS-TOTAL        TO PERFECHA-VENDAS-TOTAL.
+           MOVE PAYHIS-BRUTO            TO PERFECHA-FOLHA-BRUTO.
+           MOVE PAYHIS-LIQUIDO          TO PERFECHA-FOLHA-LIQUIDO.
+           MOVE WRK-DATA-SYS            TO PERFECHA-DATA-FECHAMENTO.
+
+           IF  WRK-PERFECHA-OK
+               REWRITE PERFECHA-REC
+           ELSE
+               MOVE WRK-PERIODO         TO PERFECHA-PERIODO
+               WRITE PERFECHA-REC
+           END-IF.
+      *================================================================*
+       0230-99-FIM.                    EXIT.
+      *================================================================*
+
+      *================================================================*
+      *    EMITE O RELATORIO DE FECHAMENTO, COMPARANDO COM O PERIODO
+      *    ANTERIOR QUANDO HOUVER
+      *================================================================*
+       0240-EMITIR-RELATORIO           SECTION.
+      *================================================================*
+           MOVE WRK-VENDAS-QTD          TO WRK-VENDAS-QTD-ED.
+           MOVE WRK-VENDAS-TOTAL        TO WRK-VENDAS-TOTAL-ED.
+           MOVE PAYHIS-BRUTO            TO WRK-FOLHA-BRUTO-ED.
+           MOVE PAYHIS-LIQUIDO          TO WRK-FOLHA-LIQUIDO-ED.
+
+           STRING 'FECHAMENTO DO PERIODO ' DELIMITED BY SIZE
+                  WRK-PERIODO           DELIMITED BY SIZE
+                  INTO FECHREL-REC
+           END-STRING.
+           WRITE FECHREL-REC.
+
+           STRING 'VENDAS: QTD=' DELIMITED BY SIZE
+                  WRK-VENDAS-QTD-ED     DELIMITED BY SIZE
+                  ' TOTAL='             DELIMITED BY SIZE
+                  WRK-VENDAS-TOTAL-ED   DELIMITED BY SIZE
+                  INTO FECHREL-REC
+           END-STRING.
+           WRITE FECHREL-REC.
+
+           STRING 'FOLHA: BRUTO=' DELIMITED BY SIZE
+                  WRK-FOLHA-BRUTO-ED    DELIMITED BY SIZE
+                  ' LIQUIDO='           DELIMITED BY SIZE
+                  WRK-FOLHA-LIQUIDO-ED  DELIMITED BY SIZE
+                  INTO FECHREL-REC
+           END-STRING.
+           WRITE FECHREL-REC.
+
+           IF  WRK-HA-PERIODO-ANTERIOR
+               COMPUTE WRK-DELTA-VENDAS =
+                   WRK-VENDAS-TOTAL - WRK-PERFECHA-ANT-VENDAS
+               COMPUTE WRK-DELTA-FOLHA =
+                   PAYHIS-BRUTO - WRK-PERFECHA-ANT-FOLHA
+               MOVE WRK-DELTA-VENDAS     TO WRK-DELTA-VENDAS-ED
+               MOVE WRK-DELTA-FOLHA      TO WRK-DELTA-FOLHA-ED
+
+               STRING 'COMPARACAO COM ' DELIMITED BY SIZE
+                      WRK-PERIODO-ANTERIOR DELIMITED BY SIZE
+                      ': VARIACAO VENDAS=' DELIMITED BY SIZE
+                      WRK-DELTA-VENDAS-ED  DELIMITED BY SIZE
+                      ' VARIACAO FOLHA='   DELIMITED BY SIZE
+                      WRK-DELTA-FOLHA-ED   DELIMITED BY SIZE
+                      INTO FECHREL-REC
+               END-STRING
+               WRITE FECHREL-REC
+           ELSE
+               MOVE 'SEM PERIODO ANTERIOR PARA COMPARACAO'
+                                         TO FECHREL-REC
+               WRITE FECHREL-REC
+           END-IF.
+      *================================================================*
+       0240-99-FIM.                    EXIT.
+      *================================================================*
+
+      *================================================================*
+      *    ENCERRA O PROGRAMA, FECHANDO OS ARQUIVOS
+      *================================================================*
+       0300-FINALIZAR                  SECTION.
+      *================================================================*
+           CLOSE SALESHIS-FILE.
+           CLOSE PAYHIS-FILE.
+           CLOSE PERFECHA-FILE.
+           CLOSE FECHREL-FILE.
+           DISPLAY 'FECHAMENTO MENSAL GRAVADO EM PERFECHA/FECHREL'.
+           STOP RUN.
+      *================================================================*
+       0300-99-FIM.                    EXIT.
+      *================================================================*
