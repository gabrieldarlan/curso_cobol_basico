@@ -0,0 +1,193 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGCOB21.
+      ******************************************************************
+      * AREA DE COMENTARIOS - REMARKS
+      * AUTHOR = GABRIEL(BRQ) GABRIEL
+      * OBJETIVO: CALCULADORA DE QUATRO OPERACOES EM LOTE, LENDO UM
+      * ARQUIVO DE TRANSACOES (CALCIN) COM A OPERACAO E OS DOIS
+      * OPERANDOS DE CADA CALCULO E GRAVANDO UM RELATORIO DE
+      * RESULTADOS (CALCREL), NOS MOLDES DA DEMONSTRACAO ARITMETICA
+      * DO PROGCOB05
+      * DATA = XX/XX/XXXX
+      * ALTERACOES:
+      ******************************************************************
+       ENVIRONMENT                     DIVISION.
+       CONFIGURATION                   SECTION.
+           SPECIAL-NAMES.
+               DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT                    SECTION.
+       FILE-CONTROL.
+           SELECT CALCIN-FILE           ASSIGN TO "CALCIN"
+               ORGANIZATION           IS LINE SEQUENTIAL
+               FILE STATUS            IS WRK-CALCIN-STATUS.
+           SELECT CALCREL-FILE          ASSIGN TO "CALCREL"
+               ORGANIZATION           IS LINE SEQUENTIAL
+               FILE STATUS            IS WRK-CALCREL-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CALCIN-FILE.
+           COPY 'CALCIN.COB'.
+       FD  CALCREL-FILE.
+           COPY 'CALCREL.COB'.
+       WORKING-STORAGE                 SECTION.
+      *================================================================*
+       77 FILLER                       PIC X(050) VALUE
+          'AREA PARA VARIAVIES AUXILIARES'.
+      *================================================================*
+      *
+       77  WRK-CALCIN-STATUS           PIC X(002)      VALUE SPACES.
+           88  WRK-CALCIN-OK                           VALUE '00'.
+           88  WRK-CALCIN-FIM                          VALUE '10'.
+       77  WRK-CALCREL-STATUS          PIC X(002)      VALUE SPACES.
+      *
+       77  WRK-RESULTADO               PIC S9(009)V99  VALUE ZEROS.
+       77  WRK-RESTO                   PIC 9(006)V99   VALUE ZEROS.
+       77  WRK-OPERACAO-VALIDA         PIC X(001)      VALUE 'S'.
+           88  WRK-OPERACAO-OK                         VALUE 'S'.
+           88  WRK-OPERACAO-INVALIDA                   VALUE 'N'.
+      *
+       77  WRK-RESULTADO-ED            PIC -ZZZ.ZZZ.ZZ9,99 VALUE ZEROS.
+       77  WRK-RESTO-ED                PIC ZZZ.ZZ9,99      VALUE ZEROS.
+      *
+       77  WRK-QTD-LIDA                PIC 9(007)      VALUE ZEROS.
+       77  WRK-QTD-ERRO                PIC 9(007)      VALUE ZEROS.
+      *
+       PROCEDURE DIVISION.
+      *================================================================*
+      *    AREA PRINCIPAL DO PROGRAMA
+      *================================================================*
+       0001-PRINCIPAL                  SECTION.
+      *================================================================*
+           PERFORM 0100-INICIALIZAR.
+           PERFORM 0200-PROCESSAR.
+           PERFORM 0300-FINALIZAR.
+      *================================================================*
+       0001-99-FIM.                    EXIT.
+      *================================================================*
+
+      *================================================================*
+      *    ABRE OS ARQUIVOS DE ENTRADA E DE RELATORIO
+      *================================================================*
+       0100-INICIALIZAR                SECTION.
+      *================================================================*
+           OPEN INPUT CALCIN-FILE.
+           OPEN OUTPUT CALCREL-FILE.
+      *================================================================*
+       0100-99-FIM.                    EXIT.
+      *================================================================*
+
+      *================================================================*
+      *    LE E PROCESSA CADA TRANSACAO DO LOTE ATE O FIM DO ARQUIVO
+      *================================================================*
+       0200-PROCESSAR                  SECTION.
+      *================================================================*
+           PERFORM 0210-LER-CALCIN.
+           PERFORM 0220-PROCESSAR-1-CALCULO UNTIL WRK-CALCIN-FIM.
+      *================================================================*
+       0200-99-FIM.                    EXIT.
+      *================================================================*
+
+      *================================================================*
+      *    LE UMA TRANSACAO DO ARQUIVO DE ENTRADA
+      *================================================================*
+       0210-LER-CALCIN                 SECTION.
+      *================================================================*
+           READ CALCIN-FILE
+               AT END
+                   SET WRK-CALCIN-FIM   TO TRUE
+           END-READ.
+      *================================================================*
+       0210-99-FIM.                    EXIT.
+      *================================================================*
+
+      *================================================================*
+      *    EXECUTA A OPERACAO DE UMA TRANSACAO, GRAVA A LINHA DO
+      *    RELATORIO E LE A PROXIMA
+      *================================================================*
+       0220-PROCESSAR-1-CALCULO        SECTION.
+      *================================================================*
+           ADD 1                       TO WRK-QTD-LIDA.
+           SET WRK-OPERACAO-OK         TO TRUE.
+           MOVE ZEROS                  TO WRK-RESULTADO
+                                           WRK-RESTO.
+
+           EVALUATE CALCIN-OPERACAO
+               WHEN 'S'
+                   ADD CALCIN-NUM1 CALCIN-NUM2 GIVING WRK-RESULTADO
+               WHEN 'T'
+                   SUBTRACT CALCIN-NUM2 FROM CALCIN-NUM1
+                       GIVING WRK-RESULTADO
+               WHEN 'M'
+                   MULTIPLY CALCIN-NUM1 BY CALCIN-NUM2
+                       GIVING WRK-RESULTADO
+               WHEN 'D'
+                   DIVIDE CALCIN-NUM1 BY CALCIN-NUM2
+                       GIVING WRK-RESULTADO REMAINDER WRK-RESTO
+                       ON SIZE ERROR
+                           DISPLAY 'DIVISAO POR ZERO - TRANSACAO '
+                                   WRK-QTD-LIDA
+                           SET WRK-OPERACAO-INVALIDA TO TRUE
+                   END-DIVIDE
+               WHEN OTHER
+                   DISPLAY 'OPERACAO INVALIDA - TRANSACAO '
+                           WRK-QTD-LIDA
+                   SET WRK-OPERACAO-INVALIDA TO TRUE
+           END-EVALUATE.
+
+           IF  WRK-OPERACAO-INVALIDA
+               ADD 1                    TO WRK-QTD-ERRO
+           END-IF.
+
+           PERFORM 0230-GRAVAR-RESULTADO.
+           PERFORM 0210-LER-CALCIN.
+      *================================================================*
+       0220-99-FIM.                    EXIT.
+      *================================================================*
+
+      *================================================================*
+      *    MONTA E GRAVA A LINHA DO RELATORIO DE RESULTADOS
+      *================================================================*
+       0230-GRAVAR-RESULTADO           SECTION.
+      *================================================================*
+           MOVE WRK-RESULTADO           TO WRK-RESULTADO-ED.
+           MOVE WRK-RESTO               TO WRK-RESTO-ED.
+           MOVE SPACES                  TO CALCREL-REC.
+           IF  WRK-OPERACAO-OK
+               STRING CALCIN-OPERACAO   DELIMITED BY SIZE
+                      ' RESULTADO='     DELIMITED BY SIZE
+                      WRK-RESULTADO-ED  DELIMITED BY SIZE
+                      ' RESTO='         DELIMITED BY SIZE
+                      WRK-RESTO-ED      DELIMITED BY SIZE
+                      INTO CALCREL-REC
+               END-STRING
+           ELSE
+               STRING CALCIN-OPERACAO   DELIMITED BY SIZE
+                      ' ERRO'           DELIMITED BY SIZE
+                      INTO CALCREL-REC
+               END-STRING
+           END-IF.
+           WRITE CALCREL-REC.
+      *================================================================*
+       0230-99-FIM.                    EXIT.
+      *================================================================*
+
+      *================================================================*
+      *    ENCERRA O PROGRAMA, GRAVANDO O TOTAL DE TRANSACOES E ERROS
+      *================================================================*
+       0300-FINALIZAR                  SECTION.
+      *================================================================*
+           STRING 'TOTAL TRANSACOES=' DELIMITED BY SIZE
+                  WRK-QTD-LIDA         DELIMITED BY SIZE
+                  ' ERROS='            DELIMITED BY SIZE
+                  WRK-QTD-ERRO         DELIMITED BY SIZE
+                  INTO CALCREL-REC
+           END-STRING.
+           WRITE CALCREL-REC.
+
+           CLOSE CALCIN-FILE.
+           CLOSE CALCREL-FILE.
+           DISPLAY 'CALCULO EM LOTE GRAVADO EM CALCREL'.
+           STOP RUN.
+      *================================================================*
+       0300-99-FIM.                    EXIT.
+      *================================================================*
