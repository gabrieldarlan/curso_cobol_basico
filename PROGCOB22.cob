@@ -0,0 +1,242 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGCOB22.
+      ******************************************************************
+      * AREA DE COMENTARIOS - REMARKS
+      * AUTHOR = GABRIEL(BRQ) GABRIEL
+      * OBJETIVO: CONFERENCIA EM LOTE DO DIGITO VERIFICADOR DE CPF PARA
+      * A CARGA NOTURNA DE CLIENTES, LENDO UM ARQUIVO DE CPFS (CPFIN) E
+      * GRAVANDO UM RELATORIO DE EXCECOES (CPFEXC) COM TODO CPF CUJO
+      * DIGITO VERIFICADOR NAO CONFERE, NOS MOLDES DO CALCULO JA FEITO
+      * PELO PROGCPF
+      * DATA = XX/XX/XXXX
+      * ALTERACOES:
+      * XX/XX/XXXX - CORRIGIDA A CONFERENCIA DO 1O DIGITO, QUE ESTAVA
+      *              SEMPRE DANDO "OK" POIS O DIGITO DIGITADO ERA
+      *              SOBRESCRITO PELO DIGITO CALCULADO ANTES DA
+      *              COMPARACAO. O DIGITO DIGITADO AGORA E PRESERVADO
+      *              EM WRK-CPF-DIG-10-ORIG PARA A CONFERENCIA
+      ******************************************************************
+       ENVIRONMENT                     DIVISION.
+       CONFIGURATION                   SECTION.
+           SPECIAL-NAMES.
+               DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT                    SECTION.
+       FILE-CONTROL.
+           SELECT CPFIN-FILE            ASSIGN TO "CPFIN"
+               ORGANIZATION           IS LINE SEQUENTIAL
+               FILE STATUS            IS WRK-CPFIN-STATUS.
+           SELECT CPFEXC-FILE           ASSIGN TO "CPFEXC"
+               ORGANIZATION           IS LINE SEQUENTIAL
+               FILE STATUS            IS WRK-CPFEXC-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CPFIN-FILE.
+           COPY 'CPFIN.COB'.
+       FD  CPFEXC-FILE.
+           COPY 'CPFEXC.COB'.
+       WORKING-STORAGE                 SECTION.
+      *================================================================*
+       77 FILLER                       PIC X(050) VALUE
+          'AREA PARA VARIAVIES AUXILIARES'.
+      *================================================================*
+      *
+       77  WRK-CPFIN-STATUS             PIC X(002)      VALUE SPACES.
+           88  WRK-CPFIN-OK                             VALUE '00'.
+           88  WRK-CPFIN-FIM                            VALUE '10'.
+       77  WRK-CPFEXC-STATUS            PIC X(002)      VALUE SPACES.
+      *
+       01  WRK-CPF                      PIC X(011)  VALUE ZEROS.
+       01  WRK-CPF-DIGITOS REDEFINES WRK-CPF.
+           05  WRK-CPF-DIG              PIC 9(001)  OCCURS 11 TIMES.
+       01  WRK-CPF-ED                   PIC ZZZ.ZZZ.ZZ9/99.
+      *
+       01  WRK-PESO-STR                 PIC X(020)  VALUE
+           '11100908070605040302'.
+       01  WRK-PESO-TAB REDEFINES WRK-PESO-STR.
+           05  WRK-PESO                 PIC 9(002)  OCCURS 10 TIMES.
+      *
+       77  WRK-IDX                      PIC 9(002)  VALUE ZEROS.
+       77  WRK-SOMA                     PIC 9(004)  VALUE ZEROS.
+       77  WRK-RESTO                    PIC 9(002)  VALUE ZEROS.
+       77  WRK-QUOCIENTE                PIC 9(002)  VALUE ZEROS.
+       77  WRK-DIGITO-1                 PIC 9(001)  VALUE ZEROS.
+       77  WRK-DIGITO-2                 PIC 9(001)  VALUE ZEROS.
+       77  WRK-CPF-DIG-10-ORIG          PIC 9(001)  VALUE ZEROS.
+       77  WRK-CPF-VALIDO               PIC X(001)  VALUE 'N'.
+           88  WRK-CPF-OK                            VALUE 'S'.
+      *
+       77  WRK-QTD-LIDA                 PIC 9(007)  VALUE ZEROS.
+       77  WRK-QTD-EXCECAO              PIC 9(007)  VALUE ZEROS.
+      *
+       PROCEDURE DIVISION.
+      *================================================================*
+      *    AREA PRINCIPAL DO PROGRAMA
+      *================================================================*
+       0001-PRINCIPAL                  SECTION.
+      *================================================================*
+           PERFORM 0100-INICIALIZAR.
+           PERFORM 0200-PROCESSAR.
+           PERFORM 0300-FINALIZAR.
+      *================================================================*
+       0001-99-FIM.                    EXIT.
+      *================================================================*
+
+      *================================================================*
+      *    ABRE OS ARQUIVOS DE ENTRADA E DE RELATORIO DE EXCECOES
+      *================================================================*
+       0100-INICIALIZAR                SECTION.
+      *================================================================*
+           OPEN INPUT CPFIN-FILE.
+           OPEN OUTPUT CPFEXC-FILE.
+      *================================================================*
+       0100-99-FIM.                    EXIT.
+      *================================================================*
+
+      *================================================================*
+      *    LE E CONFERE CADA CPF DO LOTE ATE O FIM DO ARQUIVO
+      *================================================================*
+       0200-PROCESSAR                  SECTION.
+      *================================================================*
+           PERFORM 0210-LER-CPFIN.
+           PERFORM 0220-CONFERIR-1-CPF UNTIL WRK-CPFIN-FIM.
+      *================================================================*
+       0200-99-FIM.                    EXIT.
+      *================================================================*
+
+      *================================================================*
+      *    LE UM CPF DO ARQUIVO DE ENTRADA
+      *================================================================*
+       0210-LER-CPFIN                  SECTION.
+      *================================================================*
+           READ CPFIN-FILE
+               AT END
+                   SET WRK-CPFIN-FIM    TO TRUE
+           END-READ.
+      *================================================================*
+       0210-99-FIM.                    EXIT.
+      *================================================================*
+
+      *================================================================*
+      *    CONFERE O DIGITO VERIFICADOR DE UM CPF E GRAVA A EXCECAO
+      *    QUANDO NAO CONFERIR, DEPOIS LE O PROXIMO
+      *================================================================*
+       0220-CONFERIR-1-CPF             SECTION.
+      *================================================================*
+           ADD 1                        TO WRK-QTD-LIDA.
+           MOVE CPFIN-CPF                TO WRK-CPF.
+           MOVE WRK-CPF                  TO WRK-CPF-ED.
+
+           PERFORM 0230-CALCULAR-DIGITO-1.
+           PERFORM 0240-CALCULAR-DIGITO-2.
+           MOVE 'N'                      TO WRK-CPF-VALIDO.
+           IF  WRK-DIGITO-1 EQUAL WRK-CPF-DIG-10-ORIG
+               AND WRK-DIGITO-2 EQUAL WRK-CPF-DIG(11)
+               MOVE 'S'                  TO WRK-CPF-VALIDO
+           END-IF.
+
+           IF  NOT WRK-CPF-OK
+               ADD 1                     TO WRK-QTD-EXCECAO
+               PERFORM 0250-GRAVAR-EXCECAO
+           END-IF.
+
+           PERFORM 0210-LER-CPFIN.
+      *================================================================*
+       0220-99-FIM.                    EXIT.
+      *================================================================*
+
+      *================================================================*
+      *    1O DIGITO - SOMA OS 9 PRIMEIROS DIGITOS X PESOS 10 A 2
+      *================================================================*
+       0230-CALCULAR-DIGITO-1          SECTION.
+      *================================================================*
+           MOVE ZEROS                   TO WRK-SOMA.
+           PERFORM 0231-SOMAR-DIGITO-1 VARYING WRK-IDX FROM 1 BY 1
+               UNTIL WRK-IDX GREATER 9.
+           DIVIDE WRK-SOMA BY 11 GIVING WRK-QUOCIENTE
+               REMAINDER WRK-RESTO.
+           IF  WRK-RESTO LESS 2
+               MOVE ZEROS                TO WRK-DIGITO-1
+           ELSE
+               COMPUTE WRK-DIGITO-1 = 11 - WRK-RESTO
+           END-IF.
+      *================================================================*
+       0230-99-FIM.                    EXIT.
+      *================================================================*
+
+       0231-SOMAR-DIGITO-1             SECTION.
+      *================================================================*
+           COMPUTE WRK-SOMA = WRK-SOMA +
+               (WRK-CPF-DIG(WRK-IDX) * WRK-PESO(WRK-IDX + 1)).
+      *================================================================*
+       0231-99-FIM.                    EXIT.
+      *================================================================*
+
+      *================================================================*
+      *    2O DIGITO - SOMA OS 10 PRIMEIROS DIGITOS X PESOS 11 A 2
+      *================================================================*
+       0240-CALCULAR-DIGITO-2          SECTION.
+      *================================================================*
+           MOVE ZEROS                   TO WRK-SOMA.
+           MOVE WRK-CPF-DIG(10)         TO WRK-CPF-DIG-10-ORIG.
+           MOVE WRK-DIGITO-1            TO WRK-CPF-DIG(10).
+           PERFORM 0241-SOMAR-DIGITO-2 VARYING WRK-IDX FROM 1 BY 1
+               UNTIL WRK-IDX GREATER 10.
+           DIVIDE WRK-SOMA BY 11 GIVING WRK-QUOCIENTE
+               REMAINDER WRK-RESTO.
+           IF  WRK-RESTO LESS 2
+               MOVE ZEROS                TO WRK-DIGITO-2
+           ELSE
+               COMPUTE WRK-DIGITO-2 = 11 - WRK-RESTO
+           END-IF.
+      *================================================================*
+       0240-99-FIM.                    EXIT.
+      *================================================================*
+
+       0241-SOMAR-DIGITO-2             SECTION.
+      *================================================================*
+           COMPUTE WRK-SOMA = WRK-SOMA +
+               (WRK-CPF-DIG(WRK-IDX) * WRK-PESO(WRK-IDX)).
+      *================================================================*
+       0241-99-FIM.                    EXIT.
+      *================================================================*
+
+      *================================================================*
+      *    MONTA E GRAVA A LINHA DE EXCECAO DO CPF QUE NAO CONFERIU
+      *================================================================*
+       0250-GRAVAR-EXCECAO             SECTION.
+      *================================================================*
+           MOVE SPACES                  TO CPFEXC-REC.
+           STRING 'CPF '                DELIMITED BY SIZE
+                  WRK-CPF-ED            DELIMITED BY SIZE
+                  ' CLIENTE '           DELIMITED BY SIZE
+                  CPFIN-NOME-CLIENTE    DELIMITED BY SIZE
+                  ' - DIGITO VERIFICADOR NAO CONFERE'
+                                        DELIMITED BY SIZE
+                  INTO CPFEXC-REC
+           END-STRING.
+           WRITE CPFEXC-REC.
+      *================================================================*
+       0250-99-FIM.                    EXIT.
+      *================================================================*
+
+      *================================================================*
+      *    ENCERRA O PROGRAMA, GRAVANDO O TOTAL LIDO E DE EXCECOES
+      *================================================================*
+       0300-FINALIZAR                  SECTION.
+      *================================================================*
+           MOVE SPACES                  TO CPFEXC-REC.
+           STRING 'TOTAL LIDO='         DELIMITED BY SIZE
+                  WRK-QTD-LIDA          DELIMITED BY SIZE
+                  ' TOTAL EXCECOES='    DELIMITED BY SIZE
+                  WRK-QTD-EXCECAO       DELIMITED BY SIZE
+                  INTO CPFEXC-REC
+           END-STRING.
+           WRITE CPFEXC-REC.
+
+           CLOSE CPFIN-FILE.
+           CLOSE CPFEXC-FILE.
+           DISPLAY 'CONFERENCIA EM LOTE GRAVADA EM CPFEXC'.
+           STOP RUN.
+      *================================================================*
+       0300-99-FIM.                    EXIT.
+      *================================================================*
