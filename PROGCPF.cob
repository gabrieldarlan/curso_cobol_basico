@@ -5,18 +5,285 @@
       * AUTHOR = GABRIEL(BRQ) GABRIEL
       * OBJETIVO: RECEBER CPF E FORMATAR
       * DATA = XX/XX/XXXX
+      * ALTERACOES:
+      * XX/XX/XXXX - VALIDACAO DOS DIGITOS VERIFICADORES DO CPF
+      * XX/XX/XXXX - RECONHECE ENTRADA DE 14 DIGITOS E APLICA A
+      *              MASCARA DE CNPJ (PESSOA JURIDICA)
+      * XX/XX/XXXX - MANTEM CADASTRO DE CLIENTES (CUSTMAS) PELO CPF
+      *              VALIDADO, ATUALIZANDO O CLIENTE JA CONHECIDO EM
+      *              VEZ DE PARTIR SEMPRE DE UMA FICHA EM BRANCO
+      * XX/XX/XXXX - REGISTRA O DOCUMENTO DIGITADO NA TRILHA DE
+      *              AUDITORIA DE CONSOLE COMPARTILHADA (CONSLOG)
+      * XX/XX/XXXX - STOP RUN SUBSTITUIDO POR GOBACK PARA PERMITIR A
+      *              CHAMADA DESTE PROGRAMA PELO MENU OPERACIONAL
+      *              COMUM (PROGMENU), SEM ENCERRAR O RUN UNIT
+      * XX/XX/XXXX - CORRIGIDA A CONFERENCIA DO 1O DIGITO, QUE ESTAVA
+      *              SEMPRE DANDO "OK" POIS O DIGITO DIGITADO ERA
+      *              SOBRESCRITO PELO DIGITO CALCULADO ANTES DA
+      *              COMPARACAO. O DIGITO DIGITADO AGORA E PRESERVADO
+      *              EM WRK-CPF-DIG-10-ORIG PARA A CONFERENCIA
       ******************************************************************
        ENVIRONMENT                     DIVISION.
        CONFIGURATION                   SECTION.
            SPECIAL-NAMES.
                DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT                    SECTION.
+           FILE-CONTROL.
+               SELECT CUSTMAS-FILE      ASSIGN TO "CUSTMAS"
+                   ORGANIZATION        IS INDEXED
+                   ACCESS MODE         IS DYNAMIC
+                   RECORD KEY          IS CUSTMAS-CPF
+                   FILE STATUS         IS WRK-CUSTMAS-STATUS.
+               SELECT CONSLOG-FILE      ASSIGN TO "CONSLOG"
+                   ORGANIZATION        IS LINE SEQUENTIAL
+                   FILE STATUS         IS WRK-CONSLOG-STATUS.
+      *
        DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTMAS-FILE.
+           COPY 'CUSTMAS.COB'.
+       FD  CONSLOG-FILE.
+           COPY 'CONSLOG.COB'.
+      *
        WORKING-STORAGE                 SECTION.
+       01  WRK-DOC                     PIC X(014)  VALUE SPACES.
+       01  WRK-TIPO-DOC                PIC X(001)  VALUE SPACES.
+           88  WRK-TIPO-CPF                        VALUE 'C'.
+           88  WRK-TIPO-CNPJ                       VALUE 'J'.
+      *
        01  WRK-CPF                     PIC X(011)  VALUE ZEROS.
+       01  WRK-CPF-DIGITOS REDEFINES WRK-CPF.
+           05  WRK-CPF-DIG             PIC 9(001)  OCCURS 11 TIMES.
        01  WRK-CPF-ED                  PIC ZZZ.ZZZ.ZZ9/99.
-
+      *
+       01  WRK-CNPJ                    PIC X(014)  VALUE ZEROS.
+       01  WRK-CNPJ-ED                 PIC X(018)  VALUE SPACES.
+      *
+       01  WRK-PESO-STR                PIC X(020)  VALUE
+           '11100908070605040302'.
+       01  WRK-PESO-TAB REDEFINES WRK-PESO-STR.
+           05  WRK-PESO                PIC 9(002)  OCCURS 10 TIMES.
+      *
+       77  WRK-IDX                     PIC 9(002)  VALUE ZEROS.
+       77  WRK-SOMA                    PIC 9(004)  VALUE ZEROS.
+       77  WRK-RESTO                   PIC 9(002)  VALUE ZEROS.
+       77  WRK-QUOCIENTE               PIC 9(002)  VALUE ZEROS.
+       77  WRK-DIGITO-1                PIC 9(001)  VALUE ZEROS.
+       77  WRK-DIGITO-2                PIC 9(001)  VALUE ZEROS.
+       77  WRK-CPF-DIG-10-ORIG         PIC 9(001)  VALUE ZEROS.
+       77  WRK-CPF-VALIDO              PIC X(001)  VALUE 'N'.
+           88  WRK-CPF-OK                          VALUE 'S'.
+      *
+       01  WRK-NOME-CLIENTE             PIC X(030)  VALUE SPACES.
+       77  WRK-DATA-SYS                 PIC 9(008)  VALUE ZEROS.
+       77  WRK-CUSTMAS-STATUS           PIC X(002)  VALUE SPACES.
+           88 WRK-CUSTMAS-OK                        VALUE '00'.
+           88 WRK-CUSTMAS-INEXISTENTE                VALUE '35'.
+           88 WRK-CUSTMAS-NAO-ACHADO                 VALUE '23'.
+       77  WRK-CONSLOG-STATUS           PIC X(002)  VALUE SPACES.
+       77  WRK-OPERADOR                 PIC X(020)  VALUE SPACES.
+       77  WRK-HORA-SYS                 PIC 9(008)  VALUE ZEROS.
+      *
        PROCEDURE DIVISION.
-           ACCEPT WRK-CPF              FROM CONSOLE.
-           MOVE WRK-CPF                TO WRK-CPF-ED.
-           DISPLAY 'CPF: '             WRK-CPF-ED.
-           STOP RUN.
+      *================================================================*
+      *    AREA PRINCIPAL DO PROGRAMA
+      *================================================================*
+       0001-PRINCIPAL                  SECTION.
+      *================================================================*
+           PERFORM 0100-INICIALIZAR.
+           PERFORM 0200-PROCESSAR.
+           PERFORM 0300-FINALIZAR.
+      *================================================================*
+       0001-99-FIM.                    EXIT.
+      *================================================================*
+
+      *================================================================*
+      *    RECEBE O DOCUMENTO E IDENTIFICA SE E CPF (11 DIG) OU
+      *    CNPJ (14 DIG) PELA QUANTIDADE DE POSICOES PREENCHIDAS
+      *================================================================*
+       0100-INICIALIZAR                SECTION.
+      *================================================================*
+           DISPLAY 'OPERADOR:'.
+           ACCEPT WRK-OPERADOR         FROM CONSOLE.
+           DISPLAY 'CPF OU CNPJ (SOMENTE NUMEROS):'.
+           ACCEPT WRK-DOC              FROM CONSOLE.
+           IF  WRK-DOC(12:3)           EQUAL SPACES
+               SET WRK-TIPO-CPF        TO TRUE
+               MOVE WRK-DOC(1:11)      TO WRK-CPF
+               MOVE WRK-CPF            TO WRK-CPF-ED
+               DISPLAY 'NOME DO CLIENTE:'
+               ACCEPT WRK-NOME-CLIENTE FROM CONSOLE
+           ELSE
+               SET WRK-TIPO-CNPJ       TO TRUE
+               MOVE WRK-DOC(1:14)      TO WRK-CNPJ
+               STRING WRK-CNPJ(1:2)    DELIMITED BY SIZE
+                      '.'              DELIMITED BY SIZE
+                      WRK-CNPJ(3:3)    DELIMITED BY SIZE
+                      '.'              DELIMITED BY SIZE
+                      WRK-CNPJ(6:3)    DELIMITED BY SIZE
+                      '/'              DELIMITED BY SIZE
+                      WRK-CNPJ(9:4)    DELIMITED BY SIZE
+                      '-'              DELIMITED BY SIZE
+                      WRK-CNPJ(13:2)   DELIMITED BY SIZE
+                      INTO WRK-CNPJ-ED
+               END-STRING
+           END-IF.
+      *================================================================*
+       0100-99-FIM.                    EXIT.
+      *================================================================*
+
+      *================================================================*
+      *    QUANDO FOR CPF, CALCULA OS DOIS DIGITOS VERIFICADORES E
+      *    CONFERE O DOCUMENTO. O CNPJ E APENAS FORMATADO.
+      *================================================================*
+       0200-PROCESSAR                  SECTION.
+      *================================================================*
+           IF  WRK-TIPO-CPF
+               PERFORM 0210-CALCULAR-DIGITO-1
+               PERFORM 0220-CALCULAR-DIGITO-2
+               MOVE 'N'                TO WRK-CPF-VALIDO
+               IF  WRK-DIGITO-1 EQUAL WRK-CPF-DIG-10-ORIG
+                   AND WRK-DIGITO-2 EQUAL WRK-CPF-DIG(11)
+                   MOVE 'S'            TO WRK-CPF-VALIDO
+               END-IF
+           END-IF.
+      *================================================================*
+       0200-99-FIM.                    EXIT.
+      *================================================================*
+
+      *================================================================*
+      *    1O DIGITO - SOMA OS 9 PRIMEIROS DIGITOS X PESOS 10 A 2
+      *================================================================*
+       0210-CALCULAR-DIGITO-1          SECTION.
+      *================================================================*
+           MOVE ZEROS                  TO WRK-SOMA.
+           PERFORM 0211-SOMAR-DIGITO-1 VARYING WRK-IDX FROM 1 BY 1
+               UNTIL WRK-IDX GREATER 9.
+           DIVIDE WRK-SOMA BY 11 GIVING WRK-QUOCIENTE
+               REMAINDER WRK-RESTO.
+           IF  WRK-RESTO LESS 2
+               MOVE ZEROS               TO WRK-DIGITO-1
+           ELSE
+               COMPUTE WRK-DIGITO-1 = 11 - WRK-RESTO
+           END-IF.
+      *================================================================*
+       0210-99-FIM.                    EXIT.
+      *================================================================*
+
+       0211-SOMAR-DIGITO-1             SECTION.
+      *================================================================*
+           COMPUTE WRK-SOMA = WRK-SOMA +
+               (WRK-CPF-DIG(WRK-IDX) * WRK-PESO(WRK-IDX + 1)).
+      *================================================================*
+       0211-99-FIM.                    EXIT.
+      *================================================================*
+
+      *================================================================*
+      *    2O DIGITO - SOMA OS 10 PRIMEIROS DIGITOS X PESOS 11 A 2
+      *================================================================*
+       0220-CALCULAR-DIGITO-2          SECTION.
+      *================================================================*
+           MOVE ZEROS                  TO WRK-SOMA.
+           MOVE WRK-CPF-DIG(10)        TO WRK-CPF-DIG-10-ORIG.
+           MOVE WRK-DIGITO-1           TO WRK-CPF-DIG(10).
+           PERFORM 0221-SOMAR-DIGITO-2 VARYING WRK-IDX FROM 1 BY 1
+               UNTIL WRK-IDX GREATER 10.
+           DIVIDE WRK-SOMA BY 11 GIVING WRK-QUOCIENTE
+               REMAINDER WRK-RESTO.
+           IF  WRK-RESTO LESS 2
+               MOVE ZEROS               TO WRK-DIGITO-2
+           ELSE
+               COMPUTE WRK-DIGITO-2 = 11 - WRK-RESTO
+           END-IF.
+      *================================================================*
+       0220-99-FIM.                    EXIT.
+      *================================================================*
+
+       0221-SOMAR-DIGITO-2             SECTION.
+      *================================================================*
+           COMPUTE WRK-SOMA = WRK-SOMA +
+               (WRK-CPF-DIG(WRK-IDX) * WRK-PESO(WRK-IDX)).
+      *================================================================*
+       0221-99-FIM.                    EXIT.
+      *================================================================*
+
+      *================================================================*
+      *    LOCALIZA O CLIENTE PELO CPF NO CADASTRO (CUSTMAS); SE JA
+      *    EXISTIR, ATUALIZA NOME E CONTADORES; SENAO, CRIA A FICHA
+      *================================================================*
+       0250-ATUALIZAR-CADASTRO-CLIENTE SECTION.
+      *================================================================*
+           ACCEPT WRK-DATA-SYS         FROM DATE YYYYMMDD.
+           OPEN I-O CUSTMAS-FILE.
+           IF  WRK-CUSTMAS-INEXISTENTE
+               CLOSE CUSTMAS-FILE
+               OPEN OUTPUT CUSTMAS-FILE
+               CLOSE CUSTMAS-FILE
+               OPEN I-O CUSTMAS-FILE
+           END-IF.
+           MOVE WRK-CPF                TO CUSTMAS-CPF.
+           READ CUSTMAS-FILE.
+           IF  WRK-CUSTMAS-OK
+               MOVE WRK-NOME-CLIENTE    TO CUSTMAS-NOME
+               ADD 1                    TO CUSTMAS-QTD-CONSULTAS
+               MOVE WRK-DATA-SYS        TO CUSTMAS-DATA-ULT-CONSULTA
+               REWRITE CUSTMAS-REC
+           ELSE
+               MOVE WRK-CPF             TO CUSTMAS-CPF
+               MOVE WRK-NOME-CLIENTE    TO CUSTMAS-NOME
+               MOVE 1                   TO CUSTMAS-QTD-CONSULTAS
+               MOVE WRK-DATA-SYS        TO CUSTMAS-DATA-1A-CONSULTA
+               MOVE WRK-DATA-SYS        TO CUSTMAS-DATA-ULT-CONSULTA
+               WRITE CUSTMAS-REC
+           END-IF.
+           CLOSE CUSTMAS-FILE.
+      *================================================================*
+       0250-99-FIM.                    EXIT.
+      *================================================================*
+
+      *================================================================*
+      *    EXIBE O DOCUMENTO FORMATADO E O RESULTADO DA CONFERENCIA
+      *================================================================*
+       0300-FINALIZAR                  SECTION.
+      *================================================================*
+           IF  WRK-TIPO-CPF
+               DISPLAY 'CPF: '         WRK-CPF-ED
+               IF  WRK-CPF-OK
+                   DISPLAY 'CPF VALIDO'
+                   PERFORM 0250-ATUALIZAR-CADASTRO-CLIENTE
+               ELSE
+                   DISPLAY
+                    'CPF INVALIDO - DIGITO VERIFICADOR NAO CONFERE'
+               END-IF
+           ELSE
+               DISPLAY 'CNPJ: '        WRK-CNPJ-ED
+           END-IF.
+           PERFORM 0900-GRAVAR-AUDITORIA-CONSOLE.
+           GOBACK.
+      *================================================================*
+       0300-99-FIM.                    EXIT.
+      *================================================================*
+
+      *================================================================*
+      *    GRAVA NA TRILHA DE AUDITORIA DE CONSOLE COMPARTILHADA
+      *================================================================*
+       0900-GRAVAR-AUDITORIA-CONSOLE   SECTION.
+      *================================================================*
+           ACCEPT WRK-DATA-SYS         FROM DATE YYYYMMDD.
+           ACCEPT WRK-HORA-SYS         FROM TIME.
+           OPEN EXTEND CONSLOG-FILE.
+           IF  WRK-CONSLOG-STATUS      EQUAL '35'
+               OPEN OUTPUT CONSLOG-FILE
+               CLOSE CONSLOG-FILE
+               OPEN EXTEND CONSLOG-FILE
+           END-IF.
+           MOVE WRK-DATA-SYS           TO CONSLOG-DATA.
+           MOVE WRK-HORA-SYS           TO CONSLOG-HORA.
+           MOVE 'PROGCPF'              TO CONSLOG-PROGRAMA.
+           MOVE WRK-OPERADOR           TO CONSLOG-OPERADOR.
+           MOVE WRK-DOC                TO CONSLOG-CAMPOS.
+           WRITE CONSLOG-REC.
+           CLOSE CONSLOG-FILE.
+      *================================================================*
+       0900-99-FIM.                    EXIT.
+      *================================================================*
