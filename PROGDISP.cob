@@ -0,0 +1,100 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGDISP.
+      ******************************************************************
+      * AREA DE COMENTARIOS - REMARKS
+      * AUTHOR = GABRIEL(BRQ) GABRIEL
+      * OBJETIVO: DESPACHAR EM LOTE AS ROTINAS QUE TINHAM PROGRAM-ID
+      *           DUPLICADO (PROGCOB05/PROGCOB06 E PROGCOB07/PROGCOB12),
+      *           CADA UMA AGORA COM PROGRAM-ID IGUAL AO SEU NOME DE
+      *           FONTE, ATRAVES DE UMA TABELA DE CHAMADA SEM AMBIGUIDA
+      * DATA = XX/XX/XXXX
+      ******************************************************************
+       ENVIRONMENT                     DIVISION.
+       CONFIGURATION                   SECTION.
+           SPECIAL-NAMES.
+               DECIMAL-POINT IS COMMA.
+       DATA DIVISION.
+       WORKING-STORAGE                 SECTION.
+      *
+      *    TABELA DE DESPACHO: NOME DO PROGRAMA (= PROGRAM-ID = NOME
+      *    DO FONTE) E BREVE DESCRICAO DA ROTINA
+      *
+       01  WRK-JOB-TAB-INIT.
+           02  FILLER.
+               03  FILLER               PIC X(009) VALUE 'PROGCOB05'.
+               03  FILLER               PIC X(030) VALUE
+                   'OPERADORES ARITMETICOS'.
+           02  FILLER.
+               03  FILLER               PIC X(009) VALUE 'PROGCOB06'.
+               03  FILLER               PIC X(030) VALUE
+                   'SALDO CORRENTE DO RAZAO'.
+           02  FILLER.
+               03  FILLER               PIC X(009) VALUE 'PROGCOB07'.
+               03  FILLER               PIC X(030) VALUE
+                   'MEDIA PONDERADA DE NOTAS'.
+           02  FILLER.
+               03  FILLER               PIC X(009) VALUE 'PROGCOB12'.
+               03  FILLER               PIC X(030) VALUE
+                   'MEDIA PONDERADA DE NOTAS (2)'.
+       01  WRK-JOB-TAB REDEFINES WRK-JOB-TAB-INIT.
+           02  WRK-JOB-ENTRY            OCCURS 4 TIMES
+                                         INDEXED BY WRK-JOB-IDX.
+               03  WRK-JOB-NOME         PIC X(009).
+               03  WRK-JOB-DESC         PIC X(030).
+      *
+       77  WRK-QTD-JOBS                 PIC 9(002)      VALUE 4.
+      *
+       PROCEDURE DIVISION.
+      *================================================================*
+      *    AREA PRINCIPAL DO PROGRAMA
+      *================================================================*
+       0001-PRINCIPAL                  SECTION.
+      *================================================================*
+           PERFORM 0100-INICIALIZAR.
+           PERFORM 0200-PROCESSAR.
+           PERFORM 0300-FINALIZAR.
+      *================================================================*
+       0001-99-FIM.                    EXIT.
+      *================================================================*
+
+      *================================================================*
+      *    INICIALIZAR A ENTRADA
+      *================================================================*
+       0100-INICIALIZAR                SECTION.
+      *================================================================*
+           DISPLAY 'DESPACHANTE DE LOTE - INICIO DO CICLO'.
+      *================================================================*
+       0100-99-FIM.                    EXIT.
+      *================================================================*
+
+      *================================================================*
+      *    PERCORRE A TABELA DE DESPACHO E EXECUTA CADA ROTINA PELO
+      *    SEU PROPRIO PROGRAM-ID, SEM AMBIGUIDADE DE CHAMADA
+      *================================================================*
+       0200-PROCESSAR                  SECTION.
+      *================================================================*
+           PERFORM 0210-DESPACHAR-1-JOB VARYING WRK-JOB-IDX FROM 1
+               BY 1 UNTIL WRK-JOB-IDX GREATER WRK-QTD-JOBS.
+      *================================================================*
+       0200-99-FIM.                    EXIT.
+      *================================================================*
+
+       0210-DESPACHAR-1-JOB            SECTION.
+      *================================================================*
+           DISPLAY 'EXECUTANDO ' WRK-JOB-NOME(WRK-JOB-IDX)
+               ' - '            WRK-JOB-DESC(WRK-JOB-IDX).
+           CALL WRK-JOB-NOME(WRK-JOB-IDX).
+      *================================================================*
+       0210-99-FIM.                    EXIT.
+      *================================================================*
+
+      *================================================================*
+      *    ROTINA QUE FINALIZA O PROGRAMA
+      *================================================================*
+       0300-FINALIZAR                  SECTION.
+      *================================================================*
+           DISPLAY 'DESPACHANTE DE LOTE - FIM DO CICLO'.
+           STOP RUN.
+      *================================================================*
+       0300-99-FIM.                    EXIT.
+      *================================================================*
