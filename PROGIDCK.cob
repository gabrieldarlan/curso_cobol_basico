@@ -0,0 +1,205 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGIDCK.
+      ******************************************************************
+      * AREA DE COMENTARIOS - REMARKS
+      * AUTHOR = GABRIEL(BRQ) GABRIEL
+      * OBJETIVO: CONFERENCIA DE CONSISTENCIA A RODAR NO JOB DE BUILD,
+      *           LENDO O REGISTRO DE FONTES COMPILADOS (PROGIDIN) E
+      *           ACUSANDO TODO PROGRAM-ID DECLARADO EM MAIS DE UM
+      *           FONTE (COMO O PROGCOB05/PROGCOB06 E O PROGCOB07/
+      *           PROGCOB12 ANTES DE SEREM CORRIGIDOS), PARA BARRAR A
+      *           AMBIGUIDADE DE CALL ANTES QUE ELA CHEGUE A PRODUCAO
+      * DATA = XX/XX/XXXX
+      * ALTERACOES:
+      * XX/XX/XXXX - 0200-PROCESSAR PASSA A PARAR DE CARREGAR A TABELA
+      *              AO ATINGIR WRK-QTD-REG-MAX, EM VEZ DE SO PARAR
+      *              APOS ULTRAPASSA-LO, EVITANDO GRAVAR UM 201O
+      *              REGISTRO ALEM DO LIMITE DA TABELA; PROGIDEXC-REC
+      *              AMPLIADO PARA COMPORTAR A LINHA DE COLISAO INTEIRA
+      ******************************************************************
+       ENVIRONMENT                     DIVISION.
+       CONFIGURATION                   SECTION.
+           SPECIAL-NAMES.
+               DECIMAL-POINT IS COMMA.
+       INPUT-OUTPUT                    SECTION.
+       FILE-CONTROL.
+           SELECT PROGIDIN-FILE         ASSIGN TO "PROGIDIN"
+               ORGANIZATION           IS LINE SEQUENTIAL
+               FILE STATUS            IS WRK-PROGIDIN-STATUS.
+           SELECT PROGIDEXC-FILE        ASSIGN TO "PROGIDEXC"
+               ORGANIZATION           IS LINE SEQUENTIAL
+               FILE STATUS            IS WRK-PROGIDEXC-STATUS.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  PROGIDIN-FILE.
+           COPY 'PROGIDIN.COB'.
+       FD  PROGIDEXC-FILE.
+           COPY 'PROGIDEXC.COB'.
+       WORKING-STORAGE                 SECTION.
+      *================================================================*
+       77 FILLER                       PIC X(050) VALUE
+          'AREA PARA VARIAVIES AUXILIARES'.
+      *================================================================*
+      *
+      *    TABELA EM MEMORIA COM TODOS OS REGISTROS LIDOS DE PROGIDIN
+      *
+       77  WRK-QTD-REG-MAX              PIC 9(003)      VALUE 200.
+       01  WRK-REG-TAB.
+           05  WRK-REG-ENTRY            OCCURS 200 TIMES
+                                         INDEXED BY WRK-REG-IDX.
+               10  WRK-REG-FONTE        PIC X(012).
+               10  WRK-REG-PROGID       PIC X(009).
+      *
+       77  WRK-PROGIDIN-STATUS          PIC X(002)      VALUE SPACES.
+           88  WRK-PROGIDIN-OK                           VALUE '00'.
+           88  WRK-PROGIDIN-FIM                          VALUE '10'.
+       77  WRK-PROGIDEXC-STATUS         PIC X(002)      VALUE SPACES.
+      *
+       77  WRK-QTD-REG                  PIC 9(003)      VALUE ZEROS.
+       77  WRK-QTD-COLISAO              PIC 9(005)      VALUE ZEROS.
+       77  WRK-IDX-1                    PIC 9(003)      VALUE ZEROS.
+       77  WRK-IDX-2                    PIC 9(003)      VALUE ZEROS.
+       77  WRK-IDX-2-INICIO             PIC 9(003)      VALUE ZEROS.
+      *
+       PROCEDURE DIVISION.
+      *================================================================*
+      *    AREA PRINCIPAL DO PROGRAMA
+      *================================================================*
+       0001-PRINCIPAL                  SECTION.
+      *================================================================*
+           PERFORM 0100-INICIALIZAR.
+           PERFORM 0200-PROCESSAR.
+           PERFORM 0300-FINALIZAR.
+      *================================================================*
+       0001-99-FIM.                    EXIT.
+      *================================================================*
+
+      *================================================================*
+      *    ABRE O REGISTRO DE ENTRADA E O RELATORIO DE EXCECOES
+      *================================================================*
+       0100-INICIALIZAR                SECTION.
+      *================================================================*
+           OPEN INPUT PROGIDIN-FILE.
+           OPEN OUTPUT PROGIDEXC-FILE.
+      *================================================================*
+       0100-99-FIM.                    EXIT.
+      *================================================================*
+
+      *================================================================*
+      *    CARREGA A TABELA EM MEMORIA E DEPOIS CONFERE CADA PROGRAM-ID
+      *    CONTRA TODOS OS DEMAIS, UMA SO VEZ POR PAR DE REGISTROS
+      *================================================================*
+       0200-PROCESSAR                  SECTION.
+      *================================================================*
+           PERFORM 0210-LER-PROGIDIN.
+           PERFORM 0220-CARREGAR-1-REGISTRO UNTIL WRK-PROGIDIN-FIM
+               OR  WRK-QTD-REG NOT LESS WRK-QTD-REG-MAX.
+
+           PERFORM 0230-CONFERIR-1-REGISTRO VARYING WRK-IDX-1 FROM 1
+               BY 1 UNTIL WRK-IDX-1 GREATER WRK-QTD-REG.
+      *================================================================*
+       0200-99-FIM.                    EXIT.
+      *================================================================*
+
+      *================================================================*
+      *    LE UM REGISTRO DO ARQUIVO DE ENTRADA
+      *================================================================*
+       0210-LER-PROGIDIN               SECTION.
+      *================================================================*
+           READ PROGIDIN-FILE
+               AT END
+                   SET WRK-PROGIDIN-FIM TO TRUE
+           END-READ.
+      *================================================================*
+       0210-99-FIM.                    EXIT.
+      *================================================================*
+
+       0220-CARREGAR-1-REGISTRO        SECTION.
+      *================================================================*
+           ADD 1                        TO WRK-QTD-REG.
+           MOVE PROGIDIN-FONTE          TO WRK-REG-FONTE(WRK-QTD-REG).
+           MOVE PROGIDIN-PROGID         TO WRK-REG-PROGID(WRK-QTD-REG).
+           PERFORM 0210-LER-PROGIDIN.
+      *================================================================*
+       0220-99-FIM.                    EXIT.
+      *================================================================*
+
+      *================================================================*
+      *    CONFERE O PROGRAM-ID DE UM REGISTRO CONTRA TODOS OS
+      *    REGISTROS SEGUINTES NA TABELA
+      *================================================================*
+       0230-CONFERIR-1-REGISTRO        SECTION.
+      *================================================================*
+           COMPUTE WRK-IDX-2-INICIO = WRK-IDX-1 + 1.
+           IF  WRK-IDX-2-INICIO NOT GREATER WRK-QTD-REG
+               PERFORM 0240-COMPARAR-COM-1-REGISTRO
+                   VARYING WRK-IDX-2 FROM WRK-IDX-2-INICIO BY 1
+                   UNTIL WRK-IDX-2 GREATER WRK-QTD-REG
+           END-IF.
+      *================================================================*
+       0230-99-FIM.                    EXIT.
+      *================================================================*
+
+       0240-COMPARAR-COM-1-REGISTRO    SECTION.
+      *================================================================*
+           IF  WRK-REG-PROGID(WRK-IDX-1) EQUAL
+               WRK-REG-PROGID(WRK-IDX-2)
+               ADD 1                    TO WRK-QTD-COLISAO
+               PERFORM 0250-GRAVAR-COLISAO
+           END-IF.
+      *================================================================*
+       0240-99-FIM.                    EXIT.
+      *================================================================*
+
+      *================================================================*
+      *    GRAVA UMA LINHA DE EXCECAO PARA UM PAR DE FONTES QUE
+      *    DECLARAM O MESMO PROGRAM-ID
+      *================================================================*
+       0250-GRAVAR-COLISAO             SECTION.
+      *================================================================*
+           MOVE SPACES                  TO PROGIDEXC-REC.
+           STRING 'PROGRAM-ID '          DELIMITED BY SIZE
+                  WRK-REG-PROGID(WRK-IDX-1) DELIMITED BY SIZE
+                  ' DECLARADO EM '       DELIMITED BY SIZE
+                  WRK-REG-FONTE(WRK-IDX-1) DELIMITED BY SIZE
+                  ' E EM '               DELIMITED BY SIZE
+                  WRK-REG-FONTE(WRK-IDX-2) DELIMITED BY SIZE
+                  ' - AMBIGUIDADE DE CALL' DELIMITED BY SIZE
+                  INTO PROGIDEXC-REC
+           END-STRING.
+           WRITE PROGIDEXC-REC.
+      *================================================================*
+       0250-99-FIM.                    EXIT.
+      *================================================================*
+
+      *================================================================*
+      *    ENCERRA O PROGRAMA, GRAVANDO O TOTAL LIDO E DE COLISOES, E
+      *    SINALIZANDO O JOB DE BUILD COM RETURN-CODE NAO-ZERO QUANDO
+      *    HOUVE AO MENOS UMA AMBIGUIDADE DE PROGRAM-ID
+      *================================================================*
+       0300-FINALIZAR                  SECTION.
+      *================================================================*
+           MOVE SPACES                  TO PROGIDEXC-REC.
+           STRING 'TOTAL DE FONTES='     DELIMITED BY SIZE
+                  WRK-QTD-REG            DELIMITED BY SIZE
+                  ' TOTAL DE COLISOES='  DELIMITED BY SIZE
+                  WRK-QTD-COLISAO        DELIMITED BY SIZE
+                  INTO PROGIDEXC-REC
+           END-STRING.
+           WRITE PROGIDEXC-REC.
+
+           CLOSE PROGIDIN-FILE.
+           CLOSE PROGIDEXC-FILE.
+
+           IF  WRK-QTD-COLISAO          GREATER ZEROS
+               DISPLAY 'PROGIDCK: PROGRAM-ID DUPLICADO ENCONTRADO - '
+                   'VER PROGIDEXC'
+               MOVE 1                   TO RETURN-CODE
+           ELSE
+               DISPLAY 'PROGIDCK: NENHUM PROGRAM-ID DUPLICADO'
+           END-IF.
+
+           STOP RUN.
+      *================================================================*
+       0300-99-FIM.                    EXIT.
+      *================================================================*
