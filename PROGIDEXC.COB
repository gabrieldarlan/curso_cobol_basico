@@ -0,0 +1,6 @@
+      *================================================================*
+      *    PROGIDEXC.COB                                               *
+      *    RELATORIO DE EXCECOES DA CONFERENCIA DE PROGRAM-ID          *
+      *    DUPLICADO ENTRE MODULOS FONTE DIFERENTES                    *
+      *================================================================*
+       01  PROGIDEXC-REC                PIC X(090).
