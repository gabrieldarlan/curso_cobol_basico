@@ -0,0 +1,10 @@
+      *================================================================*
+      *    PROGIDIN.COB                                                *
+      *    REGISTRO DE ENTRADA PARA A CONFERENCIA DE PROGRAM-ID, UMA   *
+      *    LINHA POR MODULO FONTE COMPILADO (NOME DO FONTE E O         *
+      *    PROGRAM-ID QUE ELE DECLARA), MONTADO PELO JOB DE BUILD A    *
+      *    CADA COMPILACAO DO SISTEMA                                  *
+      *================================================================*
+       01  PROGIDIN-REC.
+           05  PROGIDIN-FONTE           PIC X(012).
+           05  PROGIDIN-PROGID          PIC X(009).
