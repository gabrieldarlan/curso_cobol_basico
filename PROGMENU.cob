@@ -0,0 +1,177 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. PROGMENU.
+      ******************************************************************
+      * AREA DE COMENTARIOS - REMARKS
+      * AUTHOR = GABRIEL(BRQ) GABRIEL
+      * OBJETIVO: MENU OPERACIONAL COMUM, QUE PERMITE AO OPERADOR DO
+      *           DIA A DIA ESCOLHER PELO NOME/DESCRICAO QUAL ROTINA
+      *           DE CONSOLE EXECUTAR (PROGCOB02, PROGCOB04, PROGCOB09,
+      *           PROGCOB10, PROGCOB11 E PROGCPF), SEM PRECISAR SABER
+      *           O NOME DE FONTE DE CADA UMA NEM CHAMA-LAS EM
+      *           SEPARADO; REUTILIZA A MESMA TABELA DE DESPACHO POR
+      *           PROGRAM-ID JA USADA PELO PROGDISP, SO QUE ESCOLHIDA
+      *           PELO OPERADOR EM VEZ DE PERCORRIDA POR INTEIRO
+      * DATA = XX/XX/XXXX
+      ******************************************************************
+       ENVIRONMENT                     DIVISION.
+       CONFIGURATION                   SECTION.
+           SPECIAL-NAMES.
+               DECIMAL-POINT IS COMMA.
+       DATA DIVISION.
+       WORKING-STORAGE                 SECTION.
+      *
+      *    TABELA DE OPCOES DO MENU: NUMERO, PROGRAM-ID A CHAMAR E
+      *    BREVE DESCRICAO DA ROTINA
+      *
+       01  WRK-MENU-TAB-INIT.
+           02  FILLER.
+               03  FILLER               PIC 9(002) VALUE 1.
+               03  FILLER               PIC X(009) VALUE 'PROGCOB02'.
+               03  FILLER               PIC X(030) VALUE
+                   'SAUDACAO / ROSTER DE PESSOAS'.
+           02  FILLER.
+               03  FILLER               PIC 9(002) VALUE 2.
+               03  FILLER               PIC X(009) VALUE 'PROGCOB04'.
+               03  FILLER               PIC X(030) VALUE
+                   'FOLHA DE PAGAMENTO'.
+           02  FILLER.
+               03  FILLER               PIC 9(002) VALUE 3.
+               03  FILLER               PIC X(009) VALUE 'PROGCOB09'.
+               03  FILLER               PIC X(030) VALUE
+                   'CALCULO DE FRETE'.
+           02  FILLER.
+               03  FILLER               PIC 9(002) VALUE 4.
+               03  FILLER               PIC X(009) VALUE 'PROGCOB10'.
+               03  FILLER               PIC X(030) VALUE
+                   'LOGIN / MANUTENCAO DE USUARIOS'.
+           02  FILLER.
+               03  FILLER               PIC 9(002) VALUE 5.
+               03  FILLER               PIC X(009) VALUE 'PROGCOB11'.
+               03  FILLER               PIC X(030) VALUE
+                   'AREA E PERIMETRO DE LOTES'.
+           02  FILLER.
+               03  FILLER               PIC 9(002) VALUE 6.
+               03  FILLER               PIC X(009) VALUE 'PROGCPF'.
+               03  FILLER               PIC X(030) VALUE
+                   'VALIDACAO DE CPF / CNPJ'.
+       01  WRK-MENU-TAB REDEFINES WRK-MENU-TAB-INIT.
+           02  WRK-MENU-ENTRY           OCCURS 6 TIMES
+                                         INDEXED BY WRK-MENU-IDX.
+               03  WRK-MENU-OPCAO       PIC 9(002).
+               03  WRK-MENU-NOME        PIC X(009).
+               03  WRK-MENU-DESC        PIC X(030).
+      *
+       77  WRK-QTD-OPCOES                PIC 9(002)      VALUE 6.
+       77  WRK-OPCAO                     PIC 9(002)      VALUE ZEROS.
+       77  WRK-OPCAO-ACHADA              PIC X(001)      VALUE 'N'.
+           88  WRK-OPCAO-OK                              VALUE 'S'.
+      *
+       PROCEDURE DIVISION.
+      *================================================================*
+      *    AREA PRINCIPAL DO PROGRAMA
+      *================================================================*
+       0001-PRINCIPAL                  SECTION.
+      *================================================================*
+           PERFORM 0100-INICIALIZAR.
+           PERFORM 0200-PROCESSAR.
+           PERFORM 0300-FINALIZAR.
+      *================================================================*
+       0001-99-FIM.                    EXIT.
+      *================================================================*
+
+      *================================================================*
+      *    INICIALIZAR A ENTRADA
+      *================================================================*
+       0100-INICIALIZAR                SECTION.
+      *================================================================*
+           DISPLAY 'MENU OPERACIONAL - INICIO'.
+      *================================================================*
+       0100-99-FIM.                    EXIT.
+      *================================================================*
+
+      *================================================================*
+      *    EXIBE O MENU, ACEITA A ESCOLHA DO OPERADOR E DESPACHA A
+      *    ROTINA ESCOLHIDA, ATE O OPERADOR DIGITAR ZERO PARA SAIR
+      *================================================================*
+       0200-PROCESSAR                  SECTION.
+      *================================================================*
+           PERFORM 0210-EXIBIR-MENU.
+           PERFORM 0220-ACEITAR-OPCAO.
+           PERFORM 0230-DESPACHAR-OPCAO UNTIL WRK-OPCAO EQUAL ZEROS.
+      *================================================================*
+       0200-99-FIM.                    EXIT.
+      *================================================================*
+
+       0210-EXIBIR-MENU                SECTION.
+      *================================================================*
+           DISPLAY '-----------------------------------------------'.
+           DISPLAY 'MENU OPERACIONAL - ESCOLHA UMA OPCAO:'.
+           PERFORM 0215-EXIBIR-1-OPCAO VARYING WRK-MENU-IDX FROM 1
+               BY 1 UNTIL WRK-MENU-IDX GREATER WRK-QTD-OPCOES.
+           DISPLAY ' 00 - SAIR'.
+           DISPLAY '-----------------------------------------------'.
+      *================================================================*
+       0210-99-FIM.                    EXIT.
+      *================================================================*
+
+       0215-EXIBIR-1-OPCAO             SECTION.
+      *================================================================*
+           DISPLAY ' ' WRK-MENU-OPCAO(WRK-MENU-IDX) ' - '
+               WRK-MENU-NOME(WRK-MENU-IDX) ' - '
+               WRK-MENU-DESC(WRK-MENU-IDX).
+      *================================================================*
+       0215-99-FIM.                    EXIT.
+      *================================================================*
+
+       0220-ACEITAR-OPCAO               SECTION.
+      *================================================================*
+           DISPLAY 'OPCAO: '.
+           ACCEPT WRK-OPCAO.
+      *================================================================*
+       0220-99-FIM.                    EXIT.
+      *================================================================*
+
+      *================================================================*
+      *    LOCALIZA A OPCAO ESCOLHIDA NA TABELA E CHAMA A ROTINA PELO
+      *    SEU PROPRIO PROGRAM-ID; SE A OPCAO NAO EXISTIR, AVISA E
+      *    VOLTA A EXIBIR O MENU
+      *================================================================*
+       0230-DESPACHAR-OPCAO            SECTION.
+      *================================================================*
+           MOVE 'N'                     TO WRK-OPCAO-ACHADA.
+           PERFORM 0240-LOCALIZAR-1-OPCAO VARYING WRK-MENU-IDX FROM 1
+               BY 1 UNTIL WRK-MENU-IDX GREATER WRK-QTD-OPCOES.
+
+           IF  NOT WRK-OPCAO-OK
+               DISPLAY 'OPCAO INVALIDA'
+           END-IF.
+
+           PERFORM 0210-EXIBIR-MENU.
+           PERFORM 0220-ACEITAR-OPCAO.
+      *================================================================*
+       0230-99-FIM.                    EXIT.
+      *================================================================*
+
+       0240-LOCALIZAR-1-OPCAO          SECTION.
+      *================================================================*
+           IF  NOT WRK-OPCAO-OK
+           AND WRK-MENU-OPCAO(WRK-MENU-IDX) EQUAL WRK-OPCAO
+               MOVE 'S'                 TO WRK-OPCAO-ACHADA
+               DISPLAY 'EXECUTANDO ' WRK-MENU-NOME(WRK-MENU-IDX)
+                   ' - '                WRK-MENU-DESC(WRK-MENU-IDX)
+               CALL WRK-MENU-NOME(WRK-MENU-IDX)
+           END-IF.
+      *================================================================*
+       0240-99-FIM.                    EXIT.
+      *================================================================*
+
+      *================================================================*
+      *    ROTINA QUE FINALIZA O PROGRAMA
+      *================================================================*
+       0300-FINALIZAR                  SECTION.
+      *================================================================*
+           DISPLAY 'MENU OPERACIONAL - FIM'.
+           STOP RUN.
+      *================================================================*
+       0300-99-FIM.                    EXIT.
+      *================================================================*
