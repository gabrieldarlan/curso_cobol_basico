@@ -0,0 +1,13 @@
+      *================================================================*
+      *    PROPMAS.COB                                                 *
+      *    CADASTRO DE PROPRIEDADES PARA ESTIMATIVA DE IMPOSTO,        *
+      *    LIGADO AO CADASTRO DE CLIENTES POR CPF (PROGCOB11)          *
+      *    CHAVE: PROPMAS-ID                                           *
+      *================================================================*
+       01  PROPMAS-REC.
+           05  PROPMAS-ID                 PIC X(006).
+           05  PROPMAS-CPF                PIC X(011).
+           05  PROPMAS-AREA               PIC 9(007)V99.
+           05  PROPMAS-PERIMETRO          PIC 9(008)V99.
+           05  PROPMAS-IMPOSTO-ESTIMADO   PIC 9(007)V99.
+           05  PROPMAS-DATA-CADASTRO      PIC 9(008).
