@@ -0,0 +1,5 @@
+      *================================================================*
+      *    RANKING.COB                                                 *
+      *    LINHA DO RELATORIO DE CLASSIFICACAO DA TURMA (PROGCOB08)    *
+      *================================================================*
+       01  RANKING-REC                    PIC X(040).
