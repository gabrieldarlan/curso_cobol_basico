@@ -0,0 +1 @@
+       01  ROSTER-REC                   PIC X(020).
