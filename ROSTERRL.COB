@@ -0,0 +1 @@
+       01  ROSTERRL-REC                 PIC X(030).
