@@ -0,0 +1,11 @@
+      *================================================================*
+      *    SALESHIS.COB                                                *
+      *    HISTORICO DIARIO DE VENDAS, POR DATA (PROGCOB15)            *
+      *    CHAVE: SALESHIS-DATA                                        *
+      *================================================================*
+       01  SALESHIS-REC.
+           05  SALESHIS-DATA               PIC 9(008).
+           05  SALESHIS-QTD                PIC 9(005).
+           05  SALESHIS-TOTAL              PIC 9(008)V99.
+           05  SALESHIS-VENDA-MIN          PIC 9(006)V99.
+           05  SALESHIS-VENDA-MAX          PIC 9(006)V99.
