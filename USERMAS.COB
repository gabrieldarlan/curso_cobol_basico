@@ -0,0 +1,12 @@
+      *================================================================*
+      *    USERMAS.COB                                                 *
+      *    CADASTRO DE USUARIOS DO CONTROLE DE ACESSO (PROGCOB10)      *
+      *    CHAVE: USERMAS-USUARIO                                      *
+      *================================================================*
+       01  USERMAS-REC.
+           05  USERMAS-USUARIO            PIC X(020).
+           05  USERMAS-NIVEL              PIC 9(002).
+           05  USERMAS-SENHA              PIC X(010).
+           05  USERMAS-STATUS             PIC X(001).
+               88  USERMAS-ATIVO                      VALUE 'A'.
+               88  USERMAS-INATIVO                    VALUE 'I'.
