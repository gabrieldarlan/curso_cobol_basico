@@ -0,0 +1,12 @@
+      *================================================================*
+      *    VALIDLOG.COB                                                *
+      *    TRILHA DE EXCECOES DE VALIDACAO DE ENTRADA, COMPARTILHADA   *
+      *    ENTRE PROGCOB11 (LARGURA/COMPRIMENTO) E OS PROGRAMAS DE     *
+      *    NOTAS (PROGCOB07/PROGCOB12)                                 *
+      *================================================================*
+       01  VALIDLOG-REC.
+           05  VALIDLOG-DATA               PIC 9(008).
+           05  VALIDLOG-HORA               PIC 9(008).
+           05  VALIDLOG-PROGRAMA           PIC X(010).
+           05  VALIDLOG-COD-MOTIVO         PIC X(010).
+           05  VALIDLOG-CAMPOS             PIC X(040).
