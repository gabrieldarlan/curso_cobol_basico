@@ -0,0 +1,16 @@
+      *================================================================*
+      *    VENDCKPT.COB                                                *
+      *    LAYOUT DO PONTO DE CONTROLE (CHECKPOINT) DA APURACAO        *
+      *    DE VENDAS DO PROGCOB15                                      *
+      *================================================================*
+       01  CKPT-REC.
+           05  CKPT-QTD                PIC 9(005).
+           05  CKPT-ACUMULADOR-VENDAS  PIC 9(008)V99.
+           05  CKPT-VENDA-MIN          PIC 9(006)V99.
+           05  CKPT-VENDA-MAX          PIC 9(006)V99.
+           05  CKPT-VEND-COUNT         PIC 9(003).
+           05  CKPT-VEND-TAB.
+               10  CKPT-VEND-ENTRY     OCCURS 50 TIMES.
+                   15  CKPT-VEND-COD   PIC X(010).
+                   15  CKPT-VEND-QTD   PIC 9(005).
+                   15  CKPT-VEND-TOTAL PIC 9(008)V99.
