@@ -0,0 +1,6 @@
+      *================================================================*
+      *    VENDCSV.COB                                                 *
+      *    EXPORTACAO EM CSV DOS TOTAIS DE VENDAS DO LOTE (PROGCOB15), *
+      *    PARA IMPORTACAO EM PLANILHA                                 *
+      *================================================================*
+       01  VENDCSV-REC                     PIC X(080).
